@@ -26,13 +26,27 @@
       *
        FILE-CONTROL.
       *
-           SELECT ARQ-VENDEDORES       ASSIGN TO  "WID-ARQ-VEN.DAT"     
+           SELECT ARQ-VENDEDORES       ASSIGN TO  "WID-ARQ-VEN.DAT"
                ORGANIZATION            IS INDEXED
                ACCESS MODE             IS DYNAMIC
                RECORD KEY              IS CPF
+               ALTERNATE RECORD KEY    IS CODIGO
                LOCK MODE               IS MANUAL
                FILE STATUS             IS WS-FILE-STATUS.
-      *  
+      *
+           SELECT ARQ-IMPORT-VENDEDORES
+                                       ASSIGN TO  "WID-ARQ-IMP-VEN.DAT"
+               ORGANIZATION            IS LINE SEQUENTIAL
+               FILE STATUS             IS WS-FS-IMPORT-VEN.
+      *
+           SELECT ARQ-CARTEIRA         ASSIGN TO  "WID-ARQ-CAR.DAT"
+               ORGANIZATION            IS INDEXED
+               ACCESS MODE             IS DYNAMIC
+               RECORD KEY              IS CAR-CNPJ
+               ALTERNATE RECORD KEY    IS CAR-CPF WITH DUPLICATES
+               LOCK MODE               IS MANUAL
+               FILE STATUS             IS WS-FS-CARTEIRA.
+      *
       ******************************************************************
        DATA                            DIVISION.
       ******************************************************************
@@ -43,6 +57,17 @@
       *
        FD ARQ-VENDEDORES.
        COPY REGICADA.
+      *
+       FD ARQ-IMPORT-VENDEDORES.
+       01 REG-IMPORT-VENDEDOR.
+           05 IMP-CODIGO               PIC 9(07).
+           05 IMP-CPF                  PIC 9(11).
+           05 IMP-NOME                 PIC X(40).
+           05 IMP-LATITUDE             PIC S9(03)V9(08).
+           05 IMP-LONGITUDE            PIC S9(03)V9(08).
+      *
+       FD ARQ-CARTEIRA.
+       COPY CARTCADA.
       *
       *----------------------------------------------------------------*
        WORKING-STORAGE                 SECTION.
@@ -51,19 +76,79 @@
        01 WS-STATUS                    PIC X(40).
        77 WS-OPCAO-VEN                 PIC X.
        77 WS-OPCAO-INC-VEN             PIC X.
-       77 WS-FILE-STATUS               PIC X(02).                       
+       77 WS-FILE-STATUS               PIC X(02).
            88 FS-VEN-OK                VALUE "00" THRU "09".
            88 FS-VEN-FIM               VALUE "10".
            88 FS-VEN-NAO-ENCONTRADO    VALUE "23".
+           88 FS-VEN-CODIGO-DUPLICADO  VALUE "22".
            88 FS-VEN-ERRO-LAYOUT       VALUE "39".
+           88 FS-VEN-ARQUIVO-EM-USO    VALUE "91".
            88 FS-VEN-CANCELA           VALUE "99".
-      *     
+       77 WS-RETRY-ABRIR-VEN           PIC X           VALUE "S".
+       77 WS-FS-IMPORT-VEN             PIC X(02).
+           88 FS-IMP-OK                VALUE "00" THRU "09".
+           88 FS-IMP-FIM               VALUE "10".
+           88 FS-IMP-NAO-EXISTE        VALUE "35".
+       77 WS-FS-CARTEIRA               PIC X(02).
+           88 FS-CAR-OK                VALUE "00" THRU "09".
+           88 FS-CAR-FIM               VALUE "10".
+           88 FS-CAR-NAO-ENCONTRADO    VALUE "23".
+           88 FS-CAR-NAO-EXISTE        VALUE "35".
+       77 WS-VENDEDOR-COM-CARTEIRA     PIC X           VALUE "N".
+           88 VENDEDOR-COM-CARTEIRA    VALUE "S".
+       01 WS-IMP-INCLUIDOS             PIC 9(05)       VALUE 0.
+       01 WS-IMP-DUPLICADOS            PIC 9(05)       VALUE 0.
+       01 WS-IMP-INVALIDOS             PIC 9(05)       VALUE 0.
+       01 WS-DATA-ATUAL                PIC 9(08).
+       01 WS-OPERADOR-ATUAL            PIC X(08)       VALUE SPACES.
+       01 WS-CPF-BUSCA-RAW             PIC X(14)       VALUE SPACES.
+       01 WS-CPF-BUSCA-LIMPO           PIC X(11)       VALUE SPACES.
+       01 WS-CPF-BUSCA-TAM             PIC 9(02)       VALUE 0.
+       01 WS-CPF-BUSCA-IND             PIC 9(02)       VALUE 0.
+       01 WS-COORD-OK                  PIC X(01)       VALUE "N".
+           88 COORDENADAS-VALIDAS      VALUE "S".
+       01 WS-CODIGO-VERIFICAR          PIC 9(07).
+       01 WS-CPF-IGNORAR-CODIGO        PIC 9(11)       VALUE 0.
+       01 WS-CODIGO-DUPLICADO          PIC X(01)       VALUE "N".
+           88 CODIGO-DUPLICADO         VALUE "S".
+       01 WS-VEN-SALVO.
+           05 WS-VEN-SALVO-CODIGO      PIC 9(07).
+           05 WS-VEN-SALVO-CPF         PIC 9(11).
+           05 WS-VEN-SALVO-NOME        PIC X(40).
+           05 WS-VEN-SALVO-LATITUDE    PIC S9(03)V9(08).
+           05 WS-VEN-SALVO-LONGITUDE   PIC S9(03)V9(08).
+           05 WS-VEN-SALVO-DT-INCLUSAO PIC 9(08).
+           05 WS-VEN-SALVO-OPERADOR-INC PIC X(08).
+           05 WS-VEN-SALVO-CAPACIDADE  PIC 9(04).
+           05 WS-VEN-SALVO-TELEFONE    PIC X(15).
+           05 WS-VEN-SALVO-EMAIL       PIC X(40).
+           05 WS-VEN-SALVO-SITUACAO    PIC X(01).
+       01 WS-CPF-VALIDACAO.
+           05 WS-CPF-CHECK              PIC 9(11).
+           05 WS-CPF-IND                PIC 9(02).
+           05 WS-CPF-SOMA                PIC 9(04).
+           05 WS-CPF-DV                  PIC 9(02).
+           05 WS-CPF-DIGITO              PIC 9(01).
+           05 WS-CPF-PESO                PIC 9(02).
+           05 WS-CPF-DV1-CALC            PIC 9(01).
+           05 WS-CPF-DV1-INFORMADO       PIC 9(01).
+           05 WS-CPF-DV2-CALC            PIC 9(01).
+           05 WS-CPF-DV2-INFORMADO       PIC 9(01).
+           05 WS-CPF-OK                  PIC X(01)     VALUE "N".
+               88 CPF-VALIDO             VALUE "S".
+      *
+      *----------------------------------------------------------------*
+       LINKAGE                         SECTION.
+      *----------------------------------------------------------------*
+      *
+       01 WS-OPERADOR-LINK             PIC X(08).
+      *
       *----------------------------------------------------------------*
        SCREEN                          SECTION.
       *----------------------------------------------------------------*
       *
       * --> MENU DE CADASTRO DE VENDEDORES
-      *                         
+      *
        COPY VMENUSCR.
       * 
       * --> MENU DE INCLUSAO DE VENDEDORES
@@ -86,15 +171,16 @@
            05  CLEAR                   BLANK SCREEN.
       *
       ******************************************************************
-       PROCEDURE                       DIVISION.
+       PROCEDURE                       DIVISION USING WS-OPERADOR-LINK.
       ******************************************************************
       *                                                                *
       *----------------------------------------------------------------*
+       MOVE WS-OPERADOR-LINK           TO WS-OPERADOR-ATUAL
        PERFORM 0000-MENU-CADASTRO-VENDEDOR.
       *----------------------------------------------------------------*
       *
       *----------------------------------------------------------------*
-       0000-MENU-CADASTRO-VENDEDOR    SECTION.                        
+       0000-MENU-CADASTRO-VENDEDOR    SECTION.
       *----------------------------------------------------------------*
       *
            PERFORM UNTIL 1 <> 1
@@ -112,6 +198,12 @@
                    WHEN "3"
                        MOVE SPACES     TO WS-STATUS
                        PERFORM 3000-EXCLUIR-VENDEDOR
+                   WHEN "4"
+                       MOVE SPACES     TO WS-STATUS
+                       PERFORM 4000-IMPORTAR-VENDEDORES
+                   WHEN "5"
+                       MOVE SPACES     TO WS-STATUS
+                       PERFORM 5000-CONSULTAR-VENDEDOR
                    WHEN "m"
                    WHEN "M"
                        GOBACK
@@ -137,20 +229,62 @@
                ACCEPT SCR-NOME-VEN
                ACCEPT SCR-LATITUDE-VEN
                ACCEPT SCR-LONGITUDE-VEN
+               ACCEPT SCR-CAPACIDADE-VEN
+               ACCEPT SCR-TELEFONE-VEN
+               ACCEPT SCR-EMAIL-VEN
                ACCEPT OPCAO-INC-VEN
                MOVE SPACES             TO WS-STATUS
                EVALUATE WS-OPCAO-INC-VEN
                    WHEN "S"
-                       PERFORM 1100-ABRIR-ARQUIVO-VENDEDORES
-                       PERFORM 1200-PESQUISAR-VENDEDOR
-                       IF FS-VEN-NAO-ENCONTRADO
-                           PERFORM 1300-GRAVAR-ARQUIVO-VENDEDORES
+                       PERFORM 1150-VALIDAR-CPF
+                       PERFORM 1170-VALIDAR-COORDENADAS
+                       IF NOT CPF-VALIDO
+                           MOVE "CPF INVALIDO"
+                                           TO WS-STATUS
+                           PERFORM 0000-MENU-CADASTRO-VENDEDOR
+                       ELSE IF NOT COORDENADAS-VALIDAS
+                           MOVE "COORDENADAS FORA DO INTERVALO"
+                                           TO WS-STATUS
+                           PERFORM 0000-MENU-CADASTRO-VENDEDOR
                        ELSE
-                           MOVE "CPF JA CADASTRADO"       
+                           PERFORM 1100-ABRIR-ARQUIVO-VENDEDORES
+                           PERFORM 1200-PESQUISAR-VENDEDOR
+                           IF FS-VEN-NAO-ENCONTRADO
+                             MOVE CODIGO      TO WS-VEN-SALVO-CODIGO
+                             MOVE CPF         TO WS-VEN-SALVO-CPF
+                             MOVE NOME        TO WS-VEN-SALVO-NOME
+                             MOVE LATITUDE    TO WS-VEN-SALVO-LATITUDE
+                             MOVE LONGITUDE   TO WS-VEN-SALVO-LONGITUDE
+                             MOVE CAPACIDADE-MAX-CLIENTES TO
+                                            WS-VEN-SALVO-CAPACIDADE
+                             MOVE TELEFONE    TO WS-VEN-SALVO-TELEFONE
+                             MOVE EMAIL       TO WS-VEN-SALVO-EMAIL
+                             MOVE WS-VEN-SALVO-CODIGO TO
+                                            WS-CODIGO-VERIFICAR
+                             MOVE 0           TO WS-CPF-IGNORAR-CODIGO
+                             PERFORM 1168-VERIFICAR-CODIGO-DUPLICADO
+                             MOVE WS-VEN-SALVO-CODIGO    TO CODIGO
+                             MOVE WS-VEN-SALVO-CPF       TO CPF
+                             MOVE WS-VEN-SALVO-NOME      TO NOME
+                             MOVE WS-VEN-SALVO-LATITUDE  TO LATITUDE
+                             MOVE WS-VEN-SALVO-LONGITUDE TO LONGITUDE
+                             MOVE WS-VEN-SALVO-CAPACIDADE TO
+                                            CAPACIDADE-MAX-CLIENTES
+                             MOVE WS-VEN-SALVO-TELEFONE  TO TELEFONE
+                             MOVE WS-VEN-SALVO-EMAIL     TO EMAIL
+                             IF CODIGO-DUPLICADO
+                               MOVE "CODIGO JA CADASTRADO"
+                                            TO WS-STATUS
+                             ELSE
+                               PERFORM 1300-GRAVAR-ARQUIVO-VENDEDORES
+                             END-IF
+                           ELSE
+                               MOVE "CPF JA CADASTRADO"
                                            TO WS-STATUS
+                           END-IF
+                           PERFORM 1400-FECHAR-ARQUIVO-VENDEDORES
+                           PERFORM 0000-MENU-CADASTRO-VENDEDOR
                        END-IF
-                       PERFORM 1400-FECHAR-ARQUIVO-VENDEDORES
-                       PERFORM 0000-MENU-CADASTRO-VENDEDOR
                    WHEN "V"
                        PERFORM 0000-MENU-CADASTRO-VENDEDOR
                    WHEN OTHER
@@ -166,14 +300,176 @@
        1100-ABRIR-ARQUIVO-VENDEDORES   SECTION.
       *----------------------------------------------------------------*
       *
-           OPEN I-O ARQ-VENDEDORES
+           MOVE "S"                    TO WS-RETRY-ABRIR-VEN
+           PERFORM UNTIL FS-VEN-OK
+               OR WS-RETRY-ABRIR-VEN = "N" OR WS-RETRY-ABRIR-VEN = "n"
+               OPEN I-O ARQ-VENDEDORES
+               IF NOT FS-VEN-OK
+                   IF FS-VEN-ARQUIVO-EM-USO
+                       DISPLAY "ARQUIVO DE VENDEDORES EM USO POR OUTRO "
+                               "OPERADOR"
+                       DISPLAY "TENTAR NOVAMENTE? (S/N): "
+                                       WITH NO ADVANCING
+                       ACCEPT WS-RETRY-ABRIR-VEN
+                   ELSE
+                       PERFORM 9999-ERRO-ARQUIVO-VENDEDORES
+                   END-IF
+               END-IF
+           END-PERFORM
            IF NOT FS-VEN-OK
-               PERFORM 9999-ERRO-ARQUIVO-VENDEDORES
+               DISPLAY "OPERACAO CANCELADA - ARQUIVO NAO DISPONIVEL"
+               GOBACK
            END-IF
            .
        1100-FIM. EXIT.
       *----------------------------------------------------------------*
       *                                                                *
+      *----------------------------------------------------------------*
+       1150-VALIDAR-CPF                SECTION.
+      *----------------------------------------------------------------*
+      *
+           MOVE CPF                    TO WS-CPF-CHECK
+           MOVE "N"                    TO WS-CPF-OK
+           MOVE 0                      TO WS-CPF-SOMA
+           PERFORM VARYING WS-CPF-IND FROM 1 BY 1
+                   UNTIL WS-CPF-IND > 9
+               MOVE WS-CPF-CHECK(WS-CPF-IND:1) TO WS-CPF-DIGITO
+               PERFORM 1160-OBTER-PESO-CPF-1
+               COMPUTE WS-CPF-SOMA = WS-CPF-SOMA
+                                   + (WS-CPF-DIGITO * WS-CPF-PESO)
+           END-PERFORM
+           COMPUTE WS-CPF-DV = 11 - FUNCTION MOD(WS-CPF-SOMA, 11)
+           IF WS-CPF-DV > 9
+               MOVE 0                  TO WS-CPF-DV1-CALC
+           ELSE
+               MOVE WS-CPF-DV          TO WS-CPF-DV1-CALC
+           END-IF
+           MOVE WS-CPF-CHECK(10:1)     TO WS-CPF-DV1-INFORMADO
+           MOVE 0                      TO WS-CPF-SOMA
+           PERFORM VARYING WS-CPF-IND FROM 1 BY 1
+                   UNTIL WS-CPF-IND > 10
+               MOVE WS-CPF-CHECK(WS-CPF-IND:1) TO WS-CPF-DIGITO
+               PERFORM 1165-OBTER-PESO-CPF-2
+               COMPUTE WS-CPF-SOMA = WS-CPF-SOMA
+                                   + (WS-CPF-DIGITO * WS-CPF-PESO)
+           END-PERFORM
+           COMPUTE WS-CPF-DV = 11 - FUNCTION MOD(WS-CPF-SOMA, 11)
+           IF WS-CPF-DV > 9
+               MOVE 0                  TO WS-CPF-DV2-CALC
+           ELSE
+               MOVE WS-CPF-DV          TO WS-CPF-DV2-CALC
+           END-IF
+           MOVE WS-CPF-CHECK(11:1)     TO WS-CPF-DV2-INFORMADO
+           IF WS-CPF-DV1-CALC = WS-CPF-DV1-INFORMADO
+              AND WS-CPF-DV2-CALC = WS-CPF-DV2-INFORMADO
+               MOVE "S"                TO WS-CPF-OK
+           END-IF
+           .
+       1150-FIM. EXIT.
+      *----------------------------------------------------------------*
+      *                                                                *
+      *----------------------------------------------------------------*
+       1160-OBTER-PESO-CPF-1           SECTION.
+      *----------------------------------------------------------------*
+      * PESOS DO 1o DIGITO VERIFICADOR DO CPF: 10,9,8,7,6,5,4,3,2      *
+      *----------------------------------------------------------------*
+           EVALUATE WS-CPF-IND
+               WHEN 1  MOVE 10         TO WS-CPF-PESO
+               WHEN 2  MOVE  9         TO WS-CPF-PESO
+               WHEN 3  MOVE  8         TO WS-CPF-PESO
+               WHEN 4  MOVE  7         TO WS-CPF-PESO
+               WHEN 5  MOVE  6         TO WS-CPF-PESO
+               WHEN 6  MOVE  5         TO WS-CPF-PESO
+               WHEN 7  MOVE  4         TO WS-CPF-PESO
+               WHEN 8  MOVE  3         TO WS-CPF-PESO
+               WHEN 9  MOVE  2         TO WS-CPF-PESO
+           END-EVALUATE
+           .
+       1160-FIM. EXIT.
+      *----------------------------------------------------------------*
+      *                                                                *
+      *----------------------------------------------------------------*
+       1165-OBTER-PESO-CPF-2           SECTION.
+      *----------------------------------------------------------------*
+      * PESOS DO 2o DIGITO VERIFICADOR DO CPF: 11,10,9,8,7,6,5,4,3,2   *
+      *----------------------------------------------------------------*
+           EVALUATE WS-CPF-IND
+               WHEN 1  MOVE 11         TO WS-CPF-PESO
+               WHEN 2  MOVE 10         TO WS-CPF-PESO
+               WHEN 3  MOVE  9         TO WS-CPF-PESO
+               WHEN 4  MOVE  8         TO WS-CPF-PESO
+               WHEN 5  MOVE  7         TO WS-CPF-PESO
+               WHEN 6  MOVE  6         TO WS-CPF-PESO
+               WHEN 7  MOVE  5         TO WS-CPF-PESO
+               WHEN 8  MOVE  4         TO WS-CPF-PESO
+               WHEN 9  MOVE  3         TO WS-CPF-PESO
+               WHEN 10 MOVE  2         TO WS-CPF-PESO
+           END-EVALUATE
+           .
+       1165-FIM. EXIT.
+      *----------------------------------------------------------------*
+      *                                                                *
+      *----------------------------------------------------------------*
+       1168-VERIFICAR-CODIGO-DUPLICADO SECTION.
+      *----------------------------------------------------------------*
+      * CONFERE SE O CODIGO JA ESTA EM USO POR OUTRO VENDEDOR, ANTES   *
+      * DE GRAVAR/REGRAVAR, POIS CODIGO E CHAVE ALTERNADA DO ARQUIVO   *
+      *----------------------------------------------------------------*
+           MOVE "N"                    TO WS-CODIGO-DUPLICADO
+           MOVE 0                      TO CPF
+           START ARQ-VENDEDORES        KEY IS NOT LESS THAN CPF
+           IF FS-VEN-OK
+               PERFORM UNTIL FS-VEN-FIM OR CODIGO-DUPLICADO
+                   READ ARQ-VENDEDORES NEXT INTO REGISTRO
+                   IF FS-VEN-OK
+                       IF CODIGO = WS-CODIGO-VERIFICAR
+                           AND CPF NOT = WS-CPF-IGNORAR-CODIGO
+                           MOVE "S"     TO WS-CODIGO-DUPLICADO
+                       END-IF
+                   END-IF
+               END-PERFORM
+           END-IF
+           .
+       1168-FIM. EXIT.
+      *----------------------------------------------------------------*
+      *                                                                *
+      *----------------------------------------------------------------*
+       1170-VALIDAR-COORDENADAS        SECTION.
+      *----------------------------------------------------------------*
+      *
+           MOVE "N"                    TO WS-COORD-OK
+           IF LATITUDE NOT < -90 AND LATITUDE NOT > 90
+               AND LONGITUDE NOT < -180 AND LONGITUDE NOT > 180
+               MOVE "S"                TO WS-COORD-OK
+           END-IF
+           .
+       1170-FIM. EXIT.
+      *----------------------------------------------------------------*
+      *                                                                *
+      *----------------------------------------------------------------*
+       1195-NORMALIZAR-CPF-BUSCA       SECTION.
+      *----------------------------------------------------------------*
+      *
+      * --> ACEITA O CPF DIGITADO COM OU SEM PONTUACAO, MANTENDO
+      *     SOMENTE OS DIGITOS ANTES DE MONTAR A CHAVE DE BUSCA
+      *
+           MOVE "00000000000"         TO WS-CPF-BUSCA-LIMPO
+           MOVE 0                      TO WS-CPF-BUSCA-TAM
+           PERFORM VARYING WS-CPF-BUSCA-IND FROM 1 BY 1
+               UNTIL WS-CPF-BUSCA-IND > 14
+               IF WS-CPF-BUSCA-RAW (WS-CPF-BUSCA-IND:1) >= "0"
+                   AND WS-CPF-BUSCA-RAW (WS-CPF-BUSCA-IND:1) <= "9"
+                   AND WS-CPF-BUSCA-TAM < 11
+                   ADD 1                TO WS-CPF-BUSCA-TAM
+                   MOVE WS-CPF-BUSCA-RAW (WS-CPF-BUSCA-IND:1)
+                       TO WS-CPF-BUSCA-LIMPO (WS-CPF-BUSCA-TAM:1)
+               END-IF
+           END-PERFORM
+           MOVE WS-CPF-BUSCA-LIMPO     TO CPF
+           .
+       1195-FIM. EXIT.
+      *----------------------------------------------------------------*
+      *                                                                *
       *----------------------------------------------------------------*
        1200-PESQUISAR-VENDEDOR         SECTION.
       *----------------------------------------------------------------*
@@ -187,10 +483,27 @@
        1200-FIM. EXIT.
       *----------------------------------------------------------------*
       *                                                                *
+      *----------------------------------------------------------------*
+       1210-PESQUISAR-VENDEDOR-POR-CODIGO SECTION.
+      *----------------------------------------------------------------*
+      *
+           READ ARQ-VENDEDORES         INTO REGISTRO
+                                        KEY IS CODIGO
+           IF NOT FS-VEN-OK AND NOT FS-VEN-NAO-ENCONTRADO
+             AND NOT FS-VEN-FIM
+               PERFORM 9999-ERRO-ARQUIVO-VENDEDORES
+           END-IF
+           .
+       1210-FIM. EXIT.
+      *----------------------------------------------------------------*
+      *                                                                *
       *----------------------------------------------------------------*
        1300-GRAVAR-ARQUIVO-VENDEDORES SECTION.
       *----------------------------------------------------------------*
       *
+           ACCEPT WS-DATA-ATUAL        FROM DATE YYYYMMDD
+           MOVE WS-DATA-ATUAL          TO DT-INCLUSAO
+           MOVE WS-OPERADOR-ATUAL      TO OPERADOR-INCLUSAO
            WRITE REGISTRO
            IF NOT FS-VEN-OK
                PERFORM 9999-ERRO-ARQUIVO-VENDEDORES                    
@@ -219,9 +532,16 @@
       *----------------------------------------------------------------*
       *
            PERFORM 1100-ABRIR-ARQUIVO-VENDEDORES
+           MOVE 0                      TO CODIGO
            DISPLAY SCR-ALTERAR-VENDEDOR
            ACCEPT SCR-CPF-ALT-VEN
-           PERFORM 1200-PESQUISAR-VENDEDOR
+           PERFORM 1195-NORMALIZAR-CPF-BUSCA
+           ACCEPT SCR-COD-ALT-VEN
+           IF CODIGO NOT = 0
+               PERFORM 1210-PESQUISAR-VENDEDOR-POR-CODIGO
+           ELSE
+               PERFORM 1200-PESQUISAR-VENDEDOR
+           END-IF
            IF FS-VEN-NAO-ENCONTRADO
                MOVE "VENDEDOR NAO ENCONTRADO"
                                        TO WS-STATUS
@@ -236,13 +556,59 @@
                    ACCEPT SCR-NOME-VEN
                    ACCEPT SCR-LATITUDE-VEN
                    ACCEPT SCR-LONGITUDE-VEN
+                   ACCEPT SCR-CAPACIDADE-VEN
+                   ACCEPT SCR-TELEFONE-VEN
+                   ACCEPT SCR-EMAIL-VEN
                    ACCEPT OPCAO-INC-VEN
                    EVALUATE WS-OPCAO-INC-VEN
                        WHEN "s"
                        WHEN "S"
-                           PERFORM 2100-ALTERAR-ARQUIVO-VENDEDORES
-                           PERFORM 1400-FECHAR-ARQUIVO-VENDEDORES      
-                           PERFORM 0000-MENU-CADASTRO-VENDEDOR
+                           PERFORM 1170-VALIDAR-COORDENADAS
+                           IF NOT COORDENADAS-VALIDAS
+                               MOVE "COORDENADAS FORA DO INTERVALO"
+                                   TO WS-STATUS
+                           ELSE
+                             MOVE CODIGO        TO WS-VEN-SALVO-CODIGO
+                             MOVE CPF           TO WS-VEN-SALVO-CPF
+                             MOVE NOME          TO WS-VEN-SALVO-NOME
+                             MOVE LATITUDE      TO WS-VEN-SALVO-LATITUDE
+                             MOVE LONGITUDE     TO
+                                            WS-VEN-SALVO-LONGITUDE
+                             MOVE DT-INCLUSAO   TO
+                                            WS-VEN-SALVO-DT-INCLUSAO
+                             MOVE OPERADOR-INCLUSAO TO
+                                            WS-VEN-SALVO-OPERADOR-INC
+                             MOVE CAPACIDADE-MAX-CLIENTES TO
+                                            WS-VEN-SALVO-CAPACIDADE
+                             MOVE TELEFONE      TO WS-VEN-SALVO-TELEFONE
+                             MOVE EMAIL         TO WS-VEN-SALVO-EMAIL
+                             MOVE SITUACAO      TO WS-VEN-SALVO-SITUACAO
+                             MOVE CODIGO        TO WS-CODIGO-VERIFICAR
+                             MOVE CPF           TO WS-CPF-IGNORAR-CODIGO
+                             PERFORM 1168-VERIFICAR-CODIGO-DUPLICADO
+                             MOVE WS-VEN-SALVO-CODIGO    TO CODIGO
+                             MOVE WS-VEN-SALVO-CPF       TO CPF
+                             MOVE WS-VEN-SALVO-NOME      TO NOME
+                             MOVE WS-VEN-SALVO-LATITUDE  TO LATITUDE
+                             MOVE WS-VEN-SALVO-LONGITUDE TO LONGITUDE
+                             MOVE WS-VEN-SALVO-DT-INCLUSAO TO
+                                            DT-INCLUSAO
+                             MOVE WS-VEN-SALVO-OPERADOR-INC TO
+                                            OPERADOR-INCLUSAO
+                             MOVE WS-VEN-SALVO-CAPACIDADE TO
+                                            CAPACIDADE-MAX-CLIENTES
+                             MOVE WS-VEN-SALVO-TELEFONE  TO TELEFONE
+                             MOVE WS-VEN-SALVO-EMAIL     TO EMAIL
+                             MOVE WS-VEN-SALVO-SITUACAO  TO SITUACAO
+                             IF CODIGO-DUPLICADO
+                               MOVE "CODIGO JA CADASTRADO"
+                                            TO WS-STATUS
+                             ELSE
+                               PERFORM 2100-ALTERAR-ARQUIVO-VENDEDORES
+                             END-IF
+                             PERFORM 1400-FECHAR-ARQUIVO-VENDEDORES
+                             PERFORM 0000-MENU-CADASTRO-VENDEDOR
+                           END-IF
                        WHEN "v"
                        WHEN "V"
                            PERFORM 1400-FECHAR-ARQUIVO-VENDEDORES      
@@ -258,9 +624,12 @@
       *----------------------------------------------------------------*
       *                                                                *
       *----------------------------------------------------------------*
-       2100-ALTERAR-ARQUIVO-VENDEDORES SECTION.                     
+       2100-ALTERAR-ARQUIVO-VENDEDORES SECTION.
       *----------------------------------------------------------------*
       *
+           ACCEPT WS-DATA-ATUAL        FROM DATE YYYYMMDD
+           MOVE WS-DATA-ATUAL          TO DT-ALTERACAO
+           MOVE WS-OPERADOR-ATUAL      TO OPERADOR-ALTERACAO
            REWRITE REGISTRO
            IF NOT FS-VEN-OK
                PERFORM 9999-ERRO-ARQUIVO-VENDEDORES
@@ -277,16 +646,41 @@
       *----------------------------------------------------------------*
       *
            PERFORM 1100-ABRIR-ARQUIVO-VENDEDORES
+           MOVE 0                      TO CODIGO
            DISPLAY SCR-ALTERAR-VENDEDOR
            ACCEPT SCR-CPF-ALT-VEN
-           PERFORM 1200-PESQUISAR-VENDEDOR
+           PERFORM 1195-NORMALIZAR-CPF-BUSCA
+           ACCEPT SCR-COD-ALT-VEN
+           IF CODIGO NOT = 0
+               PERFORM 1210-PESQUISAR-VENDEDOR-POR-CODIGO
+           ELSE
+               PERFORM 1200-PESQUISAR-VENDEDOR
+           END-IF
            IF FS-VEN-NAO-ENCONTRADO
                MOVE "VENDEDOR NAO ENCONTRADO"
                                        TO WS-STATUS
            ELSE
-               PERFORM 3100-EXCLUIR-ARQUIVO-VENDEDORES
+               PERFORM 3050-VERIFICAR-CARTEIRA-VENDEDOR
+               IF VENDEDOR-COM-CARTEIRA
+                   MOVE "VENDEDOR POSSUI CLIENTES NA CARTEIRA"
+                                       TO WS-STATUS
+               ELSE
+                   DISPLAY SCR-INCLUIR-VENDEDOR
+                   MOVE "CONFIRMA EXCLUSAO DESTE VENDEDOR? (S/N)"
+                                       TO WS-STATUS
+                   DISPLAY OPCAO-STATUS
+                   ACCEPT OPCAO-INC-VEN
+                   EVALUATE WS-OPCAO-INC-VEN
+                       WHEN "s"
+                       WHEN "S"
+                           PERFORM 3100-EXCLUIR-ARQUIVO-VENDEDORES
+                       WHEN OTHER
+                           MOVE "EXCLUSAO CANCELADA"
+                                       TO WS-STATUS
+                   END-EVALUATE
+               END-IF
            END-IF
-      *     
+      *
            PERFORM 1400-FECHAR-ARQUIVO-VENDEDORES
            PERFORM 0000-MENU-CADASTRO-VENDEDOR
            .
@@ -294,7 +688,25 @@
       *----------------------------------------------------------------*
       *                                                                *
       *----------------------------------------------------------------*
-       3100-EXCLUIR-ARQUIVO-VENDEDORES SECTION.                       
+       3050-VERIFICAR-CARTEIRA-VENDEDOR SECTION.
+      *----------------------------------------------------------------*
+      *
+           MOVE "N"                    TO WS-VENDEDOR-COM-CARTEIRA
+           MOVE CPF                    TO CAR-CPF
+           OPEN INPUT ARQ-CARTEIRA
+           IF FS-CAR-OK
+               START ARQ-CARTEIRA     KEY IS EQUAL CAR-CPF
+               IF FS-CAR-OK
+                   MOVE "S"            TO WS-VENDEDOR-COM-CARTEIRA
+               END-IF
+               CLOSE ARQ-CARTEIRA
+           END-IF
+           .
+       3050-FIM. EXIT.
+      *----------------------------------------------------------------*
+      *                                                                *
+      *----------------------------------------------------------------*
+       3100-EXCLUIR-ARQUIVO-VENDEDORES SECTION.
       *----------------------------------------------------------------*
       *
            DELETE ARQ-VENDEDORES
@@ -307,17 +719,139 @@
            .
        3100-FIM. EXIT.
       *----------------------------------------------------------------*
-      *         
+      *                                                                *
+      *----------------------------------------------------------------*
+       4000-IMPORTAR-VENDEDORES        SECTION.
+      *----------------------------------------------------------------*
+      *
+           MOVE 0                      TO WS-IMP-INCLUIDOS
+           MOVE 0                      TO WS-IMP-DUPLICADOS
+           MOVE 0                      TO WS-IMP-INVALIDOS
+           PERFORM 4100-ABRIR-ARQUIVO-IMPORTACAO
+           IF FS-IMP-NAO-EXISTE
+               MOVE "ARQUIVO DE IMPORTACAO NAO ENCONTRADO"
+                                       TO WS-STATUS
+           ELSE
+               PERFORM 1100-ABRIR-ARQUIVO-VENDEDORES
+               PERFORM 4200-LER-ARQUIVO-IMPORTACAO
+               PERFORM 4300-PROCESSAR-IMPORTACAO
+                                       UNTIL FS-IMP-FIM
+               PERFORM 1400-FECHAR-ARQUIVO-VENDEDORES
+               PERFORM 4400-FECHAR-ARQUIVO-IMPORTACAO
+               STRING "IMPORTADOS: " WS-IMP-INCLUIDOS
+                      " DUPLICADOS: " WS-IMP-DUPLICADOS
+                      " INVALIDOS: " WS-IMP-INVALIDOS
+                                       DELIMITED BY SIZE
+                                       INTO WS-STATUS
+           END-IF
+           PERFORM 0000-MENU-CADASTRO-VENDEDOR
+           .
+       4000-FIM. EXIT.
+      *----------------------------------------------------------------*
+      *                                                                *
+      *----------------------------------------------------------------*
+       4100-ABRIR-ARQUIVO-IMPORTACAO   SECTION.
+      *----------------------------------------------------------------*
+      *
+           OPEN INPUT ARQ-IMPORT-VENDEDORES
+           .
+       4100-FIM. EXIT.
+      *----------------------------------------------------------------*
+      *                                                                *
+      *----------------------------------------------------------------*
+       4200-LER-ARQUIVO-IMPORTACAO     SECTION.
+      *----------------------------------------------------------------*
+      *
+           READ ARQ-IMPORT-VENDEDORES  NEXT
+           .
+       4200-FIM. EXIT.
+      *----------------------------------------------------------------*
+      *                                                                *
       *----------------------------------------------------------------*
-       9999-ERRO-ARQUIVO-VENDEDORES    SECTION.                
+       4300-PROCESSAR-IMPORTACAO       SECTION.
       *----------------------------------------------------------------*
       *
-           IF FS-VEN-ERRO-LAYOUT    
+           MOVE IMP-CODIGO             TO CODIGO
+           MOVE IMP-CPF                TO CPF
+           MOVE IMP-NOME               TO NOME
+           MOVE IMP-LATITUDE           TO LATITUDE
+           MOVE IMP-LONGITUDE          TO LONGITUDE
+           PERFORM 1150-VALIDAR-CPF
+           PERFORM 1170-VALIDAR-COORDENADAS
+           IF NOT CPF-VALIDO OR NOT COORDENADAS-VALIDAS
+               ADD 1                   TO WS-IMP-INVALIDOS
+           ELSE
+               PERFORM 1200-PESQUISAR-VENDEDOR
+               IF FS-VEN-NAO-ENCONTRADO
+                   PERFORM 1300-GRAVAR-ARQUIVO-VENDEDORES
+                   ADD 1               TO WS-IMP-INCLUIDOS
+               ELSE
+                   ADD 1               TO WS-IMP-DUPLICADOS
+               END-IF
+           END-IF
+           PERFORM 4200-LER-ARQUIVO-IMPORTACAO
+           .
+       4300-FIM. EXIT.
+      *----------------------------------------------------------------*
+      *                                                                *
+      *----------------------------------------------------------------*
+       4400-FECHAR-ARQUIVO-IMPORTACAO  SECTION.
+      *----------------------------------------------------------------*
+      *
+           CLOSE ARQ-IMPORT-VENDEDORES
+           .
+       4400-FIM. EXIT.
+      *----------------------------------------------------------------*
+      *                                                                *
+      *----------------------------------------------------------------*
+       5000-CONSULTAR-VENDEDOR         SECTION.
+      *----------------------------------------------------------------*
+      *
+           PERFORM 1100-ABRIR-ARQUIVO-VENDEDORES
+           MOVE 0                      TO CODIGO
+           DISPLAY SCR-ALTERAR-VENDEDOR
+           ACCEPT SCR-CPF-ALT-VEN
+           PERFORM 1195-NORMALIZAR-CPF-BUSCA
+           ACCEPT SCR-COD-ALT-VEN
+           MOVE SPACES                 TO WS-STATUS
+           IF CODIGO NOT = 0
+               PERFORM 1210-PESQUISAR-VENDEDOR-POR-CODIGO
+           ELSE
+               PERFORM 1200-PESQUISAR-VENDEDOR
+           END-IF
+           IF FS-VEN-NAO-ENCONTRADO
+               MOVE "VENDEDOR NAO ENCONTRADO"
+                                       TO WS-STATUS
+           ELSE
+               DISPLAY SCR-INCLUIR-VENDEDOR
+               MOVE "APERTE ENTER PARA VOLTAR"
+                                       TO WS-STATUS
+               DISPLAY OPCAO-STATUS
+               ACCEPT OPCAO-INC-VEN
+               MOVE SPACES             TO WS-STATUS
+           END-IF
+           PERFORM 1400-FECHAR-ARQUIVO-VENDEDORES
+           PERFORM 0000-MENU-CADASTRO-VENDEDOR
+           .
+       5000-FIM. EXIT.
+      *----------------------------------------------------------------*
+      *                                                                *
+      *----------------------------------------------------------------*
+       9999-ERRO-ARQUIVO-VENDEDORES    SECTION.
+      *----------------------------------------------------------------*
+      *
+           IF FS-VEN-ERRO-LAYOUT
                MOVE "ERRO NO LAYOUT DO ARQUIVO"    TO WS-STATUS
-           ELSE IF FS-VEN-CANCELA
-               MOVE "ERRO NO ACESSO AO ARQUIVO"    TO WS-STATUS
+           ELSE
+               IF FS-VEN-CANCELA
+                   MOVE "ERRO NO ACESSO AO ARQUIVO"    TO WS-STATUS
+               ELSE
+                   IF FS-VEN-CODIGO-DUPLICADO
+                       MOVE "CODIGO JA CADASTRADO"     TO WS-STATUS
+                   END-IF
+               END-IF
            END-IF
-      *     
+      *
            PERFORM 1400-FECHAR-ARQUIVO-VENDEDORES
            GOBACK
            .
