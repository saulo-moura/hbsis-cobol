@@ -26,13 +26,17 @@
       *
        FILE-CONTROL.
       *
-           SELECT ARQ-VENDEDORES       ASSIGN TO  "WID-ARQ-VEN.DAT"     
+           SELECT ARQ-VENDEDORES       ASSIGN TO  "WID-ARQ-VEN.DAT"
                ORGANIZATION            IS INDEXED
                ACCESS MODE             IS DYNAMIC
                RECORD KEY              IS CPF
                LOCK MODE               IS MANUAL
                FILE STATUS             IS WS-FILE-STATUS.
-      *  
+      *
+           SELECT ARQ-REL-VENDEDORES   ASSIGN TO  "WID-REL-VEN.DAT"
+               ORGANIZATION            IS LINE SEQUENTIAL
+               FILE STATUS             IS WS-FS-REL-VEN.
+      *
       ******************************************************************
        DATA                            DIVISION.
       ******************************************************************
@@ -43,13 +47,25 @@
       *
        FD ARQ-VENDEDORES.
        COPY REGICADA.
+      *
+       FD ARQ-REL-VENDEDORES.
+       01 REG-REL-VENDEDOR             PIC X(132).
       *
       *----------------------------------------------------------------*
        WORKING-STORAGE                 SECTION.
       *----------------------------------------------------------------*
       *
-       01 WS-STATUS                    PIC X(40). 
+       01 WS-STATUS                    PIC X(40).
        77 WS-OPCAO                     PIC X(5).
+       77 WS-OPCAO-ORDEM               PIC X           VALUE "1".
+       77 WS-ORD-I                     PIC 9(05).
+       77 WS-ORD-J                     PIC 9(05).
+       01  WS-ORD-TEMP.
+           10 TMP-VEN-CODIGO           PIC 9(3).
+           10 TMP-VEN-CPF              PIC 9(11).
+           10 TMP-VEN-NOME             PIC X(40).
+           10 TMP-VEN-LATITUDE         PIC S9(03)V9(08).
+           10 TMP-VEN-LONGITUDE        PIC S9(03)V9(08).
        77 WS-FILE-STATUS               PIC X(02).
            88 FS-VEN-OK                VALUE "00" THRU "09".
            88 FS-VEN-FIM               VALUE "10".
@@ -57,11 +73,31 @@
            88 FS-VEN-NAO-EXISTE        VALUE "35".
            88 FS-VEN-ERRO-LAYOUT       VALUE "39".
            88 FS-VEN-CANCELA           VALUE "99".
-      *     
+       77 WS-FS-REL-VEN                PIC X(02).
+           88 FS-REL-VEN-OK            VALUE "00" THRU "09".
+       01  WS-LINHA-REL-VENDEDOR.
+           05 SAI-COD-VEN              PIC ZZZ.
+           05 FILLER                   PIC X(02)   VALUE SPACES.
+           05 SAI-CPF-VEN              PIC ZZZ.ZZZ.ZZZBZZ.
+           05 FILLER                   PIC X(02)   VALUE SPACES.
+           05 SAI-NOME-VEN             PIC X(40).
+           05 FILLER                   PIC X(02)   VALUE SPACES.
+           05 SAI-LATITUDE-VEN         PIC ZZZ,ZZZZZZZZ.
+           05 FILLER                   PIC X(02)   VALUE SPACES.
+           05 SAI-LONGITUDE-VEN        PIC ZZZ,ZZZZZZZZ.
+      *
        01  REL-CONFIG.
            05 LN                       PIC 9(2)        VALUE 5.
-           05 IND                      PIC 9(2)        VALUE 0.
-       01  REL-INFO-VENDEDOR           OCCURS 100 TIMES.
+           05 IND                      PIC 9(5)        VALUE 0.
+       01 WS-PAGINA-TAM                PIC 9(02)       VALUE 15.
+       01 WS-PAGINA-TAM-INFORMADA      PIC 9(02)       VALUE 0.
+       01 WS-PAGINA-ATUAL              PIC 9(05)       VALUE 1.
+       01 WS-TOTAL-PAGINAS             PIC 9(05)       VALUE 1.
+       01 WS-TOTAL-REGISTROS           PIC 9(05)       VALUE 0.
+       01 WS-IND-PAGINA                PIC 9(05)       VALUE 0.
+       01 WS-FIM-PAGINA                PIC 9(05)       VALUE 0.
+       01 WS-OPCAO-PAG                 PIC X(01)       VALUE SPACES.
+       01  REL-INFO-VENDEDOR           OCCURS 99999 TIMES.
            10 FILLER                   PIC X(4).
            10 REL-VEN-CODIGO           PIC 9(3).
            10 REL-VEN-CPF              PIC 9(11).
@@ -105,21 +141,42 @@
                                        ALPHANUMERIC BY SPACES
            MOVE 1                      TO IND
            MOVE 5                      TO LN
+           MOVE 0                      TO WS-TOTAL-REGISTROS
+           MOVE 1                      TO WS-PAGINA-ATUAL
+           MOVE 1                      TO WS-TOTAL-PAGINAS
+           MOVE SPACES                 TO WS-OPCAO-PAG
+           MOVE 0                      TO WS-PAGINA-TAM-INFORMADA
            DISPLAY CLEAR-SCREEN
+           DISPLAY SCR-ORDEM-VENDEDOR
+           ACCEPT SCR-OPCAO-ORDEM-VEN
+           ACCEPT SCR-TAM-PAGINA-VEN
+           IF WS-PAGINA-TAM-INFORMADA > 0
+               MOVE WS-PAGINA-TAM-INFORMADA TO WS-PAGINA-TAM
+           END-IF
            PERFORM 1000-ABRIR-ARQUIVO-VENDEDORES
            IF FS-VEN-NAO-EXISTE
                DISPLAY SEM-DADOS
+               ACCEPT WS-OPCAO
            ELSE
+               PERFORM 1050-ABRIR-ARQUIVO-RELATORIO
                PERFORM 2000-LER-ARQUIVO-VENDEDORES
                IF FS-VEN-FIM
                    DISPLAY SEM-DADOS
+                   ACCEPT WS-OPCAO
                ELSE
                    PERFORM 3000-FORMATAR-RELATORIO-VENDEDOR
                                        UNTIL FS-VEN-FIM
-                   PERFORM 4000-FECHAR-ARQUIVO-VENDEDORES
+                   COMPUTE WS-TOTAL-REGISTROS = IND - 1
+                   PERFORM 3500-ORDENAR-VENDEDORES
+                   PERFORM 3600-GRAVAR-RELATORIO-ORDENADO
+                   COMPUTE WS-TOTAL-PAGINAS =
+                       FUNCTION INTEGER (
+                         (WS-TOTAL-REGISTROS - 1) / WS-PAGINA-TAM) + 1
+                   PERFORM 5000-NAVEGAR-PAGINAS
                END-IF
+               PERFORM 1060-FECHAR-ARQUIVO-RELATORIO
+               PERFORM 4000-FECHAR-ARQUIVO-VENDEDORES
            END-IF
-           ACCEPT WS-OPCAO
            GOBACK
            .
        0000-FIM. EXIT.
@@ -136,9 +193,31 @@
            .
        1000-FIM. EXIT.
       *----------------------------------------------------------------*
+      *                                                                *
+      *----------------------------------------------------------------*
+       1050-ABRIR-ARQUIVO-RELATORIO    SECTION.
+      *----------------------------------------------------------------*
       *
+           OPEN OUTPUT ARQ-REL-VENDEDORES
+           MOVE "CODIGO CPF                NOME
+      -    "        LATITUDE      LONGITUDE"
+                                       TO REG-REL-VENDEDOR
+           WRITE REG-REL-VENDEDOR
+           .
+       1050-FIM. EXIT.
       *----------------------------------------------------------------*
-       2000-LER-ARQUIVO-VENDEDORES    SECTION.                       
+      *                                                                *
+      *----------------------------------------------------------------*
+       1060-FECHAR-ARQUIVO-RELATORIO   SECTION.
+      *----------------------------------------------------------------*
+      *
+           CLOSE ARQ-REL-VENDEDORES
+           .
+       1060-FIM. EXIT.
+      *----------------------------------------------------------------*
+      *
+      *----------------------------------------------------------------*
+       2000-LER-ARQUIVO-VENDEDORES    SECTION.
       *----------------------------------------------------------------*
       *
            READ ARQ-VENDEDORES           NEXT       
@@ -153,17 +232,153 @@
        3000-FORMATAR-RELATORIO-VENDEDOR SECTION.                       
       *----------------------------------------------------------------*
       *
-           MOVE REGISTRO               TO REL-INFO-VENDEDOR(IND)
-           DISPLAY REL-VENDEDORES
+           MOVE CODIGO-3               TO REL-VEN-CODIGO (IND)
+           MOVE CPF                    TO REL-VEN-CPF (IND)
+           MOVE NOME                   TO REL-VEN-NOME (IND)
+           MOVE LATITUDE               TO REL-VEN-LATITUDE (IND)
+           MOVE LONGITUDE              TO REL-VEN-LONGITUDE (IND)
            ADD 1                       TO IND
-           ADD 1                       TO LN
-           PERFORM 2000-LER-ARQUIVO-VENDEDORES                         
+           PERFORM 2000-LER-ARQUIVO-VENDEDORES
+           .
+       3000-FIM. EXIT.
+      *----------------------------------------------------------------*
+      *                                                                *
+      *----------------------------------------------------------------*
+       3500-ORDENAR-VENDEDORES         SECTION.
+      *----------------------------------------------------------------*
+      *
+      * --> ORDENACAO POR SELECAO DIRETA, CONFORME A OPCAO ESCOLHIDA
+      *
+           IF WS-TOTAL-REGISTROS > 1
+               PERFORM VARYING WS-ORD-I FROM 1 BY 1
+                   UNTIL WS-ORD-I >= WS-TOTAL-REGISTROS
+                   MOVE WS-ORD-I           TO WS-ORD-J
+                   PERFORM VARYING WS-ORD-J FROM WS-ORD-I BY 1
+                       UNTIL WS-ORD-J > WS-TOTAL-REGISTROS
+                       EVALUATE WS-OPCAO-ORDEM
+                           WHEN "2"
+                               IF REL-VEN-NOME (WS-ORD-J) <
+                                  REL-VEN-NOME (WS-ORD-I)
+                                   PERFORM 3550-TROCAR-VENDEDORES
+                               END-IF
+                           WHEN "3"
+                               IF REL-VEN-CODIGO (WS-ORD-J) <
+                                  REL-VEN-CODIGO (WS-ORD-I)
+                                   PERFORM 3550-TROCAR-VENDEDORES
+                               END-IF
+                           WHEN OTHER
+                               IF REL-VEN-CPF (WS-ORD-J) <
+                                  REL-VEN-CPF (WS-ORD-I)
+                                   PERFORM 3550-TROCAR-VENDEDORES
+                               END-IF
+                       END-EVALUATE
+                   END-PERFORM
+               END-PERFORM
+           END-IF
+           .
+       3500-FIM. EXIT.
+      *----------------------------------------------------------------*
+      *                                                                *
+      *----------------------------------------------------------------*
+       3550-TROCAR-VENDEDORES          SECTION.
+      *----------------------------------------------------------------*
+      *
+           MOVE REL-VEN-CODIGO (WS-ORD-I)   TO TMP-VEN-CODIGO
+           MOVE REL-VEN-CPF (WS-ORD-I)      TO TMP-VEN-CPF
+           MOVE REL-VEN-NOME (WS-ORD-I)     TO TMP-VEN-NOME
+           MOVE REL-VEN-LATITUDE (WS-ORD-I) TO TMP-VEN-LATITUDE
+           MOVE REL-VEN-LONGITUDE (WS-ORD-I) TO TMP-VEN-LONGITUDE
+           MOVE REL-VEN-CODIGO (WS-ORD-J)
+                                       TO REL-VEN-CODIGO (WS-ORD-I)
+           MOVE REL-VEN-CPF (WS-ORD-J)
+                                       TO REL-VEN-CPF (WS-ORD-I)
+           MOVE REL-VEN-NOME (WS-ORD-J)
+                                       TO REL-VEN-NOME (WS-ORD-I)
+           MOVE REL-VEN-LATITUDE (WS-ORD-J)
+                                     TO REL-VEN-LATITUDE (WS-ORD-I)
+           MOVE REL-VEN-LONGITUDE (WS-ORD-J)
+                                       TO REL-VEN-LONGITUDE (WS-ORD-I)
+           MOVE TMP-VEN-CODIGO         TO REL-VEN-CODIGO (WS-ORD-J)
+           MOVE TMP-VEN-CPF            TO REL-VEN-CPF (WS-ORD-J)
+           MOVE TMP-VEN-NOME           TO REL-VEN-NOME (WS-ORD-J)
+           MOVE TMP-VEN-LATITUDE       TO REL-VEN-LATITUDE (WS-ORD-J)
+           MOVE TMP-VEN-LONGITUDE      TO REL-VEN-LONGITUDE (WS-ORD-J)
+           .
+       3550-FIM. EXIT.
+      *----------------------------------------------------------------*
+      *                                                                *
+      *----------------------------------------------------------------*
+       3600-GRAVAR-RELATORIO-ORDENADO  SECTION.
+      *----------------------------------------------------------------*
+      *
+           PERFORM VARYING WS-ORD-I FROM 1 BY 1
+               UNTIL WS-ORD-I > WS-TOTAL-REGISTROS
+               MOVE REL-VEN-CODIGO (WS-ORD-I)    TO SAI-COD-VEN
+               MOVE REL-VEN-CPF (WS-ORD-I)       TO SAI-CPF-VEN
+               MOVE REL-VEN-NOME (WS-ORD-I)      TO SAI-NOME-VEN
+               MOVE REL-VEN-LATITUDE (WS-ORD-I)  TO SAI-LATITUDE-VEN
+               MOVE REL-VEN-LONGITUDE (WS-ORD-I) TO SAI-LONGITUDE-VEN
+               MOVE WS-LINHA-REL-VENDEDOR        TO REG-REL-VENDEDOR
+               WRITE REG-REL-VENDEDOR
+           END-PERFORM
+           .
+       3600-FIM. EXIT.
+      *----------------------------------------------------------------*
+      *                                                                *
+      *----------------------------------------------------------------*
+       5000-NAVEGAR-PAGINAS            SECTION.
+      *----------------------------------------------------------------*
+      *
+           IF WS-TOTAL-REGISTROS = 0
+               DISPLAY SEM-DADOS
+               ACCEPT WS-OPCAO
+           ELSE
+               PERFORM UNTIL WS-OPCAO-PAG = "S" OR WS-OPCAO-PAG = "s"
+                   PERFORM 5100-MOSTRAR-PAGINA
+                   DISPLAY REL-PAGINACAO
+                   ACCEPT REL-PAG-OPCAO
+                   EVALUATE WS-OPCAO-PAG
+                       WHEN "n"
+                       WHEN "N"
+                           IF WS-PAGINA-ATUAL < WS-TOTAL-PAGINAS
+                               ADD 1 TO WS-PAGINA-ATUAL
+                           END-IF
+                       WHEN "p"
+                       WHEN "P"
+                           IF WS-PAGINA-ATUAL > 1
+                               SUBTRACT 1 FROM WS-PAGINA-ATUAL
+                           END-IF
+                   END-EVALUATE
+               END-PERFORM
+           END-IF
+           .
+       5000-FIM. EXIT.
+      *----------------------------------------------------------------*
+      *                                                                *
+      *----------------------------------------------------------------*
+       5100-MOSTRAR-PAGINA             SECTION.
+      *----------------------------------------------------------------*
+      *
+           DISPLAY CLEAR-SCREEN
+           MOVE 5                      TO LN
+           COMPUTE WS-IND-PAGINA =
+               ((WS-PAGINA-ATUAL - 1) * WS-PAGINA-TAM) + 1
+           COMPUTE WS-FIM-PAGINA = WS-PAGINA-ATUAL * WS-PAGINA-TAM
+           IF WS-FIM-PAGINA > WS-TOTAL-REGISTROS
+               MOVE WS-TOTAL-REGISTROS TO WS-FIM-PAGINA
+           END-IF
+           MOVE WS-IND-PAGINA          TO IND
+           PERFORM UNTIL IND > WS-FIM-PAGINA
+               DISPLAY REL-VENDEDORES
+               ADD 1                   TO LN
+               ADD 1                   TO IND
+           END-PERFORM
            .
-       3000-FIM. EXIT.                                                 
+       5100-FIM. EXIT.
       *----------------------------------------------------------------*
       *                                                                *
       *----------------------------------------------------------------*
-       4000-FECHAR-ARQUIVO-VENDEDORES  SECTION.                       
+       4000-FECHAR-ARQUIVO-VENDEDORES  SECTION.
       *----------------------------------------------------------------*
       *
            CLOSE ARQ-VENDEDORES
