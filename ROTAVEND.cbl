@@ -0,0 +1,466 @@
+      ******************************************************************
+      * PROGRAMA.: ROTAVEND                                            *
+      * AUTOR....: SAULO MARIO DE MOURA                                *
+      * DATA.....: 14/06/2019                                          *
+      * OBJETIVO.: ROTEIRO DE VISITA DO VENDEDOR, A PARTIR DOS CLIENTES*
+      *            DA SUA CARTEIRA, ORDENADO PELO VIZINHO MAIS PROXIMO *
+      ******************************************************************
+       IDENTIFICATION                  DIVISION.
+      ******************************************************************
+      *
+       PROGRAM-ID. ROTAVEND.
+      *
+      ******************************************************************
+       ENVIRONMENT                     DIVISION.
+      ******************************************************************
+      *
+      *----------------------------------------------------------------*
+       CONFIGURATION                    SECTION.
+      *----------------------------------------------------------------*
+      *
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+      *
+      *----------------------------------------------------------------*
+       INPUT-OUTPUT                    SECTION.
+      *----------------------------------------------------------------*
+      *
+       FILE-CONTROL.
+      *
+           SELECT ARQ-CARTEIRA         ASSIGN TO  "WID-ARQ-CAR.DAT"
+               ORGANIZATION            IS INDEXED
+               ACCESS MODE             IS DYNAMIC
+               RECORD KEY              IS CAR-CNPJ
+               ALTERNATE RECORD KEY    IS CAR-CPF WITH DUPLICATES
+               LOCK MODE               IS MANUAL
+               FILE STATUS             IS WS-FS-CARTEIRA.
+      *
+           SELECT ARQ-CLIENTES         ASSIGN TO  "WID-ARQ-CLI.DAT"
+               ORGANIZATION            IS INDEXED
+               ACCESS MODE             IS DYNAMIC
+               RECORD KEY              IS CNPJ
+               LOCK MODE               IS MANUAL
+               FILE STATUS             IS WS-FS-CLIENTE.
+      *
+           SELECT ARQ-VENDEDORES       ASSIGN TO  "WID-ARQ-VEN.DAT"
+               ORGANIZATION            IS INDEXED
+               ACCESS MODE             IS DYNAMIC
+               RECORD KEY              IS VEN-CPF
+               LOCK MODE               IS MANUAL
+               FILE STATUS             IS WS-FS-VENDEDOR.
+      *
+           SELECT ARQ-REL-ROTA         ASSIGN TO  "WID-REL-ROT.DAT"
+               ORGANIZATION            IS LINE SEQUENTIAL
+               FILE STATUS             IS WS-FS-REL-ROTA.
+      *
+      ******************************************************************
+       DATA                            DIVISION.
+      ******************************************************************
+      *
+      *----------------------------------------------------------------*
+       FILE                            SECTION.
+      *----------------------------------------------------------------*
+      *
+       FD ARQ-CARTEIRA.
+       COPY CARTCADA.
+      *
+       FD ARQ-CLIENTES.
+       COPY REGICADA.
+      *
+       FD ARQ-VENDEDORES.
+       01 REG-VENDEDOR.
+           05 VEN-CODIGO               PIC 9(07).
+           05 VEN-CPF                  PIC 9(11).
+           05 FILLER                   PIC X(03).
+           05 VEN-NOME                 PIC X(40).
+           05 VEN-LATITUDE             PIC S9(03)V9(08).
+           05 VEN-LONGITUDE            PIC S9(03)V9(08).
+           05 VEN-DT-INCLUSAO          PIC 9(08).
+           05 VEN-DT-ALTERACAO         PIC 9(08).
+           05 VEN-OPERADOR-INCLUSAO    PIC X(08).
+           05 VEN-OPERADOR-ALTERACAO   PIC X(08).
+           05 VEN-CAPACIDADE-MAX       PIC 9(04).
+           05 VEN-TELEFONE             PIC X(15).
+           05 VEN-EMAIL                PIC X(40).
+           05 VEN-SITUACAO             PIC X(01).
+      *
+       FD ARQ-REL-ROTA.
+       01 REG-REL-ROTA                 PIC X(132).
+      *
+      *----------------------------------------------------------------*
+       WORKING-STORAGE                 SECTION.
+      *----------------------------------------------------------------*
+      *
+       77 WS-FS-CARTEIRA               PIC X(02).
+           88 FS-CAR-OK                VALUE "00" THRU "09".
+           88 FS-CAR-FIM               VALUE "10".
+           88 FS-CAR-NAO-ENCONTRADO    VALUE "23".
+           88 FS-CAR-NAO-EXISTE        VALUE "35".
+           88 FS-CAR-ERRO-LAYOUT       VALUE "39".
+           88 FS-CAR-CANCELA           VALUE "99".
+       77 WS-FS-CLIENTE                PIC X(02).
+           88 FS-CLI-OK                VALUE "00" THRU "09".
+           88 FS-CLI-FIM               VALUE "10".
+           88 FS-CLI-NAO-ENCONTRADO    VALUE "23".
+           88 FS-CLI-NAO-EXISTE        VALUE "35".
+           88 FS-CLI-ERRO-LAYOUT       VALUE "39".
+           88 FS-CLI-CANCELA           VALUE "99".
+       77 WS-FS-VENDEDOR               PIC X(02).
+           88 FS-VEN-OK                VALUE "00" THRU "09".
+           88 FS-VEN-FIM               VALUE "10".
+           88 FS-VEN-NAO-ENCONTRADO    VALUE "23".
+           88 FS-VEN-NAO-EXISTE        VALUE "35".
+           88 FS-VEN-ERRO-LAYOUT       VALUE "39".
+           88 FS-VEN-CANCELA           VALUE "99".
+       77 WS-FS-REL-ROTA               PIC X(02).
+           88 FS-REL-ROTA-OK           VALUE "00" THRU "09".
+      *
+      * --> DADOS DO VENDEDOR PESQUISADO (PONTO DE PARTIDA DA ROTA)
+      *
+       01 WS-CPF-BUSCA                 PIC 9(11)       VALUE 0.
+       01 WS-VEN-NOME-BUSCA            PIC X(40)       VALUE SPACES.
+       01 WS-POS-LAT                   PIC S9(03)V9(08) VALUE 0.
+       01 WS-POS-LON                   PIC S9(03)V9(08) VALUE 0.
+      *
+      * --> CLIENTES DA CARTEIRA DO VENDEDOR, CARREGADOS EM MEMORIA
+      *
+       01 WS-QTD-CLIENTES              PIC 9(04)       VALUE 0.
+       01 WS-CLI-TABELA.
+           05 WS-CLI-OCORRENCIA        OCCURS 9999 TIMES
+                                       DEPENDING ON WS-QTD-CLIENTES
+                                       INDEXED BY WS-CLI-IND.
+               10 WS-CLI-TAB-CODIGO    PIC 9(07).
+               10 WS-CLI-TAB-NOME      PIC X(40).
+               10 WS-CLI-TAB-LAT       PIC S9(03)V9(08).
+               10 WS-CLI-TAB-LON       PIC S9(03)V9(08).
+               10 WS-CLI-TAB-VISITADO  PIC X          VALUE "N".
+                   88 CLI-VISITADO                     VALUE "S".
+      *
+      * --> VARIAVEIS DE CALCULO DE DISTANCIA E MONTAGEM DA ROTA
+      *
+       01 WS-DIF-LATITUDE              PIC S9(06)V9(08) VALUE 0.
+       01 WS-DIF-LONGITUDE             PIC S9(06)V9(08) VALUE 0.
+       01 WS-DISTANCIA-ATUAL           PIC 9(06)V9(08) VALUE 0.
+       01 WS-MELHOR-DISTANCIA          PIC 9(06)V9(08) VALUE 0.
+       01 WS-MELHOR-IND                PIC 9(04)       VALUE 0.
+       01 WS-SEQ-ROTA                  PIC 9(04)       VALUE 0.
+      *
+      * --> LINHA DO RELATORIO (TELA E ARQUIVO)
+      *
+       01 WS-LINHA-CABECALHO           PIC X(80).
+       01  WS-LINHA-REL-ROTA.
+           05 SAI-SEQ                  PIC ZZZ9.
+           05 FILLER                   PIC X(02)   VALUE SPACES.
+           05 SAI-COD-CLI              PIC ZZZZZZZ.
+           05 FILLER                   PIC X(02)   VALUE SPACES.
+           05 SAI-NOME-CLI             PIC X(40).
+           05 FILLER                   PIC X(02)   VALUE SPACES.
+           05 SAI-DISTANCIA            PIC ZZZZZ9,99999999.
+      *
+       01 WS-LINHA-RESUMO              PIC X(60).
+      *
+      *----------------------------------------------------------------*
+       SCREEN                          SECTION.
+      *----------------------------------------------------------------*
+      *
+       COPY ROTASCR.
+      *
+      ******************************************************************
+       PROCEDURE                       DIVISION.
+      ******************************************************************
+      *                                                                *
+      *----------------------------------------------------------------*
+       PERFORM 0000-ROTEIRO-VISITA.
+      *----------------------------------------------------------------*
+      *                                                                *
+      *----------------------------------------------------------------*
+       0000-ROTEIRO-VISITA             SECTION.
+      *----------------------------------------------------------------*
+      *
+           DISPLAY SCR-ROTEIRO-VISITA
+           ACCEPT SCR-CPF-ROTA-VEN
+           PERFORM 1000-ABRIR-ARQUIVOS
+           IF FS-CAR-NAO-EXISTE OR FS-CLI-NAO-EXISTE
+               OR FS-VEN-NAO-EXISTE
+               DISPLAY "NAO HA DADOS SUFICIENTES PARA MONTAR A ROTA"
+           ELSE
+               PERFORM 1100-PESQUISAR-VENDEDOR
+               IF NOT FS-VEN-OK
+                   DISPLAY "VENDEDOR NAO ENCONTRADO"
+               ELSE
+                   PERFORM 1200-CARREGAR-CLIENTES-CARTEIRA
+                   IF WS-QTD-CLIENTES = 0
+                       DISPLAY "VENDEDOR NAO POSSUI CLIENTES"
+                   ELSE
+                       PERFORM 1300-ABRIR-ARQUIVO-RELATORIO
+                       PERFORM 2000-MONTAR-ROTA
+                       PERFORM 1400-FECHAR-ARQUIVO-RELATORIO
+                   END-IF
+               END-IF
+           END-IF
+           PERFORM 6000-FECHAR-ARQUIVOS
+           PERFORM 7000-IMPRIMIR-RESUMO
+           GOBACK
+           .
+       0000-FIM. EXIT.
+      *----------------------------------------------------------------*
+      *                                                                *
+      *----------------------------------------------------------------*
+       1000-ABRIR-ARQUIVOS             SECTION.
+      *----------------------------------------------------------------*
+      *
+           OPEN INPUT ARQ-CARTEIRA
+           IF NOT FS-CAR-OK AND NOT FS-CAR-NAO-EXISTE
+               PERFORM 9991-ERRO-ARQUIVO-CARTEIRA
+           END-IF
+           OPEN INPUT ARQ-CLIENTES
+           IF NOT FS-CLI-OK AND NOT FS-CLI-NAO-EXISTE
+               PERFORM 9992-ERRO-ARQUIVO-CLIENTES
+           END-IF
+           OPEN INPUT ARQ-VENDEDORES
+           IF NOT FS-VEN-OK AND NOT FS-VEN-NAO-EXISTE
+               PERFORM 9993-ERRO-ARQUIVO-VENDEDORES
+           END-IF
+           .
+       1000-FIM. EXIT.
+      *----------------------------------------------------------------*
+      *                                                                *
+      *----------------------------------------------------------------*
+       1100-PESQUISAR-VENDEDOR         SECTION.
+      *----------------------------------------------------------------*
+      *
+           MOVE WS-CPF-BUSCA           TO VEN-CPF
+           READ ARQ-VENDEDORES         KEY IS VEN-CPF
+           IF FS-VEN-OK
+               MOVE VEN-NOME            TO WS-VEN-NOME-BUSCA
+               MOVE VEN-LATITUDE        TO WS-POS-LAT
+               MOVE VEN-LONGITUDE       TO WS-POS-LON
+           END-IF
+           IF NOT FS-VEN-OK AND NOT FS-VEN-NAO-ENCONTRADO
+               PERFORM 9993-ERRO-ARQUIVO-VENDEDORES
+           END-IF
+           .
+       1100-FIM. EXIT.
+      *----------------------------------------------------------------*
+      *                                                                *
+      *----------------------------------------------------------------*
+       1200-CARREGAR-CLIENTES-CARTEIRA SECTION.
+      *----------------------------------------------------------------*
+      *
+           MOVE 0                      TO WS-QTD-CLIENTES
+           MOVE WS-CPF-BUSCA           TO CAR-CPF
+           START ARQ-CARTEIRA         KEY IS EQUAL CAR-CPF
+           IF NOT FS-CAR-OK AND NOT FS-CAR-NAO-ENCONTRADO
+               PERFORM 9991-ERRO-ARQUIVO-CARTEIRA
+           END-IF
+           IF FS-CAR-OK
+               PERFORM 1210-LER-CARTEIRA-SEQ
+               PERFORM UNTIL FS-CAR-FIM OR CAR-CPF NOT = WS-CPF-BUSCA
+                   PERFORM 1220-CARREGAR-CLIENTE-CARTEIRA
+                   PERFORM 1210-LER-CARTEIRA-SEQ
+               END-PERFORM
+           END-IF
+           .
+       1200-FIM. EXIT.
+      *----------------------------------------------------------------*
+      *                                                                *
+      *----------------------------------------------------------------*
+       1210-LER-CARTEIRA-SEQ           SECTION.
+      *----------------------------------------------------------------*
+      *
+           READ ARQ-CARTEIRA           NEXT
+           IF NOT FS-CAR-OK AND NOT FS-CAR-FIM
+               PERFORM 9991-ERRO-ARQUIVO-CARTEIRA
+           END-IF
+           .
+       1210-FIM. EXIT.
+      *----------------------------------------------------------------*
+      *                                                                *
+      *----------------------------------------------------------------*
+       1220-CARREGAR-CLIENTE-CARTEIRA  SECTION.
+      *----------------------------------------------------------------*
+      *
+           MOVE CAR-CNPJ               TO CNPJ
+           READ ARQ-CLIENTES
+           IF NOT FS-CLI-OK AND NOT FS-CLI-NAO-ENCONTRADO
+               PERFORM 9992-ERRO-ARQUIVO-CLIENTES
+           END-IF
+           IF FS-CLI-OK AND REGISTRO-ATIVO
+               ADD 1                   TO WS-QTD-CLIENTES
+               SET WS-CLI-IND           TO WS-QTD-CLIENTES
+               MOVE CODIGO             TO WS-CLI-TAB-CODIGO (WS-CLI-IND)
+               MOVE NOME               TO WS-CLI-TAB-NOME (WS-CLI-IND)
+               MOVE LATITUDE           TO WS-CLI-TAB-LAT (WS-CLI-IND)
+               MOVE LONGITUDE          TO WS-CLI-TAB-LON (WS-CLI-IND)
+               MOVE "N"                TO
+                       WS-CLI-TAB-VISITADO (WS-CLI-IND)
+           END-IF
+           .
+       1220-FIM. EXIT.
+      *----------------------------------------------------------------*
+      *                                                                *
+      *----------------------------------------------------------------*
+       1300-ABRIR-ARQUIVO-RELATORIO    SECTION.
+      *----------------------------------------------------------------*
+      *
+           OPEN OUTPUT ARQ-REL-ROTA
+           MOVE SPACES                 TO WS-LINHA-CABECALHO
+           STRING "SEQ  COD CLI  RAZAO SOCIAL"
+                  "                              DISTANCIA"
+                                       DELIMITED BY SIZE
+                                       INTO WS-LINHA-CABECALHO
+           MOVE WS-LINHA-CABECALHO     TO REG-REL-ROTA
+           WRITE REG-REL-ROTA
+           DISPLAY WS-LINHA-CABECALHO
+           .
+       1300-FIM. EXIT.
+      *----------------------------------------------------------------*
+      *                                                                *
+      *----------------------------------------------------------------*
+       1400-FECHAR-ARQUIVO-RELATORIO   SECTION.
+      *----------------------------------------------------------------*
+      *
+           CLOSE ARQ-REL-ROTA
+           .
+       1400-FIM. EXIT.
+      *----------------------------------------------------------------*
+      *                                                                *
+      *----------------------------------------------------------------*
+       2000-MONTAR-ROTA                SECTION.
+      *----------------------------------------------------------------*
+      *
+           MOVE 0                      TO WS-SEQ-ROTA
+           PERFORM WS-QTD-CLIENTES TIMES
+               PERFORM 2100-LOCALIZAR-PROXIMA-PARADA
+               IF WS-MELHOR-IND > 0
+                   ADD 1               TO WS-SEQ-ROTA
+                   MOVE "S"            TO
+                           WS-CLI-TAB-VISITADO (WS-MELHOR-IND)
+                   PERFORM 2200-GRAVAR-LINHA-ROTA
+                   MOVE WS-CLI-TAB-LAT (WS-MELHOR-IND) TO WS-POS-LAT
+                   MOVE WS-CLI-TAB-LON (WS-MELHOR-IND) TO WS-POS-LON
+               END-IF
+           END-PERFORM
+           .
+       2000-FIM. EXIT.
+      *----------------------------------------------------------------*
+      *                                                                *
+      *----------------------------------------------------------------*
+       2100-LOCALIZAR-PROXIMA-PARADA   SECTION.
+      *----------------------------------------------------------------*
+      *
+           MOVE 0                      TO WS-MELHOR-IND
+           MOVE 999999,99999999        TO WS-MELHOR-DISTANCIA
+           PERFORM VARYING WS-CLI-IND FROM 1 BY 1
+                   UNTIL WS-CLI-IND > WS-QTD-CLIENTES
+               IF NOT CLI-VISITADO (WS-CLI-IND)
+                   COMPUTE WS-DIF-LATITUDE =
+                       WS-POS-LAT - WS-CLI-TAB-LAT (WS-CLI-IND)
+                   COMPUTE WS-DIF-LONGITUDE =
+                       WS-POS-LON - WS-CLI-TAB-LON (WS-CLI-IND)
+                   COMPUTE WS-DISTANCIA-ATUAL =
+                       FUNCTION SQRT (
+                           (WS-DIF-LATITUDE * WS-DIF-LATITUDE) +
+                           (WS-DIF-LONGITUDE * WS-DIF-LONGITUDE))
+                   IF WS-DISTANCIA-ATUAL < WS-MELHOR-DISTANCIA
+                       MOVE WS-DISTANCIA-ATUAL  TO WS-MELHOR-DISTANCIA
+                       MOVE WS-CLI-IND          TO WS-MELHOR-IND
+                   END-IF
+               END-IF
+           END-PERFORM
+           .
+       2100-FIM. EXIT.
+      *----------------------------------------------------------------*
+      *                                                                *
+      *----------------------------------------------------------------*
+       2200-GRAVAR-LINHA-ROTA          SECTION.
+      *----------------------------------------------------------------*
+      *
+           MOVE WS-SEQ-ROTA             TO SAI-SEQ
+           MOVE WS-CLI-TAB-CODIGO (WS-MELHOR-IND) TO SAI-COD-CLI
+           MOVE WS-CLI-TAB-NOME (WS-MELHOR-IND)   TO SAI-NOME-CLI
+           MOVE WS-MELHOR-DISTANCIA      TO SAI-DISTANCIA
+           MOVE WS-LINHA-REL-ROTA        TO REG-REL-ROTA
+           WRITE REG-REL-ROTA
+           DISPLAY WS-LINHA-REL-ROTA
+           .
+       2200-FIM. EXIT.
+      *----------------------------------------------------------------*
+      *                                                                *
+      *----------------------------------------------------------------*
+       6000-FECHAR-ARQUIVOS            SECTION.
+      *----------------------------------------------------------------*
+      *
+           IF FS-CAR-OK
+               CLOSE ARQ-CARTEIRA
+           END-IF
+           IF FS-CLI-OK
+               CLOSE ARQ-CLIENTES
+           END-IF
+           IF FS-VEN-OK
+               CLOSE ARQ-VENDEDORES
+           END-IF
+           .
+       6000-FIM. EXIT.
+      *----------------------------------------------------------------*
+      *                                                                *
+      *----------------------------------------------------------------*
+       7000-IMPRIMIR-RESUMO            SECTION.
+      *----------------------------------------------------------------*
+      *
+           DISPLAY "RESUMO DO ROTEIRO DE VISITA"
+           MOVE SPACES                 TO WS-LINHA-RESUMO
+           STRING "VENDEDOR...................: "
+                   WS-VEN-NOME-BUSCA
+                                       DELIMITED BY SIZE
+                                       INTO WS-LINHA-RESUMO
+           DISPLAY WS-LINHA-RESUMO
+           MOVE SPACES                 TO WS-LINHA-RESUMO
+           STRING "CLIENTES NA ROTA...........: "
+                   WS-SEQ-ROTA
+                                       DELIMITED BY SIZE
+                                       INTO WS-LINHA-RESUMO
+           DISPLAY WS-LINHA-RESUMO
+           .
+       7000-FIM. EXIT.
+      *----------------------------------------------------------------*
+      *                                                                *
+      *----------------------------------------------------------------*
+       9991-ERRO-ARQUIVO-CARTEIRA      SECTION.
+      *----------------------------------------------------------------*
+      *
+           DISPLAY "ERRO NO ACESSO AO ARQUIVO DE CARTEIRA: "
+                   WS-FS-CARTEIRA
+           PERFORM 6000-FECHAR-ARQUIVOS
+           GOBACK
+           .
+       9991-FIM. EXIT.
+      *----------------------------------------------------------------*
+      *                                                                *
+      *----------------------------------------------------------------*
+       9992-ERRO-ARQUIVO-CLIENTES      SECTION.
+      *----------------------------------------------------------------*
+      *
+           DISPLAY "ERRO NO ACESSO AO ARQUIVO DE CLIENTES: "
+                   WS-FS-CLIENTE
+           PERFORM 6000-FECHAR-ARQUIVOS
+           GOBACK
+           .
+       9992-FIM. EXIT.
+      *----------------------------------------------------------------*
+      *                                                                *
+      *----------------------------------------------------------------*
+       9993-ERRO-ARQUIVO-VENDEDORES    SECTION.
+      *----------------------------------------------------------------*
+      *
+           DISPLAY "ERRO NO ACESSO AO ARQUIVO DE VENDEDORES: "
+                   WS-FS-VENDEDOR
+           PERFORM 6000-FECHAR-ARQUIVOS
+           GOBACK
+           .
+       9993-FIM. EXIT.
+      *----------------------------------------------------------------*
+      *                                                                *
+      *----------------------------------------------------------------*
+       END PROGRAM ROTAVEND.
+      *----------------------------------------------------------------*
