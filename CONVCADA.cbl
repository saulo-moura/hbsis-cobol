@@ -0,0 +1,290 @@
+      ******************************************************************
+      * PROGRAMA.: CONVCADA                                            *
+      * AUTOR....: SAULO MARIO DE MOURA                                *
+      * DATA.....: 14/06/2019                                          *
+      * OBJETIVO.: UTILITARIO DE CONVERSAO UNICA DOS ARQUIVOS DE       *
+      *            CLIENTES E VENDEDORES DO LAYOUT ANTIGO (REG-CLIENTE/*
+      *            REG-VENDEDOR DO CADAMBEV) PARA O LAYOUT PADRAO      *
+      *            REGICADA USADO POR CADACLIE/CADAVEND/RELACLIE/      *
+      *            RELAVEND, GRAVANDO O RESULTADO EM ARQUIVOS NOVOS    *
+      *            PARA POSTERIOR SUBSTITUICAO DOS ARQUIVOS ORIGINAIS  *
+      ******************************************************************
+       IDENTIFICATION                  DIVISION.
+      ******************************************************************
+      *
+       PROGRAM-ID. CONVCADA.
+      *
+      ******************************************************************
+       ENVIRONMENT                     DIVISION.
+      ******************************************************************
+      *
+      *----------------------------------------------------------------*
+       CONFIGURATION                    SECTION.
+      *----------------------------------------------------------------*
+      *
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+      *
+      *----------------------------------------------------------------*
+       INPUT-OUTPUT                    SECTION.
+      *----------------------------------------------------------------*
+      *
+       FILE-CONTROL.
+      *
+           SELECT ARQ-CLI-ANTIGO       ASSIGN TO  "WID-ARQ-CLI.DAT"
+               ORGANIZATION            IS INDEXED
+               ACCESS MODE             IS DYNAMIC
+               RECORD KEY              IS CLI-CNPJ-ANTIGO
+               LOCK MODE               IS MANUAL
+               FILE STATUS             IS WS-FS-CLI-ANTIGO.
+      *
+           SELECT ARQ-VEN-ANTIGO       ASSIGN TO  "WID-ARQ-VEN.DAT"
+               ORGANIZATION            IS INDEXED
+               ACCESS MODE             IS DYNAMIC
+               RECORD KEY              IS VEN-CPF-ANTIGO
+               LOCK MODE               IS MANUAL
+               FILE STATUS             IS WS-FS-VEN-ANTIGO.
+      *
+           SELECT ARQ-CLI-NOVO         ASSIGN TO  "WID-ARQ-CLI-NOVO.DAT"
+               ORGANIZATION            IS INDEXED
+               ACCESS MODE             IS DYNAMIC
+               RECORD KEY              IS CNPJ
+               LOCK MODE               IS MANUAL
+               FILE STATUS             IS WS-FS-CLI-NOVO.
+      *
+           SELECT ARQ-VEN-NOVO         ASSIGN TO  "WID-ARQ-VEN-NOVO.DAT"
+               ORGANIZATION            IS INDEXED
+               ACCESS MODE             IS DYNAMIC
+               RECORD KEY              IS VEN-CPF
+               LOCK MODE               IS MANUAL
+               FILE STATUS             IS WS-FS-VEN-NOVO.
+      *
+      ******************************************************************
+       DATA                            DIVISION.
+      ******************************************************************
+      *
+      *----------------------------------------------------------------*
+       FILE                            SECTION.
+      *----------------------------------------------------------------*
+      *
+      * --> LAYOUT ANTIGO (CADAMBEV), SOMENTE PARA LEITURA
+      *
+       FD ARQ-CLI-ANTIGO.
+       01 REG-CLI-ANTIGO.
+           05 CLI-CODIGO-ANTIGO        PIC 9(07).
+           05 CLI-CNPJ-ANTIGO          PIC 9(14).
+           05 CLI-RAZAO-ANTIGO         PIC X(40).
+           05 CLI-LATITUDE-ANTIGO      PIC S9(03)V9(08).
+           05 CLI-LONGITUDE-ANTIGO     PIC S9(03)V9(08).
+      *
+       FD ARQ-VEN-ANTIGO.
+       01 REG-VEN-ANTIGO.
+           05 VEN-CODIGO-ANTIGO        PIC 9(03).
+           05 VEN-CPF-ANTIGO           PIC 9(11).
+           05 VEN-NOME-ANTIGO          PIC X(40).
+           05 VEN-LATITUDE-ANTIGO      PIC S9(03)V9(08).
+           05 VEN-LONGITUDE-ANTIGO     PIC S9(03)V9(08).
+      *
+      * --> LAYOUT PADRAO REGICADA, PARA GRAVACAO
+      *
+       FD ARQ-CLI-NOVO.
+       COPY REGICADA.
+      *
+       FD ARQ-VEN-NOVO.
+       01 REG-VEN-NOVO.
+           05 VEN-CODIGO               PIC 9(07).
+           05 VEN-CPF                  PIC 9(11).
+           05 FILLER                   PIC X(03).
+           05 VEN-NOME                 PIC X(40).
+           05 VEN-LATITUDE             PIC S9(03)V9(08).
+           05 VEN-LONGITUDE            PIC S9(03)V9(08).
+           05 VEN-DT-INCLUSAO          PIC 9(08).
+           05 VEN-DT-ALTERACAO         PIC 9(08).
+           05 VEN-OPERADOR-INCLUSAO    PIC X(08).
+           05 VEN-OPERADOR-ALTERACAO   PIC X(08).
+           05 VEN-CAPACIDADE-MAX       PIC 9(04).
+           05 VEN-TELEFONE             PIC X(15).
+           05 VEN-EMAIL                PIC X(40).
+           05 VEN-SITUACAO             PIC X(01).
+      *
+      *----------------------------------------------------------------*
+       WORKING-STORAGE                 SECTION.
+      *----------------------------------------------------------------*
+      *
+       01 WS-STATUS                    PIC X(40).
+       77 WS-FS-CLI-ANTIGO             PIC X(02).
+           88 FS-CLI-ANTIGO-OK         VALUE "00" THRU "09".
+           88 FS-CLI-ANTIGO-FIM        VALUE "10".
+           88 FS-CLI-ANTIGO-NAO-EXISTE VALUE "35".
+       77 WS-FS-VEN-ANTIGO             PIC X(02).
+           88 FS-VEN-ANTIGO-OK         VALUE "00" THRU "09".
+           88 FS-VEN-ANTIGO-FIM        VALUE "10".
+           88 FS-VEN-ANTIGO-NAO-EXISTE VALUE "35".
+       77 WS-FS-CLI-NOVO               PIC X(02).
+           88 FS-CLI-NOVO-OK           VALUE "00" THRU "09".
+       77 WS-FS-VEN-NOVO               PIC X(02).
+           88 FS-VEN-NOVO-OK           VALUE "00" THRU "09".
+      *
+      * --> CONTADORES DO RESUMO
+      *
+       01 WS-TOT-CLI-CONVERTIDOS       PIC 9(07)       VALUE 0.
+       01 WS-TOT-VEN-CONVERTIDOS       PIC 9(07)       VALUE 0.
+       01 WS-DATA-ATUAL                PIC 9(08).
+       01 WS-LINHA-RESUMO              PIC X(60).
+      *
+      ******************************************************************
+       PROCEDURE                       DIVISION.
+      ******************************************************************
+      *                                                                *
+      *----------------------------------------------------------------*
+       PERFORM 0000-CONVERTER-CADASTROS.
+      *----------------------------------------------------------------*
+      *                                                                *
+      *----------------------------------------------------------------*
+       0000-CONVERTER-CADASTROS        SECTION.
+      *----------------------------------------------------------------*
+      *
+           ACCEPT WS-DATA-ATUAL        FROM DATE YYYYMMDD
+           PERFORM 1000-ABRIR-ARQUIVOS
+           PERFORM 2000-CONVERTER-CLIENTES
+           PERFORM 3000-CONVERTER-VENDEDORES
+           PERFORM 6000-FECHAR-ARQUIVOS
+           PERFORM 7000-IMPRIMIR-RESUMO
+           GOBACK
+           .
+       0000-FIM. EXIT.
+      *----------------------------------------------------------------*
+      *                                                                *
+      *----------------------------------------------------------------*
+       1000-ABRIR-ARQUIVOS             SECTION.
+      *----------------------------------------------------------------*
+      *
+           OPEN INPUT ARQ-CLI-ANTIGO
+           OPEN INPUT ARQ-VEN-ANTIGO
+           OPEN OUTPUT ARQ-CLI-NOVO
+           OPEN OUTPUT ARQ-VEN-NOVO
+           .
+       1000-FIM. EXIT.
+      *----------------------------------------------------------------*
+      *                                                                *
+      *----------------------------------------------------------------*
+       2000-CONVERTER-CLIENTES         SECTION.
+      *----------------------------------------------------------------*
+      *
+           IF FS-CLI-ANTIGO-NAO-EXISTE
+               DISPLAY "NAO HA ARQUIVO DE CLIENTES NO LAYOUT ANTIGO"
+           ELSE
+               READ ARQ-CLI-ANTIGO     NEXT
+               PERFORM UNTIL FS-CLI-ANTIGO-FIM
+                   PERFORM 2100-GRAVAR-CLIENTE-NOVO
+                   READ ARQ-CLI-ANTIGO NEXT
+               END-PERFORM
+           END-IF
+           .
+       2000-FIM. EXIT.
+      *----------------------------------------------------------------*
+      *                                                                *
+      *----------------------------------------------------------------*
+       2100-GRAVAR-CLIENTE-NOVO        SECTION.
+      *----------------------------------------------------------------*
+      *
+           MOVE CLI-CODIGO-ANTIGO      TO CODIGO
+           MOVE CLI-CNPJ-ANTIGO        TO CNPJ
+           MOVE CLI-RAZAO-ANTIGO       TO NOME
+           MOVE CLI-LATITUDE-ANTIGO    TO LATITUDE
+           MOVE CLI-LONGITUDE-ANTIGO   TO LONGITUDE
+           MOVE WS-DATA-ATUAL          TO DT-INCLUSAO
+           MOVE WS-DATA-ATUAL          TO DT-ALTERACAO
+           MOVE "MIGRACAO"             TO OPERADOR-INCLUSAO
+           MOVE SPACES                 TO OPERADOR-ALTERACAO
+           MOVE "A"                    TO SITUACAO
+           WRITE REGISTRO
+           IF FS-CLI-NOVO-OK
+               ADD 1                   TO WS-TOT-CLI-CONVERTIDOS
+           END-IF
+           .
+       2100-FIM. EXIT.
+      *----------------------------------------------------------------*
+      *                                                                *
+      *----------------------------------------------------------------*
+       3000-CONVERTER-VENDEDORES       SECTION.
+      *----------------------------------------------------------------*
+      *
+           IF FS-VEN-ANTIGO-NAO-EXISTE
+               DISPLAY "NAO HA ARQUIVO DE VENDEDORES NO LAYOUT ANTIGO"
+           ELSE
+               READ ARQ-VEN-ANTIGO     NEXT
+               PERFORM UNTIL FS-VEN-ANTIGO-FIM
+                   PERFORM 3100-GRAVAR-VENDEDOR-NOVO
+                   READ ARQ-VEN-ANTIGO NEXT
+               END-PERFORM
+           END-IF
+           .
+       3000-FIM. EXIT.
+      *----------------------------------------------------------------*
+      *                                                                *
+      *----------------------------------------------------------------*
+       3100-GRAVAR-VENDEDOR-NOVO       SECTION.
+      *----------------------------------------------------------------*
+      *
+           MOVE VEN-CODIGO-ANTIGO      TO VEN-CODIGO
+           MOVE VEN-CPF-ANTIGO         TO VEN-CPF
+           MOVE VEN-NOME-ANTIGO        TO VEN-NOME
+           MOVE VEN-LATITUDE-ANTIGO    TO VEN-LATITUDE
+           MOVE VEN-LONGITUDE-ANTIGO   TO VEN-LONGITUDE
+           MOVE WS-DATA-ATUAL          TO VEN-DT-INCLUSAO
+           MOVE WS-DATA-ATUAL          TO VEN-DT-ALTERACAO
+           MOVE "MIGRACAO"             TO VEN-OPERADOR-INCLUSAO
+           MOVE SPACES                 TO VEN-OPERADOR-ALTERACAO
+           MOVE ZEROS                  TO VEN-CAPACIDADE-MAX
+           MOVE SPACES                 TO VEN-TELEFONE
+           MOVE SPACES                 TO VEN-EMAIL
+           MOVE "A"                    TO VEN-SITUACAO
+           WRITE REG-VEN-NOVO
+           IF FS-VEN-NOVO-OK
+               ADD 1                   TO WS-TOT-VEN-CONVERTIDOS
+           END-IF
+           .
+       3100-FIM. EXIT.
+      *----------------------------------------------------------------*
+      *                                                                *
+      *----------------------------------------------------------------*
+       6000-FECHAR-ARQUIVOS            SECTION.
+      *----------------------------------------------------------------*
+      *
+           CLOSE ARQ-CLI-ANTIGO
+           CLOSE ARQ-VEN-ANTIGO
+           CLOSE ARQ-CLI-NOVO
+           CLOSE ARQ-VEN-NOVO
+           .
+       6000-FIM. EXIT.
+      *----------------------------------------------------------------*
+      *                                                                *
+      *----------------------------------------------------------------*
+       7000-IMPRIMIR-RESUMO            SECTION.
+      *----------------------------------------------------------------*
+      *
+           DISPLAY "RESUMO DA CONVERSAO DE CADASTROS"
+           MOVE SPACES                 TO WS-LINHA-RESUMO
+           STRING "CLIENTES CONVERTIDOS.......: "
+                   WS-TOT-CLI-CONVERTIDOS
+                                       DELIMITED BY SIZE
+                                       INTO WS-LINHA-RESUMO
+           DISPLAY WS-LINHA-RESUMO
+           MOVE SPACES                 TO WS-LINHA-RESUMO
+           STRING "VENDEDORES CONVERTIDOS.....: "
+                   WS-TOT-VEN-CONVERTIDOS
+                                       DELIMITED BY SIZE
+                                       INTO WS-LINHA-RESUMO
+           DISPLAY WS-LINHA-RESUMO
+           DISPLAY "GRAVADO EM WID-ARQ-CLI-NOVO.DAT E "
+                   "WID-ARQ-VEN-NOVO.DAT"
+           DISPLAY "SUBSTITUA OS ARQUIVOS WID-ARQ-CLI.DAT E "
+                   "WID-ARQ-VEN.DAT POR ESTES APOS CONFERENCIA"
+           .
+       7000-FIM. EXIT.
+      *----------------------------------------------------------------*
+      *                                                                *
+      *----------------------------------------------------------------*
+       END PROGRAM CONVCADA.
+      *----------------------------------------------------------------*
