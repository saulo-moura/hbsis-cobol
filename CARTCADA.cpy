@@ -0,0 +1,13 @@
+      ******************************************************************
+      * PROGRAMA.: CARTCADA                                            *
+      * AUTOR....: SAULO MARIO DE MOURA                                *
+      * DATA.....: 14/06/2019                                          *
+      * COPYBOOK DO REGISTRO DA CARTEIRA DE CLIENTES (VINCULO          *
+      * CLIENTE-VENDEDOR)                                               *
+      ******************************************************************
+      *
+       01  REG-CARTEIRA.
+           05 CAR-CNPJ                 PIC 9(14).
+           05 CAR-CPF                  PIC 9(11).
+           05 CAR-DATA-ATRIBUICAO      PIC 9(08).
+
