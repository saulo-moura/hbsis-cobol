@@ -6,11 +6,15 @@
       ******************************************************************
        01  SCR-ALTERAR-CLIENTE.
            05 ALTERAR-CLIENTE-CABECALHO.
-               
-       10  VALUE "CADASTRO DE CLIENTES"           
+
+       10  VALUE "CADASTRO DE CLIENTES"
                                        BLANK SCREEN    LINE 1 COL 50.
            05  CNPJ-BUSCA-CLIENTE.
                10  VALUE "DIGITE O CNPJ DO CLIENTE"    LINE 5 COL 10.
-               10  SCR-CNPJ-ALT-CLI                    LINE 5 COL 35
-                                       PIC 99.999.999/9999B99
-                                       TO CNPJ.
\ No newline at end of file
+               10  SCR-CNPJ-ALT-CLI                    LINE 5 COL 45
+                                       PIC X(18)
+                                       TO WS-CNPJ-BUSCA-RAW.
+               10  VALUE "OU O CODIGO DO CLIENTE"      LINE 6 COL 10.
+               10  SCR-COD-ALT-CLI                     LINE 6 COL 45
+                                       PIC 9(07)
+                                       TO CODIGO.
