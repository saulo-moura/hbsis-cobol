@@ -26,9 +26,21 @@
                                        PIC 999,99999999
                                        USING LATITUDE.
                10  VALUE "LONGITUDE"                   LINE 9 COL 10.
-               10  SCR-LONGITUDE-VEN                   LINE 9 COL 35 
+               10  SCR-LONGITUDE-VEN                   LINE 9 COL 35
                                        PIC 999,99999999
                                        USING LONGITUDE.
+               10  VALUE "CAPACIDADE MAX. CLIENTES:"    LINE 10 COL 10.
+               10  SCR-CAPACIDADE-VEN                  LINE 10 COL 45
+                                       PIC ZZZ9
+                                       USING CAPACIDADE-MAX-CLIENTES.
+               10  VALUE "TELEFONE:"                    LINE 11 COL 10.
+               10  SCR-TELEFONE-VEN                     LINE 11 COL 35
+                                       PIC X(15)
+                                       USING TELEFONE.
+               10  VALUE "E-MAIL:"                      LINE 12 COL 10.
+               10  SCR-EMAIL-VEN                        LINE 12 COL 35
+                                       PIC X(40)
+                                       USING EMAIL.
                10  VALUE "S - SALVAR"                  LINE 16 COL 10.
                10  VALUE "V - VOLTAR"                  LINE 17 COL 10. 
            05 ESCOLHA-INCLUIR-VENDEDOR.
