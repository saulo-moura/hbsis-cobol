@@ -11,6 +11,10 @@
                                        BLANK SCREEN    LINE 1 COL 50.
            05  CNPJ-BUSCA-CLIENTE.
                10  VALUE "DIGITE O CPF DO VENDEDOR"    LINE 5 COL 10.
-               10  SCR-CPF-ALT-VEN                     LINE 5 COL 35
-                                       PIC 999.999.999B99
-                                       TO CPF.
\ No newline at end of file
+               10  SCR-CPF-ALT-VEN                     LINE 5 COL 45
+                                       PIC X(14)
+                                       TO WS-CPF-BUSCA-RAW.
+               10  VALUE "OU O CODIGO DO VENDEDOR"     LINE 6 COL 10.
+               10  SCR-COD-ALT-VEN                     LINE 6 COL 45
+                                       PIC 9(07)
+                                       TO CODIGO.
\ No newline at end of file
