@@ -26,9 +26,17 @@
                                        PIC 999,99999999
                                        USING LATITUDE.
                10  VALUE "LONGITUDE"                   LINE 9 COL 10.
-               10  SCR-LONGITUDE-CLI                   LINE 9 COL 35 
+               10  SCR-LONGITUDE-CLI                   LINE 9 COL 35
                                        PIC 999,99999999
                                        USING LONGITUDE.
+               10  VALUE "TELEFONE:"                    LINE 10 COL 10.
+               10  SCR-TELEFONE-CLI                     LINE 10 COL 35
+                                       PIC X(15)
+                                       USING TELEFONE.
+               10  VALUE "E-MAIL:"                      LINE 11 COL 10.
+               10  SCR-EMAIL-CLI                        LINE 11 COL 35
+                                       PIC X(40)
+                                       USING EMAIL.
                10  VALUE "S - SALVAR"                  LINE 16 COL 10.
                10  VALUE "V - VOLTAR"                  LINE 17 COL 10. 
            05 ESCOLHA-INCLUIR-CLIENTE.
