@@ -30,9 +30,26 @@
                ORGANIZATION            IS INDEXED
                ACCESS MODE             IS DYNAMIC
                RECORD KEY              IS CNPJ
+               ALTERNATE RECORD KEY    IS CODIGO
                LOCK MODE               IS MANUAL
                FILE STATUS             IS WS-FILE-STATUS.
-      *  
+      *
+           SELECT ARQ-IMPORT-CLIENTES  ASSIGN TO  "WID-ARQ-IMP-CLI.DAT"
+               ORGANIZATION            IS LINE SEQUENTIAL
+               FILE STATUS             IS WS-FS-IMPORT-CLI.
+      *
+           SELECT ARQ-EXCLUSAO-CLIENTES ASSIGN TO "WID-ARQ-EXC-CLI.DAT"
+               ORGANIZATION            IS LINE SEQUENTIAL
+               FILE STATUS             IS WS-FS-EXCLUSAO-CLI.
+      *
+           SELECT ARQ-CARTEIRA         ASSIGN TO  "WID-ARQ-CAR.DAT"
+               ORGANIZATION            IS INDEXED
+               ACCESS MODE             IS DYNAMIC
+               RECORD KEY              IS CAR-CNPJ
+               ALTERNATE RECORD KEY    IS CAR-CPF WITH DUPLICATES
+               LOCK MODE               IS MANUAL
+               FILE STATUS             IS WS-FS-CARTEIRA.
+      *
       ******************************************************************
        DATA                            DIVISION.
       ******************************************************************
@@ -43,27 +60,126 @@
       *
        FD ARQ-CLIENTES.
        COPY REGICADA.
+      *
+       FD ARQ-IMPORT-CLIENTES.
+       01 REG-IMPORT-CLIENTE.
+           05 IMP-CODIGO               PIC 9(07).
+           05 IMP-CNPJ                 PIC 9(14).
+           05 IMP-NOME                 PIC X(40).
+           05 IMP-LATITUDE             PIC S9(03)V9(08).
+           05 IMP-LONGITUDE            PIC S9(03)V9(08).
+      *
+       FD ARQ-EXCLUSAO-CLIENTES.
+       01 REG-EXCLUSAO-CLIENTE.
+           05 EXC-CNPJ                 PIC 9(14).
+      *
+       FD ARQ-CARTEIRA.
+       COPY CARTCADA.
       *
       *----------------------------------------------------------------*
        WORKING-STORAGE                 SECTION.
       *----------------------------------------------------------------*
       *
-       01 WS-STATUS                    PIC X(40). 
+       01 WS-STATUS                    PIC X(40).
        77 WS-OPCAO-CLI                 PIC X.
        77 WS-OPCAO-INC-CLI             PIC X.
-       77 WS-FILE-STATUS               PIC X(02).                      
+       77 WS-FILE-STATUS               PIC X(02).
            88 FS-CLI-OK                VALUE "00" THRU "09".
            88 FS-CLI-FIM               VALUE "10".
            88 FS-CLI-NAO-ENCONTRADO    VALUE "23".
+           88 FS-CLI-CODIGO-DUPLICADO  VALUE "22".
            88 FS-CLI-ERRO-LAYOUT       VALUE "39".
+           88 FS-CLI-ARQUIVO-EM-USO    VALUE "91".
            88 FS-CLI-CANCELA           VALUE "99".
-      *     
+       77 WS-RETRY-ABRIR-CLI           PIC X           VALUE "S".
+       77 WS-FS-IMPORT-CLI             PIC X(02).
+           88 FS-IMP-OK                VALUE "00" THRU "09".
+           88 FS-IMP-FIM               VALUE "10".
+           88 FS-IMP-NAO-EXISTE        VALUE "35".
+       77 WS-FS-EXCLUSAO-CLI           PIC X(02).
+           88 FS-EXC-OK                VALUE "00" THRU "09".
+           88 FS-EXC-FIM               VALUE "10".
+           88 FS-EXC-NAO-EXISTE        VALUE "35".
+       77 WS-FS-CARTEIRA               PIC X(02).
+           88 FS-CAR-OK                VALUE "00" THRU "09".
+           88 FS-CAR-FIM               VALUE "10".
+           88 FS-CAR-NAO-ENCONTRADO    VALUE "23".
+           88 FS-CAR-NAO-EXISTE        VALUE "35".
+           88 FS-CAR-ERRO-LAYOUT       VALUE "39".
+           88 FS-CAR-CANCELA           VALUE "99".
+       01 WS-IMP-INCLUIDOS             PIC 9(05)       VALUE 0.
+       01 WS-IMP-DUPLICADOS            PIC 9(05)       VALUE 0.
+       01 WS-IMP-INVALIDOS             PIC 9(05)       VALUE 0.
+       01 WS-IMP-RAZAO-AVISO           PIC 9(05)       VALUE 0.
+       01 WS-EXC-REMOVIDOS             PIC 9(05)       VALUE 0.
+       01 WS-EXC-NAO-ENCONTRADOS       PIC 9(05)       VALUE 0.
+       01 WS-DATA-ATUAL                PIC 9(08).
+       01 WS-OPERADOR-ATUAL            PIC X(08)       VALUE SPACES.
+       01 WS-RAZAO-DUPLICADA           PIC X(01)       VALUE "N".
+           88 RAZAO-SOCIAL-DUPLICADA   VALUE "S".
+       01 WS-COORD-OK                  PIC X(01)       VALUE "N".
+           88 COORDENADAS-VALIDAS      VALUE "S".
+       01 WS-COORD-DUPLICADA           PIC X(01)       VALUE "N".
+           88 COORDENADAS-DUPLICADAS   VALUE "S".
+       01 WS-CODIGO-VERIFICAR          PIC 9(07).
+       01 WS-CNPJ-IGNORAR-CODIGO       PIC 9(14)       VALUE 0.
+       01 WS-CODIGO-DUPLICADO          PIC X(01)       VALUE "N".
+           88 CODIGO-DUPLICADO         VALUE "S".
+       01 WS-TOLERANCIA-COORD          PIC S9(03)V9(08) VALUE 0,0001.
+       01 WS-DIF-LAT-DUPL              PIC S9(03)V9(08) VALUE 0.
+       01 WS-DIF-LON-DUPL              PIC S9(03)V9(08) VALUE 0.
+       01 WS-CLIENTE-NOVO.
+           05 WS-NOVO-CODIGO           PIC 9(07).
+           05 WS-NOVO-CNPJ             PIC 9(14).
+           05 WS-NOVO-NOME             PIC X(40).
+           05 WS-NOVO-LATITUDE         PIC S9(03)V9(08).
+           05 WS-NOVO-LONGITUDE        PIC S9(03)V9(08).
+       01 WS-CNPJ-ANTIGO               PIC 9(14)       VALUE 0.
+       01 WS-CNPJ-BUSCA-RAW            PIC X(18)       VALUE SPACES.
+       01 WS-CNPJ-BUSCA-LIMPO          PIC X(14)       VALUE SPACES.
+       01 WS-CNPJ-BUSCA-TAM            PIC 9(02)       VALUE 0.
+       01 WS-CNPJ-BUSCA-IND            PIC 9(02)       VALUE 0.
+       01 WS-CLIENTE-ALTERADO.
+           05 WS-ALT-CODIGO            PIC 9(07).
+           05 WS-ALT-CNPJ-NOVO         PIC 9(14).
+           05 WS-ALT-NOME              PIC X(40).
+           05 WS-ALT-LATITUDE          PIC S9(03)V9(08).
+           05 WS-ALT-LONGITUDE         PIC S9(03)V9(08).
+           05 WS-ALT-DT-INCLUSAO       PIC 9(08).
+           05 WS-ALT-OPERADOR-INCLUSAO PIC X(08).
+           05 WS-ALT-TELEFONE          PIC X(15).
+           05 WS-ALT-EMAIL             PIC X(40).
+           05 WS-ALT-SITUACAO          PIC X(01).
+       01 WS-CNPJ-VALIDACAO.
+           05 WS-CNPJ-CHECK             PIC 9(14).
+           05 WS-CNPJ-IND               PIC 9(02).
+           05 WS-CNPJ-SOMA              PIC 9(04).
+           05 WS-CNPJ-DV                PIC 9(02).
+           05 WS-CNPJ-DIGITO            PIC 9(01).
+           05 WS-CNPJ-PESO              PIC 9(01).
+           05 WS-CNPJ-DV1-CALC          PIC 9(01).
+           05 WS-CNPJ-DV1-INFORMADO     PIC 9(01).
+           05 WS-CNPJ-DV2-CALC          PIC 9(01).
+           05 WS-CNPJ-DV2-INFORMADO     PIC 9(01).
+           05 WS-CNPJ-OK                PIC X(01)       VALUE "N".
+               88 CNPJ-VALIDO           VALUE "S".
+       01 WS-PESO-CNPJ-1                PIC X(12)       VALUE
+                                         "543298765432".
+       01 WS-PESO-CNPJ-2                PIC X(13)       VALUE
+                                         "6543298765432".
+      *
+      *----------------------------------------------------------------*
+       LINKAGE                         SECTION.
+      *----------------------------------------------------------------*
+      *
+       01 WS-OPERADOR-LINK             PIC X(08).
+      *
       *----------------------------------------------------------------*
        SCREEN                          SECTION.
       *----------------------------------------------------------------*
       *
       * --> MENU DE CADASTRO DE CLIENTES
-      *                         
+      *
        COPY CMENUSCR.
       * 
       * --> MENU DE INCLUSAO DE CLIENTES
@@ -86,13 +202,14 @@
            05  CLEAR                   BLANK SCREEN.
       *
       ******************************************************************
-       PROCEDURE                       DIVISION.
+       PROCEDURE                       DIVISION USING WS-OPERADOR-LINK.
       ******************************************************************
       *                                                                *
       *----------------------------------------------------------------*
+       MOVE WS-OPERADOR-LINK           TO WS-OPERADOR-ATUAL
        PERFORM 0000-MENU-CADASTRO-CLIENTE.
       *----------------------------------------------------------------*
-       0000-MENU-CADASTRO-CLIENTE     SECTION.                         
+       0000-MENU-CADASTRO-CLIENTE     SECTION.
       *----------------------------------------------------------------*
       *
            PERFORM UNTIL 1 <> 1
@@ -107,6 +224,12 @@
                        PERFORM 2000-ALTERAR-CLIENTE
                    WHEN "3"
                        PERFORM 3000-EXCLUIR-CLIENTE
+                   WHEN "4"
+                       PERFORM 4000-IMPORTAR-CLIENTES
+                   WHEN "5"
+                       PERFORM 5000-CONSULTAR-CLIENTE
+                   WHEN "6"
+                       PERFORM 6000-EXCLUIR-LOTE-CLIENTES
                    WHEN "m"
                    WHEN "M"
                        GOBACK
@@ -132,20 +255,62 @@
                ACCEPT SCR-RAZAO-SOCIAL-CLI
                ACCEPT SCR-LATITUDE-CLI
                ACCEPT SCR-LONGITUDE-CLI
+               ACCEPT SCR-TELEFONE-CLI
+               ACCEPT SCR-EMAIL-CLI
                ACCEPT OPCAO-INC-CLI
                MOVE SPACES TO WS-STATUS
                EVALUATE WS-OPCAO-INC-CLI
                    WHEN "S"
-                       PERFORM 1100-ABRIR-ARQUIVO-CLIENTES
-                       PERFORM 1200-PESQUISAR-CLIENTE
-                       IF FS-CLI-NAO-ENCONTRADO
-                           PERFORM 1300-GRAVAR-ARQUIVO-CLIENTES
+                       PERFORM 1150-VALIDAR-CNPJ
+                       PERFORM 1170-VALIDAR-COORDENADAS
+                       IF NOT CNPJ-VALIDO
+                           MOVE "CNPJ INVALIDO"
+                                           TO WS-STATUS
+                           PERFORM 0000-MENU-CADASTRO-CLIENTE
+                       ELSE IF NOT COORDENADAS-VALIDAS
+                           MOVE "LATITUDE/LONGITUDE FORA DO INTERVALO"
+                                           TO WS-STATUS
+                           PERFORM 0000-MENU-CADASTRO-CLIENTE
                        ELSE
-                           MOVE "CNPJ JA CADASTRADO"       
+                           MOVE CODIGO      TO WS-NOVO-CODIGO
+                           MOVE CNPJ        TO WS-NOVO-CNPJ
+                           MOVE NOME        TO WS-NOVO-NOME
+                           MOVE LATITUDE    TO WS-NOVO-LATITUDE
+                           MOVE LONGITUDE   TO WS-NOVO-LONGITUDE
+                           PERFORM 1100-ABRIR-ARQUIVO-CLIENTES
+                           PERFORM 1200-PESQUISAR-CLIENTE
+                           IF FS-CLI-NAO-ENCONTRADO
+                             PERFORM 1160-VERIFICAR-RAZAO-DUPLICADA
+                             PERFORM 1165-VERIF-COORD-DUPLICADA
+                             MOVE WS-NOVO-CODIGO  TO WS-CODIGO-VERIFICAR
+                             MOVE 0               TO
+                                                WS-CNPJ-IGNORAR-CODIGO
+                             PERFORM 1168-VERIFICAR-CODIGO-DUPLICADO
+                             MOVE WS-NOVO-CODIGO    TO CODIGO
+                             MOVE WS-NOVO-CNPJ      TO CNPJ
+                             MOVE WS-NOVO-NOME      TO NOME
+                             MOVE WS-NOVO-LATITUDE  TO LATITUDE
+                             MOVE WS-NOVO-LONGITUDE TO LONGITUDE
+                             IF CODIGO-DUPLICADO
+                               MOVE "CODIGO JA CADASTRADO"
+                                                TO WS-STATUS
+                             ELSE
+                               PERFORM 1300-GRAVAR-ARQUIVO-CLIENTES
+                               IF RAZAO-SOCIAL-DUPLICADA
+                                 MOVE "RAZAO SOCIAL DUPLICADA"
+                                                TO WS-STATUS
+                               ELSE IF COORDENADAS-DUPLICADAS
+                                 MOVE "COORD. PROX. DE OUTRO CLIENTE"
+                                                TO WS-STATUS
+                               END-IF
+                             END-IF
+                           ELSE
+                               MOVE "CNPJ JA CADASTRADO"
                                            TO WS-STATUS
+                           END-IF
+                           PERFORM 1400-FECHAR-ARQUIVO-CLIENTES
+                           PERFORM 0000-MENU-CADASTRO-CLIENTE
                        END-IF
-                       PERFORM 1400-FECHAR-ARQUIVO-CLIENTES
-                       PERFORM 0000-MENU-CADASTRO-CLIENTE
                    WHEN "V"
                        PERFORM 0000-MENU-CADASTRO-CLIENTE
                    WHEN OTHER
@@ -161,15 +326,186 @@
        1100-ABRIR-ARQUIVO-CLIENTES     SECTION.
       *----------------------------------------------------------------*
       *
-           OPEN I-O ARQ-CLIENTES
+           MOVE "S"                    TO WS-RETRY-ABRIR-CLI
+           PERFORM UNTIL FS-CLI-OK
+               OR WS-RETRY-ABRIR-CLI = "N" OR WS-RETRY-ABRIR-CLI = "n"
+               OPEN I-O ARQ-CLIENTES
+               IF NOT FS-CLI-OK
+                   IF FS-CLI-ARQUIVO-EM-USO
+                       DISPLAY "ARQUIVO DE CLIENTES EM USO POR OUTRO "
+                               "OPERADOR"
+                       DISPLAY "TENTAR NOVAMENTE? (S/N): "
+                                       WITH NO ADVANCING
+                       ACCEPT WS-RETRY-ABRIR-CLI
+                   ELSE
+                       PERFORM 9999-ERRO-ARQUIVO-CLIENTES
+                   END-IF
+               END-IF
+           END-PERFORM
            IF NOT FS-CLI-OK
-               PERFORM 9999-ERRO-ARQUIVO-CLIENTES
+               DISPLAY "OPERACAO CANCELADA - ARQUIVO NAO DISPONIVEL"
+               GOBACK
            END-IF
            .
-      *     
+      *
        1100-FIM. EXIT.
       *----------------------------------------------------------------*
       *                                                                *
+      *----------------------------------------------------------------*
+       1150-VALIDAR-CNPJ               SECTION.
+      *----------------------------------------------------------------*
+      *
+           MOVE CNPJ                   TO WS-CNPJ-CHECK
+           MOVE "N"                    TO WS-CNPJ-OK
+           MOVE 0                      TO WS-CNPJ-SOMA
+           PERFORM VARYING WS-CNPJ-IND FROM 1 BY 1
+                   UNTIL WS-CNPJ-IND > 12
+               MOVE WS-CNPJ-CHECK(WS-CNPJ-IND:1) TO WS-CNPJ-DIGITO
+               MOVE WS-PESO-CNPJ-1(WS-CNPJ-IND:1) TO WS-CNPJ-PESO
+               COMPUTE WS-CNPJ-SOMA = WS-CNPJ-SOMA
+                                   + (WS-CNPJ-DIGITO * WS-CNPJ-PESO)
+           END-PERFORM
+           COMPUTE WS-CNPJ-DV = 11 - FUNCTION MOD(WS-CNPJ-SOMA, 11)
+           IF WS-CNPJ-DV > 9
+               MOVE 0                  TO WS-CNPJ-DV1-CALC
+           ELSE
+               MOVE WS-CNPJ-DV         TO WS-CNPJ-DV1-CALC
+           END-IF
+           MOVE WS-CNPJ-CHECK(13:1)    TO WS-CNPJ-DV1-INFORMADO
+           MOVE 0                      TO WS-CNPJ-SOMA
+           PERFORM VARYING WS-CNPJ-IND FROM 1 BY 1
+                   UNTIL WS-CNPJ-IND > 13
+               MOVE WS-CNPJ-CHECK(WS-CNPJ-IND:1) TO WS-CNPJ-DIGITO
+               MOVE WS-PESO-CNPJ-2(WS-CNPJ-IND:1) TO WS-CNPJ-PESO
+               COMPUTE WS-CNPJ-SOMA = WS-CNPJ-SOMA
+                                   + (WS-CNPJ-DIGITO * WS-CNPJ-PESO)
+           END-PERFORM
+           COMPUTE WS-CNPJ-DV = 11 - FUNCTION MOD(WS-CNPJ-SOMA, 11)
+           IF WS-CNPJ-DV > 9
+               MOVE 0                  TO WS-CNPJ-DV2-CALC
+           ELSE
+               MOVE WS-CNPJ-DV         TO WS-CNPJ-DV2-CALC
+           END-IF
+           MOVE WS-CNPJ-CHECK(14:1)    TO WS-CNPJ-DV2-INFORMADO
+           IF WS-CNPJ-DV1-CALC = WS-CNPJ-DV1-INFORMADO
+              AND WS-CNPJ-DV2-CALC = WS-CNPJ-DV2-INFORMADO
+               MOVE "S"                TO WS-CNPJ-OK
+           END-IF
+           .
+       1150-FIM. EXIT.
+      *----------------------------------------------------------------*
+      *                                                                *
+      *----------------------------------------------------------------*
+       1160-VERIFICAR-RAZAO-DUPLICADA SECTION.
+      *----------------------------------------------------------------*
+      *
+           MOVE "N"                    TO WS-RAZAO-DUPLICADA
+           MOVE 0                      TO CNPJ
+           START ARQ-CLIENTES          KEY IS NOT LESS THAN CNPJ
+           IF FS-CLI-OK
+               PERFORM UNTIL FS-CLI-FIM OR RAZAO-SOCIAL-DUPLICADA
+                   READ ARQ-CLIENTES   NEXT INTO REGISTRO
+                   IF FS-CLI-OK
+                       IF REGISTRO-ATIVO AND NOME = WS-NOVO-NOME
+                           MOVE "S"     TO WS-RAZAO-DUPLICADA
+                       END-IF
+                   END-IF
+               END-PERFORM
+           END-IF
+           .
+       1160-FIM. EXIT.
+      *----------------------------------------------------------------*
+      *                                                                *
+      *----------------------------------------------------------------*
+       1165-VERIF-COORD-DUPLICADA SECTION.
+      *----------------------------------------------------------------*
+      *
+           MOVE "N"                    TO WS-COORD-DUPLICADA
+           MOVE 0                      TO CNPJ
+           START ARQ-CLIENTES          KEY IS NOT LESS THAN CNPJ
+           IF FS-CLI-OK
+               PERFORM UNTIL FS-CLI-FIM OR COORDENADAS-DUPLICADAS
+                   READ ARQ-CLIENTES   NEXT INTO REGISTRO
+                   IF FS-CLI-OK AND REGISTRO-ATIVO
+                       IF CNPJ NOT = WS-NOVO-CNPJ
+                           COMPUTE WS-DIF-LAT-DUPL =
+                               FUNCTION ABS(LATITUDE - WS-NOVO-LATITUDE)
+                           COMPUTE WS-DIF-LON-DUPL =
+                               FUNCTION ABS(LONGITUDE -
+                                   WS-NOVO-LONGITUDE)
+                           IF WS-DIF-LAT-DUPL < WS-TOLERANCIA-COORD
+                               AND WS-DIF-LON-DUPL < WS-TOLERANCIA-COORD
+                               MOVE "S"  TO WS-COORD-DUPLICADA
+                           END-IF
+                       END-IF
+                   END-IF
+               END-PERFORM
+           END-IF
+           .
+       1165-FIM. EXIT.
+      *----------------------------------------------------------------*
+      *                                                                *
+      *----------------------------------------------------------------*
+       1168-VERIFICAR-CODIGO-DUPLICADO SECTION.
+      *----------------------------------------------------------------*
+      * CONFERE SE O CODIGO JA ESTA EM USO POR OUTRO CLIENTE, ANTES    *
+      * DE GRAVAR/REGRAVAR, POIS CODIGO E CHAVE ALTERNADA DO ARQUIVO   *
+      *----------------------------------------------------------------*
+           MOVE "N"                    TO WS-CODIGO-DUPLICADO
+           MOVE 0                      TO CNPJ
+           START ARQ-CLIENTES          KEY IS NOT LESS THAN CNPJ
+           IF FS-CLI-OK
+               PERFORM UNTIL FS-CLI-FIM OR CODIGO-DUPLICADO
+                   READ ARQ-CLIENTES   NEXT INTO REGISTRO
+                   IF FS-CLI-OK
+                       IF CODIGO = WS-CODIGO-VERIFICAR
+                           AND CNPJ NOT = WS-CNPJ-IGNORAR-CODIGO
+                           MOVE "S"     TO WS-CODIGO-DUPLICADO
+                       END-IF
+                   END-IF
+               END-PERFORM
+           END-IF
+           .
+       1168-FIM. EXIT.
+      *----------------------------------------------------------------*
+      *                                                                *
+      *----------------------------------------------------------------*
+       1170-VALIDAR-COORDENADAS        SECTION.
+      *----------------------------------------------------------------*
+      *
+           MOVE "N"                    TO WS-COORD-OK
+           IF LATITUDE NOT < -90 AND LATITUDE NOT > 90
+               AND LONGITUDE NOT < -180 AND LONGITUDE NOT > 180
+               MOVE "S"                TO WS-COORD-OK
+           END-IF
+           .
+       1170-FIM. EXIT.
+      *----------------------------------------------------------------*
+      *                                                                *
+      *----------------------------------------------------------------*
+       1195-NORMALIZAR-CNPJ-BUSCA      SECTION.
+      *----------------------------------------------------------------*
+      *
+      * --> ACEITA O CNPJ DIGITADO COM OU SEM PONTUACAO, MANTENDO
+      *     SOMENTE OS DIGITOS ANTES DE MONTAR A CHAVE DE BUSCA
+      *
+           MOVE "00000000000000"      TO WS-CNPJ-BUSCA-LIMPO
+           MOVE 0                      TO WS-CNPJ-BUSCA-TAM
+           PERFORM VARYING WS-CNPJ-BUSCA-IND FROM 1 BY 1
+               UNTIL WS-CNPJ-BUSCA-IND > 18
+               IF WS-CNPJ-BUSCA-RAW (WS-CNPJ-BUSCA-IND:1) >= "0"
+                   AND WS-CNPJ-BUSCA-RAW (WS-CNPJ-BUSCA-IND:1) <= "9"
+                   AND WS-CNPJ-BUSCA-TAM < 14
+                   ADD 1                TO WS-CNPJ-BUSCA-TAM
+                   MOVE WS-CNPJ-BUSCA-RAW (WS-CNPJ-BUSCA-IND:1)
+                       TO WS-CNPJ-BUSCA-LIMPO (WS-CNPJ-BUSCA-TAM:1)
+               END-IF
+           END-PERFORM
+           MOVE WS-CNPJ-BUSCA-LIMPO    TO CNPJ
+           .
+       1195-FIM. EXIT.
+      *----------------------------------------------------------------*
+      *                                                                *
       *----------------------------------------------------------------*
        1200-PESQUISAR-CLIENTE      SECTION.
       *----------------------------------------------------------------*
@@ -183,10 +519,28 @@
        1200-FIM. EXIT.
       *----------------------------------------------------------------*
       *                                                                *
+      *----------------------------------------------------------------*
+       1210-PESQUISAR-CLIENTE-POR-CODIGO SECTION.
+      *----------------------------------------------------------------*
+      *
+           READ ARQ-CLIENTES           INTO REGISTRO
+                                        KEY IS CODIGO
+           IF  NOT FS-CLI-OK AND NOT FS-CLI-NAO-ENCONTRADO
+               AND NOT FS-CLI-FIM
+               PERFORM 9999-ERRO-ARQUIVO-CLIENTES
+           END-IF
+           .
+       1210-FIM. EXIT.
+      *----------------------------------------------------------------*
+      *                                                                *
       *----------------------------------------------------------------*
        1300-GRAVAR-ARQUIVO-CLIENTES   SECTION.
       *----------------------------------------------------------------*
       *
+           ACCEPT WS-DATA-ATUAL        FROM DATE YYYYMMDD
+           MOVE WS-DATA-ATUAL          TO DT-INCLUSAO
+           MOVE WS-OPERADOR-ATUAL      TO OPERADOR-INCLUSAO
+           MOVE "A"                    TO SITUACAO
            WRITE REGISTRO
            IF NOT FS-CLI-OK
                PERFORM 9999-ERRO-ARQUIVO-CLIENTES
@@ -215,49 +569,109 @@
       *----------------------------------------------------------------*
       *
            PERFORM 1100-ABRIR-ARQUIVO-CLIENTES
+           MOVE 0                      TO CODIGO
            DISPLAY SCR-ALTERAR-CLIENTE
            ACCEPT SCR-CNPJ-ALT-CLI
+           PERFORM 1195-NORMALIZAR-CNPJ-BUSCA
+           ACCEPT SCR-COD-ALT-CLI
            MOVE SPACES TO WS-STATUS
-           PERFORM 1200-PESQUISAR-CLIENTE
+           IF CODIGO NOT = 0
+               PERFORM 1210-PESQUISAR-CLIENTE-POR-CODIGO
+           ELSE
+               PERFORM 1200-PESQUISAR-CLIENTE
+           END-IF
            IF FS-CLI-NAO-ENCONTRADO
                MOVE "CLIENTE NAO ENCONTRADO"
                                        TO WS-STATUS
                PERFORM 1400-FECHAR-ARQUIVO-CLIENTES
                PERFORM 0000-MENU-CADASTRO-CLIENTE
            ELSE
+               IF REGISTRO-INATIVO
+                   MOVE "CLIENTE EXCLUIDO - ALTERACAO NAO PERMITIDA"
+                                       TO WS-STATUS
+                   PERFORM 1400-FECHAR-ARQUIVO-CLIENTES
+                   PERFORM 0000-MENU-CADASTRO-CLIENTE
+               ELSE
+               MOVE CNPJ                TO WS-CNPJ-ANTIGO
                DISPLAY SCR-INCLUIR-CLIENTE
                MOVE SPACES             TO WS-STATUS
                PERFORM UNTIL 1 <> 1
                    DISPLAY OPCAO-STATUS
                    ACCEPT SCR-COD-CLI
+                   ACCEPT SCR-CNPJ-CLI
                    ACCEPT SCR-RAZAO-SOCIAL-CLI
                    ACCEPT SCR-LATITUDE-CLI
                    ACCEPT SCR-LONGITUDE-CLI
+                   ACCEPT SCR-TELEFONE-CLI
+                   ACCEPT SCR-EMAIL-CLI
                    ACCEPT OPCAO-INC-CLI
                    EVALUATE WS-OPCAO-INC-CLI
                        WHEN "s"
                        WHEN "S"
-                           PERFORM 2100-ALTERAR-ARQUIVO-CLIENTES
-                           PERFORM 1400-FECHAR-ARQUIVO-CLIENTES
-                           PERFORM 0000-MENU-CADASTRO-CLIENTE
+                           PERFORM 1170-VALIDAR-COORDENADAS
+                           IF NOT COORDENADAS-VALIDAS
+                               MOVE "COORDENADAS FORA DO INTERVALO"
+                                   TO WS-STATUS
+                           ELSE IF CNPJ NOT = WS-CNPJ-ANTIGO
+                               PERFORM 2050-ALTERAR-CNPJ-CLIENTE
+                           ELSE
+                             MOVE CODIGO        TO WS-ALT-CODIGO
+                             MOVE CNPJ          TO WS-ALT-CNPJ-NOVO
+                             MOVE NOME          TO WS-ALT-NOME
+                             MOVE LATITUDE      TO WS-ALT-LATITUDE
+                             MOVE LONGITUDE     TO WS-ALT-LONGITUDE
+                             MOVE DT-INCLUSAO   TO WS-ALT-DT-INCLUSAO
+                             MOVE OPERADOR-INCLUSAO TO
+                                            WS-ALT-OPERADOR-INCLUSAO
+                             MOVE TELEFONE      TO WS-ALT-TELEFONE
+                             MOVE EMAIL         TO WS-ALT-EMAIL
+                             MOVE SITUACAO      TO WS-ALT-SITUACAO
+                             MOVE CODIGO        TO WS-CODIGO-VERIFICAR
+                             MOVE WS-CNPJ-ANTIGO TO
+                                            WS-CNPJ-IGNORAR-CODIGO
+                             PERFORM 1168-VERIFICAR-CODIGO-DUPLICADO
+                             MOVE WS-ALT-CODIGO    TO CODIGO
+                             MOVE WS-ALT-CNPJ-NOVO TO CNPJ
+                             MOVE WS-ALT-NOME      TO NOME
+                             MOVE WS-ALT-LATITUDE  TO LATITUDE
+                             MOVE WS-ALT-LONGITUDE TO LONGITUDE
+                             MOVE WS-ALT-DT-INCLUSAO TO DT-INCLUSAO
+                             MOVE WS-ALT-OPERADOR-INCLUSAO TO
+                                            OPERADOR-INCLUSAO
+                             MOVE WS-ALT-TELEFONE  TO TELEFONE
+                             MOVE WS-ALT-EMAIL     TO EMAIL
+                             MOVE WS-ALT-SITUACAO  TO SITUACAO
+                             IF CODIGO-DUPLICADO
+                               MOVE "CODIGO JA CADASTRADO"
+                                            TO WS-STATUS
+                             ELSE
+                               PERFORM 2100-ALTERAR-ARQUIVO-CLIENTES
+                             END-IF
+                               PERFORM 1400-FECHAR-ARQUIVO-CLIENTES
+                               PERFORM 0000-MENU-CADASTRO-CLIENTE
+                           END-IF
                        WHEN "v"
                        WHEN "V"
                            PERFORM 1400-FECHAR-ARQUIVO-CLIENTES
                            PERFORM 0000-MENU-CADASTRO-CLIENTE
                        WHEN OTHER
-                           MOVE "OPCAO INVALIDA"   
+                           MOVE "OPCAO INVALIDA"
                                                TO WS-STATUS
                    END-EVALUATE
                END-PERFORM
+               END-IF
            END-IF
            .
        2000-FIM. EXIT.
       *----------------------------------------------------------------*
       *                                                                *
       *----------------------------------------------------------------*
-       2100-ALTERAR-ARQUIVO-CLIENTES  SECTION.                        
+       2100-ALTERAR-ARQUIVO-CLIENTES  SECTION.
       *----------------------------------------------------------------*
       *
+           ACCEPT WS-DATA-ATUAL        FROM DATE YYYYMMDD
+           MOVE WS-DATA-ATUAL          TO DT-ALTERACAO
+           MOVE WS-OPERADOR-ATUAL      TO OPERADOR-ALTERACAO
            REWRITE REGISTRO
            IF NOT FS-CLI-OK
                PERFORM 9999-ERRO-ARQUIVO-CLIENTES
@@ -269,22 +683,157 @@
        2100-FIM. EXIT.
       *----------------------------------------------------------------*
       *                                                                *
+      *----------------------------------------------------------------*
+       2050-ALTERAR-CNPJ-CLIENTE       SECTION.
+      *----------------------------------------------------------------*
+      *
+           PERFORM 1150-VALIDAR-CNPJ
+           IF NOT CNPJ-VALIDO
+               MOVE "CNPJ INVALIDO"
+                                   TO WS-STATUS
+           ELSE
+               MOVE CODIGO          TO WS-ALT-CODIGO
+               MOVE CNPJ            TO WS-ALT-CNPJ-NOVO
+               MOVE NOME            TO WS-ALT-NOME
+               MOVE LATITUDE        TO WS-ALT-LATITUDE
+               MOVE LONGITUDE       TO WS-ALT-LONGITUDE
+               MOVE DT-INCLUSAO     TO WS-ALT-DT-INCLUSAO
+               MOVE OPERADOR-INCLUSAO
+                                   TO WS-ALT-OPERADOR-INCLUSAO
+               MOVE TELEFONE        TO WS-ALT-TELEFONE
+               MOVE EMAIL           TO WS-ALT-EMAIL
+               MOVE SITUACAO        TO WS-ALT-SITUACAO
+               MOVE WS-ALT-CNPJ-NOVO TO CNPJ
+               PERFORM 1200-PESQUISAR-CLIENTE
+               IF FS-CLI-OK
+                   MOVE "NOVO CNPJ JA CADASTRADO"
+                                   TO WS-STATUS
+               ELSE
+                   MOVE WS-CNPJ-ANTIGO  TO CNPJ
+                   PERFORM 1200-PESQUISAR-CLIENTE
+                   DELETE ARQ-CLIENTES
+                   MOVE WS-ALT-CODIGO            TO CODIGO
+                   MOVE WS-ALT-CNPJ-NOVO         TO CNPJ
+                   MOVE WS-ALT-NOME              TO NOME
+                   MOVE WS-ALT-LATITUDE          TO LATITUDE
+                   MOVE WS-ALT-LONGITUDE         TO LONGITUDE
+                   MOVE WS-ALT-DT-INCLUSAO       TO DT-INCLUSAO
+                   MOVE WS-ALT-OPERADOR-INCLUSAO TO OPERADOR-INCLUSAO
+                   MOVE WS-ALT-TELEFONE          TO TELEFONE
+                   MOVE WS-ALT-EMAIL             TO EMAIL
+                   MOVE WS-ALT-SITUACAO          TO SITUACAO
+                   MOVE WS-ALT-CODIGO    TO WS-CODIGO-VERIFICAR
+                   MOVE WS-CNPJ-ANTIGO   TO WS-CNPJ-IGNORAR-CODIGO
+                   PERFORM 1168-VERIFICAR-CODIGO-DUPLICADO
+                   MOVE WS-ALT-CODIGO            TO CODIGO
+                   MOVE WS-ALT-CNPJ-NOVO         TO CNPJ
+                   MOVE WS-ALT-NOME              TO NOME
+                   MOVE WS-ALT-LATITUDE          TO LATITUDE
+                   MOVE WS-ALT-LONGITUDE         TO LONGITUDE
+                   MOVE WS-ALT-DT-INCLUSAO       TO DT-INCLUSAO
+                   MOVE WS-ALT-OPERADOR-INCLUSAO TO OPERADOR-INCLUSAO
+                   MOVE WS-ALT-TELEFONE          TO TELEFONE
+                   MOVE WS-ALT-EMAIL             TO EMAIL
+                   MOVE WS-ALT-SITUACAO          TO SITUACAO
+                   IF CODIGO-DUPLICADO
+                       MOVE "CODIGO JA CADASTRADO"
+                                           TO WS-STATUS
+                   ELSE
+                       PERFORM 2060-GRAVAR-CLIENTE-CNPJ-NOVO
+                       PERFORM 2070-ATUALIZAR-CARTEIRA-CNPJ
+                   END-IF
+               END-IF
+           END-IF
+           PERFORM 1400-FECHAR-ARQUIVO-CLIENTES
+           PERFORM 0000-MENU-CADASTRO-CLIENTE
+           .
+       2050-FIM. EXIT.
+      *----------------------------------------------------------------*
+      *                                                                *
+      *----------------------------------------------------------------*
+       2060-GRAVAR-CLIENTE-CNPJ-NOVO   SECTION.
+      *----------------------------------------------------------------*
+      *
+           ACCEPT WS-DATA-ATUAL        FROM DATE YYYYMMDD
+           MOVE WS-DATA-ATUAL          TO DT-ALTERACAO
+           MOVE WS-OPERADOR-ATUAL      TO OPERADOR-ALTERACAO
+           WRITE REGISTRO
+           IF NOT FS-CLI-OK
+               PERFORM 9999-ERRO-ARQUIVO-CLIENTES
+           ELSE
+               MOVE "CNPJ ALTERADO COM SUCESSO"
+                                       TO WS-STATUS
+           END-IF
+           .
+       2060-FIM. EXIT.
+      *----------------------------------------------------------------*
+      *                                                                *
+      *----------------------------------------------------------------*
+       2070-ATUALIZAR-CARTEIRA-CNPJ    SECTION.
+      *----------------------------------------------------------------*
+      *
+           OPEN I-O ARQ-CARTEIRA
+           IF FS-CAR-NAO-EXISTE
+               CLOSE ARQ-CARTEIRA
+           ELSE
+               IF NOT FS-CAR-OK
+                   MOVE "CNPJ ALTERADO - ERRO NA CARTEIRA"
+                                       TO WS-STATUS
+               ELSE
+                   MOVE WS-CNPJ-ANTIGO  TO CAR-CNPJ
+                   READ ARQ-CARTEIRA    KEY IS CAR-CNPJ
+                   IF FS-CAR-OK
+                       DELETE ARQ-CARTEIRA
+                       MOVE WS-ALT-CNPJ-NOVO TO CAR-CNPJ
+                       WRITE REG-CARTEIRA
+                   END-IF
+                   CLOSE ARQ-CARTEIRA
+               END-IF
+           END-IF
+           .
+       2070-FIM. EXIT.
+      *----------------------------------------------------------------*
+      *                                                                *
       *----------------------------------------------------------------*
        3000-EXCLUIR-CLIENTE            SECTION.
       *----------------------------------------------------------------*
       *
            PERFORM 1100-ABRIR-ARQUIVO-CLIENTES
+           MOVE 0                      TO CODIGO
            DISPLAY SCR-ALTERAR-CLIENTE
            ACCEPT SCR-CNPJ-ALT-CLI
+           PERFORM 1195-NORMALIZAR-CNPJ-BUSCA
+           ACCEPT SCR-COD-ALT-CLI
            MOVE SPACES                 TO WS-STATUS
-           PERFORM 1200-PESQUISAR-CLIENTE
+           IF CODIGO NOT = 0
+               PERFORM 1210-PESQUISAR-CLIENTE-POR-CODIGO
+           ELSE
+               PERFORM 1200-PESQUISAR-CLIENTE
+           END-IF
            IF FS-CLI-NAO-ENCONTRADO
                MOVE "CLIENTE NAO ENCONTRADO"
                                        TO WS-STATUS
            ELSE
-               PERFORM 3100-EXCLUIR-ARQUIVO-CLIENTES
+               IF REGISTRO-INATIVO
+                   MOVE "CLIENTE JA EXCLUIDO"
+                                       TO WS-STATUS
+               ELSE
+                   DISPLAY SCR-INCLUIR-CLIENTE
+                   MOVE "CONFIRMA EXCLUSAO DESTE CLIENTE? (S/N)"
+                                       TO WS-STATUS
+                   DISPLAY OPCAO-STATUS
+                   ACCEPT OPCAO-INC-CLI
+                   EVALUATE WS-OPCAO-INC-CLI
+                       WHEN "s"
+                       WHEN "S"
+                           PERFORM 3100-EXCLUIR-ARQUIVO-CLIENTES
+                       WHEN OTHER
+                           MOVE "EXCLUSAO CANCELADA"
+                                       TO WS-STATUS
+                   END-EVALUATE
+               END-IF
            END-IF
-      *     
+      *
            PERFORM 1400-FECHAR-ARQUIVO-CLIENTES
            PERFORM 0000-MENU-CADASTRO-CLIENTE
            .
@@ -292,30 +841,267 @@
       *----------------------------------------------------------------*
       *                                                                *
       *----------------------------------------------------------------*
-       3100-EXCLUIR-ARQUIVO-CLIENTES   SECTION.                         
+       3100-EXCLUIR-ARQUIVO-CLIENTES   SECTION.
       *----------------------------------------------------------------*
       *
-           DELETE ARQ-CLIENTES
+           MOVE "I"                    TO SITUACAO
+           REWRITE REGISTRO
            IF NOT FS-CLI-OK
                PERFORM 9999-ERRO-ARQUIVO-CLIENTES
            ELSE
-               MOVE "CLIENTE REMOVIDO COM SUCESSO"
+               PERFORM 3110-REMOVER-CARTEIRA-CLIENTE
+               MOVE "CLIENTE EXCLUIDO COM SUCESSO"
+                                       TO WS-STATUS
+           END-IF
+           .
+       3100-FIM. EXIT.
+      *----------------------------------------------------------------*
+      *                                                                *
+      *----------------------------------------------------------------*
+       3110-REMOVER-CARTEIRA-CLIENTE   SECTION.
+      *----------------------------------------------------------------*
+      * DESFAZ A ATRIBUICAO DE CARTEIRA DO CLIENTE EXCLUIDO, PARA QUE  *
+      * O VENDEDOR NAO CONTINUE COM UM CLIENTE INATIVO EM SUA CARTEIRA *
+      *----------------------------------------------------------------*
+           OPEN I-O ARQ-CARTEIRA
+           IF FS-CAR-NAO-EXISTE
+               CLOSE ARQ-CARTEIRA
+           ELSE
+               IF NOT FS-CAR-OK
+                   MOVE "CLIENTE EXCLUIDO - ERRO NA CARTEIRA"
+                                       TO WS-STATUS
+               ELSE
+                   MOVE CNPJ            TO CAR-CNPJ
+                   READ ARQ-CARTEIRA    KEY IS CAR-CNPJ
+                   IF FS-CAR-OK
+                       DELETE ARQ-CARTEIRA
+                   END-IF
+                   CLOSE ARQ-CARTEIRA
+               END-IF
+           END-IF
+           .
+       3110-FIM. EXIT.
+      *----------------------------------------------------------------*
+      *                                                                *
+      *----------------------------------------------------------------*
+       4000-IMPORTAR-CLIENTES          SECTION.
+      *----------------------------------------------------------------*
+      *
+           MOVE 0                      TO WS-IMP-INCLUIDOS
+           MOVE 0                      TO WS-IMP-DUPLICADOS
+           MOVE 0                      TO WS-IMP-INVALIDOS
+           MOVE 0                      TO WS-IMP-RAZAO-AVISO
+           PERFORM 4100-ABRIR-ARQUIVO-IMPORTACAO
+           IF FS-IMP-NAO-EXISTE
+               MOVE "ARQUIVO DE IMPORTACAO NAO ENCONTRADO"
+                                       TO WS-STATUS
+           ELSE
+               PERFORM 1100-ABRIR-ARQUIVO-CLIENTES
+               PERFORM 4200-LER-ARQUIVO-IMPORTACAO
+               PERFORM 4300-PROCESSAR-IMPORTACAO
+                                       UNTIL FS-IMP-FIM
+               PERFORM 1400-FECHAR-ARQUIVO-CLIENTES
+               PERFORM 4400-FECHAR-ARQUIVO-IMPORTACAO
+               STRING "IMPORTADOS: " WS-IMP-INCLUIDOS
+                      " DUPLICADOS: " WS-IMP-DUPLICADOS
+                      " INVALIDOS: " WS-IMP-INVALIDOS
+                      " RAZAO DUPL: " WS-IMP-RAZAO-AVISO
+                                       DELIMITED BY SIZE
+                                       INTO WS-STATUS
+           END-IF
+           PERFORM 0000-MENU-CADASTRO-CLIENTE
+           .
+       4000-FIM. EXIT.
+      *----------------------------------------------------------------*
+      *                                                                *
+      *----------------------------------------------------------------*
+       4100-ABRIR-ARQUIVO-IMPORTACAO   SECTION.
+      *----------------------------------------------------------------*
+      *
+           OPEN INPUT ARQ-IMPORT-CLIENTES
+           .
+       4100-FIM. EXIT.
+      *----------------------------------------------------------------*
+      *                                                                *
+      *----------------------------------------------------------------*
+       4200-LER-ARQUIVO-IMPORTACAO     SECTION.
+      *----------------------------------------------------------------*
+      *
+           READ ARQ-IMPORT-CLIENTES    NEXT
+           .
+       4200-FIM. EXIT.
+      *----------------------------------------------------------------*
+      *                                                                *
+      *----------------------------------------------------------------*
+       4300-PROCESSAR-IMPORTACAO       SECTION.
+      *----------------------------------------------------------------*
+      *
+           MOVE IMP-CODIGO             TO CODIGO
+           MOVE IMP-CNPJ               TO CNPJ
+           MOVE IMP-NOME               TO NOME
+           MOVE IMP-LATITUDE           TO LATITUDE
+           MOVE IMP-LONGITUDE          TO LONGITUDE
+           PERFORM 1150-VALIDAR-CNPJ
+           PERFORM 1170-VALIDAR-COORDENADAS
+           IF NOT CNPJ-VALIDO OR NOT COORDENADAS-VALIDAS
+               ADD 1                   TO WS-IMP-INVALIDOS
+           ELSE
+               MOVE CODIGO             TO WS-NOVO-CODIGO
+               MOVE CNPJ               TO WS-NOVO-CNPJ
+               MOVE NOME               TO WS-NOVO-NOME
+               MOVE LATITUDE           TO WS-NOVO-LATITUDE
+               MOVE LONGITUDE          TO WS-NOVO-LONGITUDE
+               PERFORM 1200-PESQUISAR-CLIENTE
+               IF FS-CLI-NAO-ENCONTRADO
+                   PERFORM 1160-VERIFICAR-RAZAO-DUPLICADA
+                   MOVE WS-NOVO-CODIGO    TO CODIGO
+                   MOVE WS-NOVO-CNPJ      TO CNPJ
+                   MOVE WS-NOVO-NOME      TO NOME
+                   MOVE WS-NOVO-LATITUDE  TO LATITUDE
+                   MOVE WS-NOVO-LONGITUDE TO LONGITUDE
+                   PERFORM 1300-GRAVAR-ARQUIVO-CLIENTES
+                   ADD 1               TO WS-IMP-INCLUIDOS
+                   IF RAZAO-SOCIAL-DUPLICADA
+                       ADD 1           TO WS-IMP-RAZAO-AVISO
+                   END-IF
+               ELSE
+                   ADD 1               TO WS-IMP-DUPLICADOS
+               END-IF
+           END-IF
+           PERFORM 4200-LER-ARQUIVO-IMPORTACAO
+           .
+       4300-FIM. EXIT.
+      *----------------------------------------------------------------*
+      *                                                                *
+      *----------------------------------------------------------------*
+       4400-FECHAR-ARQUIVO-IMPORTACAO  SECTION.
+      *----------------------------------------------------------------*
+      *
+           CLOSE ARQ-IMPORT-CLIENTES
+           .
+       4400-FIM. EXIT.
+      *----------------------------------------------------------------*
+      *                                                                *
+      *----------------------------------------------------------------*
+       5000-CONSULTAR-CLIENTE          SECTION.
+      *----------------------------------------------------------------*
+      *
+           PERFORM 1100-ABRIR-ARQUIVO-CLIENTES
+           MOVE 0                      TO CODIGO
+           DISPLAY SCR-ALTERAR-CLIENTE
+           ACCEPT SCR-CNPJ-ALT-CLI
+           PERFORM 1195-NORMALIZAR-CNPJ-BUSCA
+           ACCEPT SCR-COD-ALT-CLI
+           MOVE SPACES                 TO WS-STATUS
+           IF CODIGO NOT = 0
+               PERFORM 1210-PESQUISAR-CLIENTE-POR-CODIGO
+           ELSE
+               PERFORM 1200-PESQUISAR-CLIENTE
+           END-IF
+           IF FS-CLI-NAO-ENCONTRADO
+               MOVE "CLIENTE NAO ENCONTRADO"
+                                       TO WS-STATUS
+           ELSE
+               DISPLAY SCR-INCLUIR-CLIENTE
+               MOVE "APERTE ENTER PARA VOLTAR"
+                                       TO WS-STATUS
+               DISPLAY OPCAO-STATUS
+               ACCEPT OPCAO-INC-CLI
+               MOVE SPACES             TO WS-STATUS
+           END-IF
+           PERFORM 1400-FECHAR-ARQUIVO-CLIENTES
+           PERFORM 0000-MENU-CADASTRO-CLIENTE
+           .
+       5000-FIM. EXIT.
+      *----------------------------------------------------------------*
+      *                                                                *
+      *----------------------------------------------------------------*
+       6000-EXCLUIR-LOTE-CLIENTES      SECTION.
+      *----------------------------------------------------------------*
+      *
+           MOVE 0                      TO WS-EXC-REMOVIDOS
+           MOVE 0                      TO WS-EXC-NAO-ENCONTRADOS
+           PERFORM 6100-ABRIR-ARQUIVO-EXCLUSAO
+           IF FS-EXC-NAO-EXISTE
+               MOVE "ARQUIVO DE EXCLUSAO EM LOTE NAO ENCONTRADO"
                                        TO WS-STATUS
+           ELSE
+               PERFORM 1100-ABRIR-ARQUIVO-CLIENTES
+               PERFORM 6200-LER-ARQUIVO-EXCLUSAO
+               PERFORM 6300-PROCESSAR-EXCLUSAO-LOTE
+                                       UNTIL FS-EXC-FIM
+               PERFORM 1400-FECHAR-ARQUIVO-CLIENTES
+               PERFORM 6400-FECHAR-ARQUIVO-EXCLUSAO
+               STRING "REMOVIDOS: " WS-EXC-REMOVIDOS
+                      " NAO ENCONTRADOS: " WS-EXC-NAO-ENCONTRADOS
+                                       DELIMITED BY SIZE
+                                       INTO WS-STATUS
            END-IF
+           PERFORM 0000-MENU-CADASTRO-CLIENTE
+           .
+       6000-FIM. EXIT.
+      *----------------------------------------------------------------*
+      *                                                                *
+      *----------------------------------------------------------------*
+       6100-ABRIR-ARQUIVO-EXCLUSAO     SECTION.
+      *----------------------------------------------------------------*
+      *
+           OPEN INPUT ARQ-EXCLUSAO-CLIENTES
+           .
+       6100-FIM. EXIT.
+      *----------------------------------------------------------------*
+      *                                                                *
+      *----------------------------------------------------------------*
+       6200-LER-ARQUIVO-EXCLUSAO       SECTION.
+      *----------------------------------------------------------------*
+      *
+           READ ARQ-EXCLUSAO-CLIENTES  NEXT
+           .
+       6200-FIM. EXIT.
+      *----------------------------------------------------------------*
+      *                                                                *
+      *----------------------------------------------------------------*
+       6300-PROCESSAR-EXCLUSAO-LOTE    SECTION.
+      *----------------------------------------------------------------*
+      *
+           MOVE EXC-CNPJ               TO CNPJ
+           PERFORM 1200-PESQUISAR-CLIENTE
+           IF FS-CLI-NAO-ENCONTRADO OR REGISTRO-INATIVO
+               ADD 1                   TO WS-EXC-NAO-ENCONTRADOS
+           ELSE
+               PERFORM 3100-EXCLUIR-ARQUIVO-CLIENTES
+               ADD 1                   TO WS-EXC-REMOVIDOS
+           END-IF
+           PERFORM 6200-LER-ARQUIVO-EXCLUSAO
+           .
+       6300-FIM. EXIT.
+      *----------------------------------------------------------------*
+      *                                                                *
+      *----------------------------------------------------------------*
+       6400-FECHAR-ARQUIVO-EXCLUSAO    SECTION.
+      *----------------------------------------------------------------*
+      *
+           CLOSE ARQ-EXCLUSAO-CLIENTES
            .
-       3100-FIM. EXIT.  
+       6400-FIM. EXIT.
       *----------------------------------------------------------------*
-      *       
+      *                                                                *
       *----------------------------------------------------------------*
-       9999-ERRO-ARQUIVO-CLIENTES      SECTION.                
+       9999-ERRO-ARQUIVO-CLIENTES      SECTION.
       *----------------------------------------------------------------*
       *
-           IF FS-CLI-ERRO-LAYOUT    
+           IF FS-CLI-ERRO-LAYOUT
                MOVE "ERRO NO LAYOUT DO ARQUIVO"    TO WS-STATUS
-           ELSE IF FS-CLI-CANCELA
-               MOVE "ERRO NO ACESSO AO ARQUIVO"    TO WS-STATUS
+           ELSE
+               IF FS-CLI-CANCELA
+                   MOVE "ERRO NO ACESSO AO ARQUIVO"    TO WS-STATUS
+               ELSE
+                   IF FS-CLI-CODIGO-DUPLICADO
+                       MOVE "CODIGO JA CADASTRADO"     TO WS-STATUS
+                   END-IF
+               END-IF
            END-IF
-      *     
+      *
            PERFORM 1400-FECHAR-ARQUIVO-CLIENTES
            GOBACK
            .
