@@ -14,7 +14,8 @@
                10  VALUE "2 - ALTERACAO"               LINE 6 COL 10.
                10  VALUE "3 - EXCLUSAO"                LINE 7 COL 10.
                10  VALUE "4 - IMPORTACAO"              LINE 8 COL 10.
-               10  VALUE "M - VOLTAR PARA O MENU PRINCIPAL"           
+               10  VALUE "5 - CONSULTA"                LINE 9 COL 10.
+               10  VALUE "M - VOLTAR PARA O MENU PRINCIPAL"
                                                        LINE 16 COL 10. 
            05 ESCOLHA-MENU-VENDEDORES.
                10  VALUE "DIGITE A OPCAO DESEJADA"     LINE 20 COL 10.
