@@ -0,0 +1,463 @@
+      ******************************************************************
+      * PROGRAMA.: DISTCLIE                                            *
+      * AUTOR....: SAULO MARIO DE MOURA                                *
+      * DATA.....: 14/06/2019                                          *
+      * OBJETIVO.: DISTRIBUICAO AUTOMATICA DE CLIENTES AO VENDEDOR     *
+      *            MAIS PROXIMO, GRAVANDO O VINCULO NA CARTEIRA        *
+      ******************************************************************
+       IDENTIFICATION                  DIVISION.
+      ******************************************************************
+      *
+       PROGRAM-ID. DISTCLIE.
+      *
+      ******************************************************************
+       ENVIRONMENT                     DIVISION.
+      ******************************************************************
+      *
+      *----------------------------------------------------------------*
+       CONFIGURATION                    SECTION.
+      *----------------------------------------------------------------*
+      *
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+      *
+      *----------------------------------------------------------------*
+       INPUT-OUTPUT                    SECTION.
+      *----------------------------------------------------------------*
+      *
+       FILE-CONTROL.
+      *
+           SELECT ARQ-CLIENTES         ASSIGN TO  "WID-ARQ-CLI.DAT"
+               ORGANIZATION            IS INDEXED
+               ACCESS MODE             IS DYNAMIC
+               RECORD KEY              IS CNPJ
+               LOCK MODE               IS MANUAL
+               FILE STATUS             IS WS-FS-CLIENTE.
+      *
+           SELECT ARQ-VENDEDORES       ASSIGN TO  "WID-ARQ-VEN.DAT"
+               ORGANIZATION            IS INDEXED
+               ACCESS MODE             IS DYNAMIC
+               RECORD KEY              IS VEN-CPF
+               LOCK MODE               IS MANUAL
+               FILE STATUS             IS WS-FS-VENDEDOR.
+      *
+           SELECT ARQ-CARTEIRA         ASSIGN TO  "WID-ARQ-CAR.DAT"
+               ORGANIZATION            IS INDEXED
+               ACCESS MODE             IS DYNAMIC
+               RECORD KEY              IS CAR-CNPJ
+               ALTERNATE RECORD KEY    IS CAR-CPF WITH DUPLICATES
+               LOCK MODE               IS MANUAL
+               FILE STATUS             IS WS-FS-CARTEIRA.
+      *
+      ******************************************************************
+       DATA                            DIVISION.
+      ******************************************************************
+      *
+      *----------------------------------------------------------------*
+       FILE                            SECTION.
+      *----------------------------------------------------------------*
+      *
+       FD ARQ-CLIENTES.
+       COPY REGICADA.
+      *
+       FD ARQ-VENDEDORES.
+       01 REG-VENDEDOR.
+           05 VEN-CODIGO               PIC 9(07).
+           05 VEN-CPF                  PIC 9(11).
+           05 FILLER                   PIC X(03).
+           05 VEN-NOME                 PIC X(40).
+           05 VEN-LATITUDE             PIC S9(03)V9(08).
+           05 VEN-LONGITUDE            PIC S9(03)V9(08).
+           05 VEN-DT-INCLUSAO          PIC 9(08).
+           05 VEN-DT-ALTERACAO         PIC 9(08).
+           05 VEN-OPERADOR-INCLUSAO    PIC X(08).
+           05 VEN-OPERADOR-ALTERACAO   PIC X(08).
+           05 VEN-CAPACIDADE-MAX       PIC 9(04).
+           05 VEN-TELEFONE             PIC X(15).
+           05 VEN-EMAIL                PIC X(40).
+           05 VEN-SITUACAO             PIC X(01).
+      *
+       FD ARQ-CARTEIRA.
+       COPY CARTCADA.
+      *
+      *----------------------------------------------------------------*
+       WORKING-STORAGE                 SECTION.
+      *----------------------------------------------------------------*
+      *
+       01 WS-STATUS                    PIC X(40).
+       77 WS-FS-CLIENTE                PIC X(02).
+           88 FS-CLI-OK                VALUE "00" THRU "09".
+           88 FS-CLI-FIM               VALUE "10".
+           88 FS-CLI-NAO-ENCONTRADO    VALUE "23".
+           88 FS-CLI-NAO-EXISTE        VALUE "35".
+           88 FS-CLI-ERRO-LAYOUT       VALUE "39".
+           88 FS-CLI-CANCELA           VALUE "99".
+       77 WS-FS-VENDEDOR               PIC X(02).
+           88 FS-VEN-OK                VALUE "00" THRU "09".
+           88 FS-VEN-FIM               VALUE "10".
+           88 FS-VEN-NAO-ENCONTRADO    VALUE "23".
+           88 FS-VEN-NAO-EXISTE        VALUE "35".
+           88 FS-VEN-ERRO-LAYOUT       VALUE "39".
+           88 FS-VEN-CANCELA           VALUE "99".
+       77 WS-FS-CARTEIRA               PIC X(02).
+           88 FS-CAR-OK                VALUE "00" THRU "09".
+           88 FS-CAR-FIM               VALUE "10".
+           88 FS-CAR-NAO-ENCONTRADO    VALUE "23".
+           88 FS-CAR-NAO-EXISTE        VALUE "35".
+           88 FS-CAR-ERRO-LAYOUT       VALUE "39".
+           88 FS-CAR-CANCELA           VALUE "99".
+      *
+      * --> TABELA DE VENDEDORES CARREGADA EM MEMORIA
+      *
+       01 WS-QTD-VENDEDORES            PIC 9(04)       VALUE 0.
+       01 WS-VEN-TABELA.
+           05 WS-VEN-OCORRENCIA        OCCURS 9999 TIMES
+                                       DEPENDING ON WS-QTD-VENDEDORES
+                                       INDEXED BY WS-VEN-IND.
+               10 WS-VEN-TAB-CPF        PIC 9(11).
+               10 WS-VEN-TAB-LAT   PIC S9(03)V9(08).
+               10 WS-VEN-TAB-LON  PIC S9(03)V9(08).
+               10 WS-VEN-TAB-CAPACIDADE PIC 9(04).
+               10 WS-VEN-TAB-QTD-ATUAL  PIC 9(04).
+      *
+      * --> VARIAVEIS DE CALCULO DE DISTANCIA E DISTRIBUICAO
+      *
+       01 WS-MELHOR-CPF                PIC 9(11)       VALUE 0.
+       01 WS-MELHOR-IND                PIC 9(04)       VALUE 0.
+       01 WS-MELHOR-DISTANCIA          PIC 9(06)V9(08) VALUE 0.
+       01 WS-DISTANCIA-ATUAL           PIC 9(06)V9(08) VALUE 0.
+       01 WS-DIF-LATITUDE              PIC S9(06)V9(08) VALUE 0.
+       01 WS-DIF-LONGITUDE             PIC S9(06)V9(08) VALUE 0.
+       01 WS-ACHOU-VENDEDOR            PIC X           VALUE "N".
+           88 ACHOU-VENDEDOR           VALUE "S".
+      *
+      * --> DATA CORRENTE PARA A GRAVACAO DA CARTEIRA
+      *
+       01 WS-DATA-ATUAL                PIC 9(08)       VALUE 0.
+      *
+      * --> CONTADORES DO RESUMO DA DISTRIBUICAO
+      *
+       01 WS-TOT-CLIENTES              PIC 9(07)       VALUE 0.
+       01 WS-TOT-ATRIBUIDOS            PIC 9(07)       VALUE 0.
+       01 WS-TOT-JA-ATRIBUIDOS         PIC 9(07)       VALUE 0.
+       01 WS-TOT-SEM-VENDEDOR          PIC 9(07)       VALUE 0.
+      *
+      * --> RESUMO DA DISTRIBUICAO (TELA)
+      *
+       01 WS-LINHA-RESUMO              PIC X(60).
+      *
+      ******************************************************************
+       PROCEDURE                       DIVISION.
+      ******************************************************************
+      *                                                                *
+      *----------------------------------------------------------------*
+       PERFORM 0000-DISTRIBUIR-CLIENTES.
+      *----------------------------------------------------------------*
+      *                                                                *
+      *----------------------------------------------------------------*
+       0000-DISTRIBUIR-CLIENTES        SECTION.
+      *----------------------------------------------------------------*
+      *
+           ACCEPT WS-DATA-ATUAL        FROM DATE YYYYMMDD
+           PERFORM 1000-ABRIR-ARQUIVOS
+           IF FS-CLI-NAO-EXISTE OR FS-VEN-NAO-EXISTE
+               DISPLAY "NAO HA CLIENTES OU VENDEDORES CADASTRADOS"
+               PERFORM 6000-FECHAR-ARQUIVOS
+           ELSE
+               PERFORM 1100-CARREGAR-VENDEDORES
+               PERFORM 1120-CONTAR-CARTEIRA-ATUAL
+               IF WS-QTD-VENDEDORES = 0
+                   DISPLAY "NAO HA VENDEDORES CADASTRADOS"
+               ELSE
+                   PERFORM 2000-LER-ARQUIVO-CLIENTES
+                   PERFORM 2100-PROCESSAR-CLIENTE
+                                       UNTIL FS-CLI-FIM
+               END-IF
+               PERFORM 6000-FECHAR-ARQUIVOS
+               PERFORM 7000-IMPRIMIR-RESUMO
+           END-IF
+           GOBACK
+           .
+       0000-FIM. EXIT.
+      *----------------------------------------------------------------*
+      *                                                                *
+      *----------------------------------------------------------------*
+       1000-ABRIR-ARQUIVOS             SECTION.
+      *----------------------------------------------------------------*
+      *
+           OPEN INPUT ARQ-CLIENTES
+           IF NOT FS-CLI-OK AND NOT FS-CLI-NAO-EXISTE
+               PERFORM 9991-ERRO-ARQUIVO-CLIENTES
+           END-IF
+           OPEN INPUT ARQ-VENDEDORES
+           IF NOT FS-VEN-OK AND NOT FS-VEN-NAO-EXISTE
+               PERFORM 9992-ERRO-ARQUIVO-VENDEDORES
+           END-IF
+           IF FS-CLI-OK AND FS-VEN-OK
+               OPEN I-O ARQ-CARTEIRA
+               IF FS-CAR-NAO-EXISTE
+                   OPEN OUTPUT ARQ-CARTEIRA
+                   CLOSE ARQ-CARTEIRA
+                   OPEN I-O ARQ-CARTEIRA
+               END-IF
+               IF NOT FS-CAR-OK
+                   PERFORM 9993-ERRO-ARQUIVO-CARTEIRA
+               END-IF
+           END-IF
+           .
+       1000-FIM. EXIT.
+      *----------------------------------------------------------------*
+      *                                                                *
+      *----------------------------------------------------------------*
+       1100-CARREGAR-VENDEDORES        SECTION.
+      *----------------------------------------------------------------*
+      *
+           MOVE 0                      TO WS-QTD-VENDEDORES
+           PERFORM 1110-LER-VENDEDOR
+           PERFORM UNTIL FS-VEN-FIM
+               ADD 1                   TO WS-QTD-VENDEDORES
+               SET WS-VEN-IND          TO WS-QTD-VENDEDORES
+               MOVE VEN-CPF            TO WS-VEN-TAB-CPF (WS-VEN-IND)
+               MOVE VEN-LATITUDE
+                                       TO WS-VEN-TAB-LAT (WS-VEN-IND)
+               MOVE VEN-LONGITUDE
+                                       TO WS-VEN-TAB-LON (WS-VEN-IND)
+               MOVE VEN-CAPACIDADE-MAX
+                                  TO WS-VEN-TAB-CAPACIDADE (WS-VEN-IND)
+               MOVE 0             TO WS-VEN-TAB-QTD-ATUAL (WS-VEN-IND)
+               PERFORM 1110-LER-VENDEDOR
+           END-PERFORM
+           .
+       1100-FIM. EXIT.
+      *----------------------------------------------------------------*
+      *                                                                *
+      *----------------------------------------------------------------*
+       1110-LER-VENDEDOR               SECTION.
+      *----------------------------------------------------------------*
+      *
+           READ ARQ-VENDEDORES         NEXT
+           IF NOT FS-VEN-OK AND NOT FS-VEN-FIM
+               PERFORM 9992-ERRO-ARQUIVO-VENDEDORES
+           END-IF
+           .
+       1110-FIM. EXIT.
+      *----------------------------------------------------------------*
+      *                                                                *
+      *----------------------------------------------------------------*
+       1120-CONTAR-CARTEIRA-ATUAL      SECTION.
+      *----------------------------------------------------------------*
+      *
+           PERFORM 1121-LER-CARTEIRA-SEQ
+           PERFORM UNTIL FS-CAR-FIM
+               PERFORM VARYING WS-VEN-IND FROM 1 BY 1
+                       UNTIL WS-VEN-IND > WS-QTD-VENDEDORES
+                   IF CAR-CPF = WS-VEN-TAB-CPF (WS-VEN-IND)
+                       ADD 1        TO WS-VEN-TAB-QTD-ATUAL (WS-VEN-IND)
+                   END-IF
+               END-PERFORM
+               PERFORM 1121-LER-CARTEIRA-SEQ
+           END-PERFORM
+           .
+       1120-FIM. EXIT.
+      *----------------------------------------------------------------*
+      *                                                                *
+      *----------------------------------------------------------------*
+       1121-LER-CARTEIRA-SEQ           SECTION.
+      *----------------------------------------------------------------*
+      *
+           READ ARQ-CARTEIRA           NEXT
+           IF NOT FS-CAR-OK AND NOT FS-CAR-FIM
+               PERFORM 9993-ERRO-ARQUIVO-CARTEIRA
+           END-IF
+           .
+       1121-FIM. EXIT.
+      *----------------------------------------------------------------*
+      *                                                                *
+      *----------------------------------------------------------------*
+       2000-LER-ARQUIVO-CLIENTES       SECTION.
+      *----------------------------------------------------------------*
+      *
+           READ ARQ-CLIENTES           NEXT
+           IF NOT FS-CLI-OK AND NOT FS-CLI-FIM
+               PERFORM 9991-ERRO-ARQUIVO-CLIENTES
+           END-IF
+           .
+       2000-FIM. EXIT.
+      *----------------------------------------------------------------*
+      *                                                                *
+      *----------------------------------------------------------------*
+       2100-PROCESSAR-CLIENTE          SECTION.
+      *----------------------------------------------------------------*
+      *
+           IF REGISTRO-ATIVO
+               ADD 1                   TO WS-TOT-CLIENTES
+               MOVE CNPJ                TO CAR-CNPJ
+               PERFORM 2200-PESQUISAR-CARTEIRA
+               IF FS-CAR-OK
+                   ADD 1                TO WS-TOT-JA-ATRIBUIDOS
+               ELSE
+                   PERFORM 2300-LOCALIZAR-VENDEDOR-PROXIMO
+                   IF ACHOU-VENDEDOR
+                       MOVE CNPJ            TO CAR-CNPJ
+                       MOVE WS-MELHOR-CPF   TO CAR-CPF
+                       MOVE WS-DATA-ATUAL   TO CAR-DATA-ATRIBUICAO
+                       PERFORM 2400-GRAVAR-CARTEIRA
+                       ADD 1                TO WS-TOT-ATRIBUIDOS
+                       ADD 1           TO
+                           WS-VEN-TAB-QTD-ATUAL (WS-MELHOR-IND)
+                   ELSE
+                       ADD 1                TO WS-TOT-SEM-VENDEDOR
+                   END-IF
+               END-IF
+           END-IF
+           PERFORM 2000-LER-ARQUIVO-CLIENTES
+           .
+       2100-FIM. EXIT.
+      *----------------------------------------------------------------*
+      *                                                                *
+      *----------------------------------------------------------------*
+       2200-PESQUISAR-CARTEIRA         SECTION.
+      *----------------------------------------------------------------*
+      *
+           READ ARQ-CARTEIRA           KEY IS CAR-CNPJ
+           IF  NOT FS-CAR-OK AND NOT FS-CAR-NAO-ENCONTRADO
+               PERFORM 9993-ERRO-ARQUIVO-CARTEIRA
+           END-IF
+           .
+       2200-FIM. EXIT.
+      *----------------------------------------------------------------*
+      *                                                                *
+      *----------------------------------------------------------------*
+       2300-LOCALIZAR-VENDEDOR-PROXIMO SECTION.
+      *----------------------------------------------------------------*
+      *
+           MOVE "N"                    TO WS-ACHOU-VENDEDOR
+           MOVE 0                      TO WS-MELHOR-CPF
+           MOVE 0                      TO WS-MELHOR-IND
+           MOVE 999999,99999999        TO WS-MELHOR-DISTANCIA
+           PERFORM VARYING WS-VEN-IND FROM 1 BY 1
+                   UNTIL WS-VEN-IND > WS-QTD-VENDEDORES
+               IF WS-VEN-TAB-CAPACIDADE (WS-VEN-IND) = 0
+                   OR WS-VEN-TAB-QTD-ATUAL (WS-VEN-IND) <
+                      WS-VEN-TAB-CAPACIDADE (WS-VEN-IND)
+                   COMPUTE WS-DIF-LATITUDE =
+                       LATITUDE - WS-VEN-TAB-LAT (WS-VEN-IND)
+                   COMPUTE WS-DIF-LONGITUDE =
+                       LONGITUDE - WS-VEN-TAB-LON (WS-VEN-IND)
+                   COMPUTE WS-DISTANCIA-ATUAL =
+                       FUNCTION SQRT (
+                           (WS-DIF-LATITUDE * WS-DIF-LATITUDE) +
+                           (WS-DIF-LONGITUDE * WS-DIF-LONGITUDE))
+                   IF WS-DISTANCIA-ATUAL < WS-MELHOR-DISTANCIA
+                       MOVE WS-DISTANCIA-ATUAL  TO WS-MELHOR-DISTANCIA
+                       MOVE WS-VEN-TAB-CPF (WS-VEN-IND) TO WS-MELHOR-CPF
+                       MOVE WS-VEN-IND      TO WS-MELHOR-IND
+                       MOVE "S"             TO WS-ACHOU-VENDEDOR
+                   END-IF
+               END-IF
+           END-PERFORM
+           .
+       2300-FIM. EXIT.
+      *----------------------------------------------------------------*
+      *                                                                *
+      *----------------------------------------------------------------*
+       2400-GRAVAR-CARTEIRA            SECTION.
+      *----------------------------------------------------------------*
+      *
+           WRITE REG-CARTEIRA
+           IF NOT FS-CAR-OK
+               PERFORM 9993-ERRO-ARQUIVO-CARTEIRA
+           END-IF
+           .
+       2400-FIM. EXIT.
+      *----------------------------------------------------------------*
+      *                                                                *
+      *----------------------------------------------------------------*
+       6000-FECHAR-ARQUIVOS            SECTION.
+      *----------------------------------------------------------------*
+      *
+           IF FS-CLI-OK
+               CLOSE ARQ-CLIENTES
+           END-IF
+           IF FS-VEN-OK
+               CLOSE ARQ-VENDEDORES
+           END-IF
+           IF FS-CAR-OK
+               CLOSE ARQ-CARTEIRA
+           END-IF
+           .
+       6000-FIM. EXIT.
+      *----------------------------------------------------------------*
+      *                                                                *
+      *----------------------------------------------------------------*
+       7000-IMPRIMIR-RESUMO            SECTION.
+      *----------------------------------------------------------------*
+      *
+           DISPLAY "RESUMO DA DISTRIBUICAO DE CLIENTES"
+           MOVE SPACES                 TO WS-LINHA-RESUMO
+           STRING "CLIENTES PROCESSADOS......: "
+                   WS-TOT-CLIENTES
+                                       DELIMITED BY SIZE
+                                       INTO WS-LINHA-RESUMO
+           DISPLAY WS-LINHA-RESUMO
+           MOVE SPACES                 TO WS-LINHA-RESUMO
+           STRING "CLIENTES ATRIBUIDOS AGORA.: "
+                   WS-TOT-ATRIBUIDOS
+                                       DELIMITED BY SIZE
+                                       INTO WS-LINHA-RESUMO
+           DISPLAY WS-LINHA-RESUMO
+           MOVE SPACES                 TO WS-LINHA-RESUMO
+           STRING "JA POSSUIAM VENDEDOR......: "
+                   WS-TOT-JA-ATRIBUIDOS
+                                       DELIMITED BY SIZE
+                                       INTO WS-LINHA-RESUMO
+           DISPLAY WS-LINHA-RESUMO
+           MOVE SPACES                 TO WS-LINHA-RESUMO
+           STRING "SEM VENDEDOR DISPONIVEL...: "
+                   WS-TOT-SEM-VENDEDOR
+                                       DELIMITED BY SIZE
+                                       INTO WS-LINHA-RESUMO
+           DISPLAY WS-LINHA-RESUMO
+           .
+       7000-FIM. EXIT.
+      *----------------------------------------------------------------*
+      *                                                                *
+      *----------------------------------------------------------------*
+       9991-ERRO-ARQUIVO-CLIENTES      SECTION.
+      *----------------------------------------------------------------*
+      *
+           DISPLAY "ERRO NO ACESSO AO ARQUIVO DE CLIENTES: "
+                   WS-FS-CLIENTE
+           PERFORM 6000-FECHAR-ARQUIVOS
+           GOBACK
+           .
+       9991-FIM. EXIT.
+      *----------------------------------------------------------------*
+      *                                                                *
+      *----------------------------------------------------------------*
+       9992-ERRO-ARQUIVO-VENDEDORES    SECTION.
+      *----------------------------------------------------------------*
+      *
+           DISPLAY "ERRO NO ACESSO AO ARQUIVO DE VENDEDORES: "
+                   WS-FS-VENDEDOR
+           PERFORM 6000-FECHAR-ARQUIVOS
+           GOBACK
+           .
+       9992-FIM. EXIT.
+      *----------------------------------------------------------------*
+      *                                                                *
+      *----------------------------------------------------------------*
+       9993-ERRO-ARQUIVO-CARTEIRA      SECTION.
+      *----------------------------------------------------------------*
+      *
+           DISPLAY "ERRO NO ACESSO AO ARQUIVO DE CARTEIRA: "
+                   WS-FS-CARTEIRA
+           PERFORM 6000-FECHAR-ARQUIVOS
+           GOBACK
+           .
+       9993-FIM. EXIT.
+      *----------------------------------------------------------------*
+      *                                                                *
+      *----------------------------------------------------------------*
+       END PROGRAM DISTCLIE.
+      *----------------------------------------------------------------*
