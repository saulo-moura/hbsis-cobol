@@ -30,4 +30,31 @@
                                        PIC ZZZ,ZZZZZZZZ 
                                        FROM REL-VEN-LONGITUDE(IND).
        01 SEM-DADOS.
-           05 VALUE "NAO HA VENDEDORES CADASTRADOS"    LINE 1 COL 50.
\ No newline at end of file
+           05 VALUE "NAO HA VENDEDORES CADASTRADOS"    LINE 1 COL 50.
+       01 SCR-ORDEM-VENDEDOR.
+           05  VALUE "RELATORIO DE VENDEDORES"
+                                       BLANK SCREEN    LINE 1 COL 50.
+           05  VALUE "ORDENAR POR: 1-CPF  2-NOME  3-CODIGO"
+                                       LINE 5 COL 10.
+           05  SCR-OPCAO-ORDEM-VEN                     LINE 6 COL 10
+                                       PIC X
+                                       TO WS-OPCAO-ORDEM.
+           05  VALUE "TAMANHO DA PAGINA (BRANCO = 15):"
+                                       LINE 7 COL 10.
+           05  SCR-TAM-PAGINA-VEN                      LINE 7 COL 45
+                                       PIC ZZ
+                                       TO WS-PAGINA-TAM-INFORMADA.
+       01 REL-PAGINACAO.
+           05  VALUE "N-PROXIMA   P-ANTERIOR   S-SAIR"
+                                       LINE 21 COL 13.
+           05  VALUE "PAGINA"            LINE 23 COL 13.
+           05  REL-PAG-ATUAL                            LINE 23 COL 20
+                                       PIC ZZZZ9
+                                       FROM WS-PAGINA-ATUAL.
+           05  VALUE "/"                LINE 23 COL 26.
+           05  REL-PAG-TOTAL                            LINE 23 COL 27
+                                       PIC ZZZZ9
+                                       FROM WS-TOTAL-PAGINAS.
+           05  VALUE "OPCAO:"          LINE 24 COL 13.
+           05  REL-PAG-OPCAO                            LINE 24 COL 20
+                                       PIC X           TO WS-OPCAO-PAG.
\ No newline at end of file
