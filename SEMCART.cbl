@@ -0,0 +1,287 @@
+      ******************************************************************
+      * PROGRAMA.: SEMCART                                            *
+      * AUTOR....: SAULO MARIO DE MOURA                                *
+      * DATA.....: 14/06/2019                                          *
+      * OBJETIVO.: RELATORIO DE CLIENTES SEM VENDEDOR NA CARTEIRA      *
+      ******************************************************************
+       IDENTIFICATION                  DIVISION.
+      ******************************************************************
+      *
+       PROGRAM-ID. SEMCART.
+      *
+      ******************************************************************
+       ENVIRONMENT                     DIVISION.
+      ******************************************************************
+      *
+      *----------------------------------------------------------------*
+       CONFIGURATION                    SECTION.
+      *----------------------------------------------------------------*
+      *
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+      *
+      *----------------------------------------------------------------*
+       INPUT-OUTPUT                    SECTION.
+      *----------------------------------------------------------------*
+      *
+       FILE-CONTROL.
+      *
+           SELECT ARQ-CLIENTES         ASSIGN TO  "WID-ARQ-CLI.DAT"
+               ORGANIZATION            IS INDEXED
+               ACCESS MODE             IS DYNAMIC
+               RECORD KEY              IS CNPJ
+               LOCK MODE               IS MANUAL
+               FILE STATUS             IS WS-FS-CLIENTE.
+      *
+           SELECT ARQ-CARTEIRA         ASSIGN TO  "WID-ARQ-CAR.DAT"
+               ORGANIZATION            IS INDEXED
+               ACCESS MODE             IS DYNAMIC
+               RECORD KEY              IS CAR-CNPJ
+               ALTERNATE RECORD KEY    IS CAR-CPF WITH DUPLICATES
+               LOCK MODE               IS MANUAL
+               FILE STATUS             IS WS-FS-CARTEIRA.
+      *
+           SELECT ARQ-REL-SEM-CARTEIRA ASSIGN TO  "WID-REL-SCT.DAT"
+               ORGANIZATION            IS LINE SEQUENTIAL
+               FILE STATUS             IS WS-FS-REL-SCT.
+      *
+      ******************************************************************
+       DATA                            DIVISION.
+      ******************************************************************
+      *
+      *----------------------------------------------------------------*
+       FILE                            SECTION.
+      *----------------------------------------------------------------*
+      *
+       FD ARQ-CLIENTES.
+       COPY REGICADA.
+      *
+       FD ARQ-CARTEIRA.
+       COPY CARTCADA.
+      *
+       FD ARQ-REL-SEM-CARTEIRA.
+       01 REG-REL-SEM-CARTEIRA         PIC X(132).
+      *
+      *----------------------------------------------------------------*
+       WORKING-STORAGE                 SECTION.
+      *----------------------------------------------------------------*
+      *
+       01 WS-STATUS                    PIC X(40).
+       77 WS-FS-CLIENTE                PIC X(02).
+           88 FS-CLI-OK                VALUE "00" THRU "09".
+           88 FS-CLI-FIM               VALUE "10".
+           88 FS-CLI-NAO-ENCONTRADO    VALUE "23".
+           88 FS-CLI-NAO-EXISTE        VALUE "35".
+           88 FS-CLI-ERRO-LAYOUT       VALUE "39".
+           88 FS-CLI-CANCELA           VALUE "99".
+       77 WS-FS-CARTEIRA               PIC X(02).
+           88 FS-CAR-OK                VALUE "00" THRU "09".
+           88 FS-CAR-FIM               VALUE "10".
+           88 FS-CAR-NAO-ENCONTRADO    VALUE "23".
+           88 FS-CAR-NAO-EXISTE        VALUE "35".
+           88 FS-CAR-ERRO-LAYOUT       VALUE "39".
+           88 FS-CAR-CANCELA           VALUE "99".
+       77 WS-FS-REL-SCT                PIC X(02).
+           88 FS-REL-SCT-OK            VALUE "00" THRU "09".
+      *
+      * --> CONTADORES DO RESUMO
+      *
+       01 WS-TOT-CLIENTES-ATIVOS       PIC 9(07)       VALUE 0.
+       01 WS-TOT-SEM-CARTEIRA          PIC 9(07)       VALUE 0.
+      *
+      * --> LINHA DO RELATORIO (TELA E ARQUIVO)
+      *
+       01  WS-LINHA-REL-SEM-CARTEIRA.
+           05 SAI-COD-CLI              PIC ZZZZZZZ.
+           05 FILLER                   PIC X(02)   VALUE SPACES.
+           05 SAI-CNPJ-CLI             PIC ZZ.ZZZ.ZZZ/ZZZZBZZ.
+           05 FILLER                   PIC X(02)   VALUE SPACES.
+           05 SAI-RAZAO-CLI            PIC X(40).
+      *
+       01 WS-LINHA-RESUMO              PIC X(60).
+      *
+      ******************************************************************
+       PROCEDURE                       DIVISION.
+      ******************************************************************
+      *                                                                *
+      *----------------------------------------------------------------*
+       PERFORM 0000-RELATORIO-SEM-CARTEIRA.
+      *----------------------------------------------------------------*
+      *                                                                *
+      *----------------------------------------------------------------*
+       0000-RELATORIO-SEM-CARTEIRA     SECTION.
+      *----------------------------------------------------------------*
+      *
+           PERFORM 1000-ABRIR-ARQUIVOS
+           IF FS-CLI-NAO-EXISTE
+               DISPLAY "NAO HA CLIENTES CADASTRADOS"
+           ELSE
+               PERFORM 1200-ABRIR-ARQUIVO-RELATORIO
+               PERFORM 2000-LER-ARQUIVO-CLIENTES
+               PERFORM 2100-PROCESSAR-CLIENTE
+                                       UNTIL FS-CLI-FIM
+               PERFORM 1300-FECHAR-ARQUIVO-RELATORIO
+               PERFORM 7000-IMPRIMIR-RESUMO
+           END-IF
+           PERFORM 6000-FECHAR-ARQUIVOS
+           GOBACK
+           .
+       0000-FIM. EXIT.
+      *----------------------------------------------------------------*
+      *                                                                *
+      *----------------------------------------------------------------*
+       1000-ABRIR-ARQUIVOS             SECTION.
+      *----------------------------------------------------------------*
+      *
+           OPEN INPUT ARQ-CLIENTES
+           IF NOT FS-CLI-OK AND NOT FS-CLI-NAO-EXISTE
+               PERFORM 9991-ERRO-ARQUIVO-CLIENTES
+           END-IF
+           OPEN INPUT ARQ-CARTEIRA
+           IF NOT FS-CAR-OK AND NOT FS-CAR-NAO-EXISTE
+               PERFORM 9992-ERRO-ARQUIVO-CARTEIRA
+           END-IF
+           .
+       1000-FIM. EXIT.
+      *----------------------------------------------------------------*
+      *                                                                *
+      *----------------------------------------------------------------*
+       1200-ABRIR-ARQUIVO-RELATORIO    SECTION.
+      *----------------------------------------------------------------*
+      *
+           OPEN OUTPUT ARQ-REL-SEM-CARTEIRA
+           MOVE "CODIGO  CNPJ               RAZAO SOCIAL"
+                                       TO REG-REL-SEM-CARTEIRA
+           WRITE REG-REL-SEM-CARTEIRA
+           .
+       1200-FIM. EXIT.
+      *----------------------------------------------------------------*
+      *                                                                *
+      *----------------------------------------------------------------*
+       1300-FECHAR-ARQUIVO-RELATORIO   SECTION.
+      *----------------------------------------------------------------*
+      *
+           CLOSE ARQ-REL-SEM-CARTEIRA
+           .
+       1300-FIM. EXIT.
+      *----------------------------------------------------------------*
+      *                                                                *
+      *----------------------------------------------------------------*
+       2000-LER-ARQUIVO-CLIENTES       SECTION.
+      *----------------------------------------------------------------*
+      *
+           READ ARQ-CLIENTES           NEXT
+           IF NOT FS-CLI-OK AND NOT FS-CLI-FIM
+               PERFORM 9991-ERRO-ARQUIVO-CLIENTES
+           END-IF
+           .
+       2000-FIM. EXIT.
+      *----------------------------------------------------------------*
+      *                                                                *
+      *----------------------------------------------------------------*
+       2100-PROCESSAR-CLIENTE          SECTION.
+      *----------------------------------------------------------------*
+      *
+           IF REGISTRO-ATIVO
+               ADD 1                   TO WS-TOT-CLIENTES-ATIVOS
+               PERFORM 2150-PESQUISAR-CARTEIRA-CLIENTE
+               IF FS-CAR-NAO-ENCONTRADO
+                   PERFORM 2200-GRAVAR-LINHA-SEM-CARTEIRA
+               END-IF
+           END-IF
+           PERFORM 2000-LER-ARQUIVO-CLIENTES
+           .
+       2100-FIM. EXIT.
+      *----------------------------------------------------------------*
+      *                                                                *
+      *----------------------------------------------------------------*
+       2150-PESQUISAR-CARTEIRA-CLIENTE SECTION.
+      *----------------------------------------------------------------*
+      *
+           MOVE CNPJ                   TO CAR-CNPJ
+           READ ARQ-CARTEIRA           KEY IS CAR-CNPJ
+           IF NOT FS-CAR-OK AND NOT FS-CAR-NAO-ENCONTRADO
+               PERFORM 9992-ERRO-ARQUIVO-CARTEIRA
+           END-IF
+           .
+       2150-FIM. EXIT.
+      *----------------------------------------------------------------*
+      *                                                                *
+      *----------------------------------------------------------------*
+       2200-GRAVAR-LINHA-SEM-CARTEIRA  SECTION.
+      *----------------------------------------------------------------*
+      *
+           ADD 1                       TO WS-TOT-SEM-CARTEIRA
+           MOVE CODIGO                 TO SAI-COD-CLI
+           MOVE CNPJ                   TO SAI-CNPJ-CLI
+           MOVE NOME                   TO SAI-RAZAO-CLI
+           MOVE WS-LINHA-REL-SEM-CARTEIRA
+                                       TO REG-REL-SEM-CARTEIRA
+           WRITE REG-REL-SEM-CARTEIRA
+           DISPLAY WS-LINHA-REL-SEM-CARTEIRA
+           .
+       2200-FIM. EXIT.
+      *----------------------------------------------------------------*
+      *                                                                *
+      *----------------------------------------------------------------*
+       6000-FECHAR-ARQUIVOS            SECTION.
+      *----------------------------------------------------------------*
+      *
+           IF FS-CLI-OK
+               CLOSE ARQ-CLIENTES
+           END-IF
+           IF FS-CAR-OK
+               CLOSE ARQ-CARTEIRA
+           END-IF
+           .
+       6000-FIM. EXIT.
+      *----------------------------------------------------------------*
+      *                                                                *
+      *----------------------------------------------------------------*
+       7000-IMPRIMIR-RESUMO            SECTION.
+      *----------------------------------------------------------------*
+      *
+           DISPLAY "RESUMO DE CLIENTES SEM VENDEDOR NA CARTEIRA"
+           MOVE SPACES                 TO WS-LINHA-RESUMO
+           STRING "CLIENTES ATIVOS............: "
+                   WS-TOT-CLIENTES-ATIVOS
+                                       DELIMITED BY SIZE
+                                       INTO WS-LINHA-RESUMO
+           DISPLAY WS-LINHA-RESUMO
+           MOVE SPACES                 TO WS-LINHA-RESUMO
+           STRING "CLIENTES SEM CARTEIRA......: "
+                   WS-TOT-SEM-CARTEIRA
+                                       DELIMITED BY SIZE
+                                       INTO WS-LINHA-RESUMO
+           DISPLAY WS-LINHA-RESUMO
+           .
+       7000-FIM. EXIT.
+      *----------------------------------------------------------------*
+      *                                                                *
+      *----------------------------------------------------------------*
+       9991-ERRO-ARQUIVO-CLIENTES      SECTION.
+      *----------------------------------------------------------------*
+      *
+           DISPLAY "ERRO NO ACESSO AO ARQUIVO DE CLIENTES: "
+                   WS-FS-CLIENTE
+           PERFORM 6000-FECHAR-ARQUIVOS
+           GOBACK
+           .
+       9991-FIM. EXIT.
+      *----------------------------------------------------------------*
+      *                                                                *
+      *----------------------------------------------------------------*
+       9992-ERRO-ARQUIVO-CARTEIRA      SECTION.
+      *----------------------------------------------------------------*
+      *
+           DISPLAY "ERRO NO ACESSO AO ARQUIVO DE CARTEIRA: "
+                   WS-FS-CARTEIRA
+           PERFORM 6000-FECHAR-ARQUIVOS
+           GOBACK
+           .
+       9992-FIM. EXIT.
+      *----------------------------------------------------------------*
+      *                                                                *
+      *----------------------------------------------------------------*
+       END PROGRAM SEMCART.
+      *----------------------------------------------------------------*
