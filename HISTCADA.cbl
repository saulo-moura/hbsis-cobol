@@ -0,0 +1,286 @@
+      ******************************************************************
+      * PROGRAMA.: HISTCADA                                            *
+      * AUTOR....: SAULO MARIO DE MOURA                                *
+      * DATA.....: 14/06/2019                                          *
+      * OBJETIVO.: REGISTRA NO HISTORICO DIARIO A QUANTIDADE ATUAL DE  *
+      *            CLIENTES E VENDEDORES CADASTRADOS, PARA ACOMPANHAR  *
+      *            A EVOLUCAO DA BASE AO LONGO DO TEMPO                *
+      ******************************************************************
+       IDENTIFICATION                  DIVISION.
+      ******************************************************************
+      *
+       PROGRAM-ID. HISTCADA.
+      *
+      ******************************************************************
+       ENVIRONMENT                     DIVISION.
+      ******************************************************************
+      *
+      *----------------------------------------------------------------*
+       CONFIGURATION                    SECTION.
+      *----------------------------------------------------------------*
+      *
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+      *
+      *----------------------------------------------------------------*
+       INPUT-OUTPUT                    SECTION.
+      *----------------------------------------------------------------*
+      *
+       FILE-CONTROL.
+      *
+           SELECT ARQ-CLIENTES         ASSIGN TO  "WID-ARQ-CLI.DAT"
+               ORGANIZATION            IS INDEXED
+               ACCESS MODE             IS DYNAMIC
+               RECORD KEY              IS CNPJ
+               LOCK MODE               IS MANUAL
+               FILE STATUS             IS WS-FS-CLIENTE.
+      *
+           SELECT ARQ-VENDEDORES       ASSIGN TO  "WID-ARQ-VEN.DAT"
+               ORGANIZATION            IS INDEXED
+               ACCESS MODE             IS DYNAMIC
+               RECORD KEY              IS VEN-CPF
+               LOCK MODE               IS MANUAL
+               FILE STATUS             IS WS-FS-VENDEDOR.
+      *
+           SELECT ARQ-HISTORICO        ASSIGN TO  "WID-HST-CAD.DAT"
+               ORGANIZATION            IS LINE SEQUENTIAL
+               FILE STATUS             IS WS-FS-HISTORICO.
+      *
+      ******************************************************************
+       DATA                            DIVISION.
+      ******************************************************************
+      *
+      *----------------------------------------------------------------*
+       FILE                            SECTION.
+      *----------------------------------------------------------------*
+      *
+       FD ARQ-CLIENTES.
+       COPY REGICADA.
+      *
+       FD ARQ-VENDEDORES.
+       01 REG-VENDEDOR.
+           05 VEN-CODIGO               PIC 9(07).
+           05 VEN-CPF                  PIC 9(11).
+           05 FILLER                   PIC X(03).
+           05 VEN-NOME                 PIC X(40).
+           05 VEN-LATITUDE             PIC S9(03)V9(08).
+           05 VEN-LONGITUDE            PIC S9(03)V9(08).
+           05 VEN-DT-INCLUSAO          PIC 9(08).
+           05 VEN-DT-ALTERACAO         PIC 9(08).
+           05 VEN-OPERADOR-INCLUSAO    PIC X(08).
+           05 VEN-OPERADOR-ALTERACAO   PIC X(08).
+           05 VEN-CAPACIDADE-MAX       PIC 9(04).
+           05 VEN-TELEFONE             PIC X(15).
+           05 VEN-EMAIL                PIC X(40).
+           05 VEN-SITUACAO             PIC X(01).
+      *
+       FD ARQ-HISTORICO.
+       01 REG-HISTORICO                PIC X(80).
+      *
+      *----------------------------------------------------------------*
+       WORKING-STORAGE                 SECTION.
+      *----------------------------------------------------------------*
+      *
+       77 WS-FS-CLIENTE                PIC X(02).
+           88 FS-CLI-OK                VALUE "00" THRU "09".
+           88 FS-CLI-FIM               VALUE "10".
+           88 FS-CLI-NAO-ENCONTRADO    VALUE "23".
+           88 FS-CLI-NAO-EXISTE        VALUE "35".
+           88 FS-CLI-ERRO-LAYOUT       VALUE "39".
+           88 FS-CLI-CANCELA           VALUE "99".
+       77 WS-FS-VENDEDOR               PIC X(02).
+           88 FS-VEN-OK                VALUE "00" THRU "09".
+           88 FS-VEN-FIM               VALUE "10".
+           88 FS-VEN-NAO-ENCONTRADO    VALUE "23".
+           88 FS-VEN-NAO-EXISTE        VALUE "35".
+           88 FS-VEN-ERRO-LAYOUT       VALUE "39".
+           88 FS-VEN-CANCELA           VALUE "99".
+       77 WS-FS-HISTORICO              PIC X(02).
+           88 FS-HST-OK                VALUE "00" THRU "09".
+           88 FS-HST-NAO-EXISTE        VALUE "35".
+      *
+       01 WS-DATA-ATUAL                PIC 9(08)       VALUE 0.
+       01 WS-TOT-CLIENTES              PIC 9(07)       VALUE 0.
+       01 WS-TOT-VENDEDORES            PIC 9(07)       VALUE 0.
+      *
+       01  WS-LINHA-HISTORICO.
+           05 SAI-DATA                 PIC 9(08).
+           05 FILLER                   PIC X(02)   VALUE SPACES.
+           05 FILLER                   PIC X(15)   VALUE
+                                       "QTD CLIENTES: ".
+           05 SAI-TOT-CLIENTES         PIC ZZZZZZ9.
+           05 FILLER                   PIC X(02)   VALUE SPACES.
+           05 FILLER                   PIC X(17)   VALUE
+                                       "QTD VENDEDORES: ".
+           05 SAI-TOT-VENDEDORES       PIC ZZZZZZ9.
+      *
+       01 WS-LINHA-RESUMO              PIC X(60).
+      *
+      ******************************************************************
+       PROCEDURE                       DIVISION.
+      ******************************************************************
+      *                                                                *
+      *----------------------------------------------------------------*
+       PERFORM 0000-HISTORICO-CADASTRO.
+      *----------------------------------------------------------------*
+      *                                                                *
+      *----------------------------------------------------------------*
+       0000-HISTORICO-CADASTRO         SECTION.
+      *----------------------------------------------------------------*
+      *
+           ACCEPT WS-DATA-ATUAL        FROM DATE YYYYMMDD
+           PERFORM 1000-CONTAR-CLIENTES
+           PERFORM 2000-CONTAR-VENDEDORES
+           PERFORM 3000-GRAVAR-HISTORICO
+           PERFORM 7000-IMPRIMIR-RESUMO
+           GOBACK
+           .
+       0000-FIM. EXIT.
+      *----------------------------------------------------------------*
+      *                                                                *
+      *----------------------------------------------------------------*
+       1000-CONTAR-CLIENTES            SECTION.
+      *----------------------------------------------------------------*
+      *
+           MOVE 0                      TO WS-TOT-CLIENTES
+           OPEN INPUT ARQ-CLIENTES
+           IF FS-CLI-OK
+               PERFORM 1010-LER-CLIENTE-SEQ
+               PERFORM UNTIL FS-CLI-FIM
+                   ADD 1                TO WS-TOT-CLIENTES
+                   PERFORM 1010-LER-CLIENTE-SEQ
+               END-PERFORM
+               CLOSE ARQ-CLIENTES
+           ELSE
+               IF NOT FS-CLI-NAO-EXISTE
+                   PERFORM 9991-ERRO-ARQUIVO-CLIENTES
+               END-IF
+           END-IF
+           .
+       1000-FIM. EXIT.
+      *----------------------------------------------------------------*
+      *                                                                *
+      *----------------------------------------------------------------*
+       1010-LER-CLIENTE-SEQ            SECTION.
+      *----------------------------------------------------------------*
+      *
+           READ ARQ-CLIENTES           NEXT
+           IF NOT FS-CLI-OK AND NOT FS-CLI-FIM
+               PERFORM 9991-ERRO-ARQUIVO-CLIENTES
+           END-IF
+           .
+       1010-FIM. EXIT.
+      *----------------------------------------------------------------*
+      *                                                                *
+      *----------------------------------------------------------------*
+       2000-CONTAR-VENDEDORES          SECTION.
+      *----------------------------------------------------------------*
+      *
+           MOVE 0                      TO WS-TOT-VENDEDORES
+           OPEN INPUT ARQ-VENDEDORES
+           IF FS-VEN-OK
+               PERFORM 2010-LER-VENDEDOR-SEQ
+               PERFORM UNTIL FS-VEN-FIM
+                   ADD 1                TO WS-TOT-VENDEDORES
+                   PERFORM 2010-LER-VENDEDOR-SEQ
+               END-PERFORM
+               CLOSE ARQ-VENDEDORES
+           ELSE
+               IF NOT FS-VEN-NAO-EXISTE
+                   PERFORM 9992-ERRO-ARQUIVO-VENDEDORES
+               END-IF
+           END-IF
+           .
+       2000-FIM. EXIT.
+      *----------------------------------------------------------------*
+      *                                                                *
+      *----------------------------------------------------------------*
+       2010-LER-VENDEDOR-SEQ           SECTION.
+      *----------------------------------------------------------------*
+      *
+           READ ARQ-VENDEDORES         NEXT
+           IF NOT FS-VEN-OK AND NOT FS-VEN-FIM
+               PERFORM 9992-ERRO-ARQUIVO-VENDEDORES
+           END-IF
+           .
+       2010-FIM. EXIT.
+      *----------------------------------------------------------------*
+      *                                                                *
+      *----------------------------------------------------------------*
+       3000-GRAVAR-HISTORICO           SECTION.
+      *----------------------------------------------------------------*
+      *
+           OPEN EXTEND ARQ-HISTORICO
+           IF FS-HST-NAO-EXISTE
+               OPEN OUTPUT ARQ-HISTORICO
+           END-IF
+           IF NOT FS-HST-OK
+               PERFORM 9993-ERRO-ARQUIVO-HISTORICO
+           END-IF
+           MOVE WS-DATA-ATUAL          TO SAI-DATA
+           MOVE WS-TOT-CLIENTES        TO SAI-TOT-CLIENTES
+           MOVE WS-TOT-VENDEDORES      TO SAI-TOT-VENDEDORES
+           MOVE WS-LINHA-HISTORICO     TO REG-HISTORICO
+           WRITE REG-HISTORICO
+           CLOSE ARQ-HISTORICO
+           .
+       3000-FIM. EXIT.
+      *----------------------------------------------------------------*
+      *                                                                *
+      *----------------------------------------------------------------*
+       7000-IMPRIMIR-RESUMO            SECTION.
+      *----------------------------------------------------------------*
+      *
+           DISPLAY "HISTORICO DE CADASTRO ATUALIZADO"
+           MOVE SPACES                 TO WS-LINHA-RESUMO
+           STRING "TOTAL DE CLIENTES..........: "
+                   WS-TOT-CLIENTES
+                                       DELIMITED BY SIZE
+                                       INTO WS-LINHA-RESUMO
+           DISPLAY WS-LINHA-RESUMO
+           MOVE SPACES                 TO WS-LINHA-RESUMO
+           STRING "TOTAL DE VENDEDORES.........: "
+                   WS-TOT-VENDEDORES
+                                       DELIMITED BY SIZE
+                                       INTO WS-LINHA-RESUMO
+           DISPLAY WS-LINHA-RESUMO
+           .
+       7000-FIM. EXIT.
+      *----------------------------------------------------------------*
+      *                                                                *
+      *----------------------------------------------------------------*
+       9991-ERRO-ARQUIVO-CLIENTES      SECTION.
+      *----------------------------------------------------------------*
+      *
+           DISPLAY "ERRO NO ACESSO AO ARQUIVO DE CLIENTES: "
+                   WS-FS-CLIENTE
+           GOBACK
+           .
+       9991-FIM. EXIT.
+      *----------------------------------------------------------------*
+      *                                                                *
+      *----------------------------------------------------------------*
+       9992-ERRO-ARQUIVO-VENDEDORES    SECTION.
+      *----------------------------------------------------------------*
+      *
+           DISPLAY "ERRO NO ACESSO AO ARQUIVO DE VENDEDORES: "
+                   WS-FS-VENDEDOR
+           GOBACK
+           .
+       9992-FIM. EXIT.
+      *----------------------------------------------------------------*
+      *                                                                *
+      *----------------------------------------------------------------*
+       9993-ERRO-ARQUIVO-HISTORICO     SECTION.
+      *----------------------------------------------------------------*
+      *
+           DISPLAY "ERRO NO ACESSO AO ARQUIVO DE HISTORICO: "
+                   WS-FS-HISTORICO
+           GOBACK
+           .
+       9993-FIM. EXIT.
+      *----------------------------------------------------------------*
+      *                                                                *
+      *----------------------------------------------------------------*
+       END PROGRAM HISTCADA.
+      *----------------------------------------------------------------*
