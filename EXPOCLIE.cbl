@@ -0,0 +1,228 @@
+      ******************************************************************
+      * PROGRAMA.: EXPOCLIE                                            *
+      * AUTOR....: SAULO MARIO DE MOURA                                *
+      * DATA.....: 14/06/2019                                          *
+      * OBJETIVO.: EXPORTACAO DO ARQUIVO DE CLIENTES PARA CSV, PARA USO*
+      *            EM FERRAMENTAS DE MAPEAMENTO                        *
+      ******************************************************************
+       IDENTIFICATION                  DIVISION.
+      ******************************************************************
+      *
+       PROGRAM-ID. EXPOCLIE.
+      *
+      ******************************************************************
+       ENVIRONMENT                     DIVISION.
+      ******************************************************************
+      *
+      *----------------------------------------------------------------*
+       CONFIGURATION                    SECTION.
+      *----------------------------------------------------------------*
+      *
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+      *
+      *----------------------------------------------------------------*
+       INPUT-OUTPUT                    SECTION.
+      *----------------------------------------------------------------*
+      *
+       FILE-CONTROL.
+      *
+           SELECT ARQ-CLIENTES         ASSIGN TO  "WID-ARQ-CLI.DAT"
+               ORGANIZATION            IS INDEXED
+               ACCESS MODE             IS DYNAMIC
+               RECORD KEY              IS CNPJ
+               LOCK MODE               IS MANUAL
+               FILE STATUS             IS WS-FS-CLIENTE.
+      *
+           SELECT ARQ-EXP-CLIENTES     ASSIGN TO  "WID-EXP-CLI.CSV"
+               ORGANIZATION            IS LINE SEQUENTIAL
+               FILE STATUS             IS WS-FS-EXP-CLI.
+      *
+      ******************************************************************
+       DATA                            DIVISION.
+      ******************************************************************
+      *
+      *----------------------------------------------------------------*
+       FILE                            SECTION.
+      *----------------------------------------------------------------*
+      *
+       FD ARQ-CLIENTES.
+       COPY REGICADA.
+      *
+       FD ARQ-EXP-CLIENTES.
+       01 REG-EXP-CLIENTE              PIC X(132).
+      *
+      *----------------------------------------------------------------*
+       WORKING-STORAGE                 SECTION.
+      *----------------------------------------------------------------*
+      *
+       77 WS-FS-CLIENTE                PIC X(02).
+           88 FS-CLI-OK                VALUE "00" THRU "09".
+           88 FS-CLI-FIM               VALUE "10".
+           88 FS-CLI-NAO-ENCONTRADO    VALUE "23".
+           88 FS-CLI-NAO-EXISTE        VALUE "35".
+           88 FS-CLI-ERRO-LAYOUT       VALUE "39".
+           88 FS-CLI-CANCELA           VALUE "99".
+       77 WS-FS-EXP-CLI                PIC X(02).
+           88 FS-EXP-CLI-OK            VALUE "00" THRU "09".
+      *
+       01 WS-LATITUDE-CSV              PIC -(03)9,99999999.
+       01 WS-LONGITUDE-CSV             PIC -(03)9,99999999.
+       01 WS-LINHA-CSV                 PIC X(132).
+      *
+       01 WS-TOT-EXPORTADOS            PIC 9(07)       VALUE 0.
+       01 WS-LINHA-RESUMO              PIC X(60).
+      *
+      ******************************************************************
+       PROCEDURE                       DIVISION.
+      ******************************************************************
+      *                                                                *
+      *----------------------------------------------------------------*
+       PERFORM 0000-EXPORTAR-CLIENTES.
+      *----------------------------------------------------------------*
+      *                                                                *
+      *----------------------------------------------------------------*
+       0000-EXPORTAR-CLIENTES          SECTION.
+      *----------------------------------------------------------------*
+      *
+           PERFORM 1000-ABRIR-ARQUIVOS
+           IF FS-CLI-NAO-EXISTE
+               DISPLAY "NAO HA CLIENTES CADASTRADOS"
+               PERFORM 6000-FECHAR-ARQUIVOS
+           ELSE
+               PERFORM 1100-GRAVAR-CABECALHO-CSV
+               PERFORM 2000-LER-ARQUIVO-CLIENTES
+               PERFORM 2100-PROCESSAR-CLIENTE
+                                   UNTIL FS-CLI-FIM
+               PERFORM 6000-FECHAR-ARQUIVOS
+               PERFORM 7000-IMPRIMIR-RESUMO
+           END-IF
+           GOBACK
+           .
+       0000-FIM. EXIT.
+      *----------------------------------------------------------------*
+      *                                                                *
+      *----------------------------------------------------------------*
+       1000-ABRIR-ARQUIVOS             SECTION.
+      *----------------------------------------------------------------*
+      *
+           OPEN INPUT ARQ-CLIENTES
+           IF NOT FS-CLI-OK AND NOT FS-CLI-NAO-EXISTE
+               PERFORM 9991-ERRO-ARQUIVO-CLIENTES
+           END-IF
+           IF FS-CLI-OK
+               OPEN OUTPUT ARQ-EXP-CLIENTES
+               IF NOT FS-EXP-CLI-OK
+                   PERFORM 9992-ERRO-ARQUIVO-EXPORTACAO
+               END-IF
+           END-IF
+           .
+       1000-FIM. EXIT.
+      *----------------------------------------------------------------*
+      *                                                                *
+      *----------------------------------------------------------------*
+       1100-GRAVAR-CABECALHO-CSV       SECTION.
+      *----------------------------------------------------------------*
+      *
+           MOVE "CODIGO,CNPJ,RAZAO SOCIAL,LATITUDE,LONGITUDE"
+                                       TO REG-EXP-CLIENTE
+           WRITE REG-EXP-CLIENTE
+           .
+       1100-FIM. EXIT.
+      *----------------------------------------------------------------*
+      *                                                                *
+      *----------------------------------------------------------------*
+       2000-LER-ARQUIVO-CLIENTES       SECTION.
+      *----------------------------------------------------------------*
+      *
+           READ ARQ-CLIENTES           NEXT
+           IF NOT FS-CLI-OK AND NOT FS-CLI-FIM
+               PERFORM 9991-ERRO-ARQUIVO-CLIENTES
+           END-IF
+           .
+       2000-FIM. EXIT.
+      *----------------------------------------------------------------*
+      *                                                                *
+      *----------------------------------------------------------------*
+       2100-PROCESSAR-CLIENTE          SECTION.
+      *----------------------------------------------------------------*
+      *
+           IF REGISTRO-ATIVO
+               MOVE LATITUDE            TO WS-LATITUDE-CSV
+               MOVE LONGITUDE           TO WS-LONGITUDE-CSV
+               MOVE SPACES              TO WS-LINHA-CSV
+               STRING CODIGO               DELIMITED BY SIZE
+                      ","                  DELIMITED BY SIZE
+                      CNPJ                 DELIMITED BY SIZE
+                      ","                  DELIMITED BY SIZE
+                      FUNCTION TRIM(NOME)  DELIMITED BY SIZE
+                      ","                  DELIMITED BY SIZE
+                      WS-LATITUDE-CSV      DELIMITED BY SIZE
+                      ","                  DELIMITED BY SIZE
+                      WS-LONGITUDE-CSV     DELIMITED BY SIZE
+                                       INTO WS-LINHA-CSV
+               MOVE WS-LINHA-CSV        TO REG-EXP-CLIENTE
+               WRITE REG-EXP-CLIENTE
+               ADD 1                    TO WS-TOT-EXPORTADOS
+           END-IF
+           PERFORM 2000-LER-ARQUIVO-CLIENTES
+           .
+       2100-FIM. EXIT.
+      *----------------------------------------------------------------*
+      *                                                                *
+      *----------------------------------------------------------------*
+       6000-FECHAR-ARQUIVOS            SECTION.
+      *----------------------------------------------------------------*
+      *
+           IF FS-CLI-OK
+               CLOSE ARQ-CLIENTES
+           END-IF
+           IF FS-EXP-CLI-OK
+               CLOSE ARQ-EXP-CLIENTES
+           END-IF
+           .
+       6000-FIM. EXIT.
+      *----------------------------------------------------------------*
+      *                                                                *
+      *----------------------------------------------------------------*
+       7000-IMPRIMIR-RESUMO            SECTION.
+      *----------------------------------------------------------------*
+      *
+           DISPLAY "RESUMO DA EXPORTACAO DE CLIENTES"
+           MOVE SPACES                 TO WS-LINHA-RESUMO
+           STRING "CLIENTES EXPORTADOS.......: "
+                   WS-TOT-EXPORTADOS
+                                       DELIMITED BY SIZE
+                                       INTO WS-LINHA-RESUMO
+           DISPLAY WS-LINHA-RESUMO
+           .
+       7000-FIM. EXIT.
+      *----------------------------------------------------------------*
+      *                                                                *
+      *----------------------------------------------------------------*
+       9991-ERRO-ARQUIVO-CLIENTES      SECTION.
+      *----------------------------------------------------------------*
+      *
+           DISPLAY "ERRO NO ACESSO AO ARQUIVO DE CLIENTES: "
+                   WS-FS-CLIENTE
+           PERFORM 6000-FECHAR-ARQUIVOS
+           GOBACK
+           .
+       9991-FIM. EXIT.
+      *----------------------------------------------------------------*
+      *                                                                *
+      *----------------------------------------------------------------*
+       9992-ERRO-ARQUIVO-EXPORTACAO    SECTION.
+      *----------------------------------------------------------------*
+      *
+           DISPLAY "ERRO NO ACESSO AO ARQUIVO DE EXPORTACAO: "
+                   WS-FS-EXP-CLI
+           PERFORM 6000-FECHAR-ARQUIVOS
+           GOBACK
+           .
+       9992-FIM. EXIT.
+      *----------------------------------------------------------------*
+      *                                                                *
+      *----------------------------------------------------------------*
+       END PROGRAM EXPOCLIE.
+      *----------------------------------------------------------------*
