@@ -0,0 +1,342 @@
+      ******************************************************************
+      * PROGRAMA.: PROXCLIE                                            *
+      * AUTOR....: SAULO MARIO DE MOURA                                *
+      * DATA.....: 14/06/2019                                          *
+      * OBJETIVO.: RELATORIO DE CLIENTES PROXIMOS DE UM VENDEDOR       *
+      ******************************************************************
+       IDENTIFICATION                  DIVISION.
+      ******************************************************************
+      *
+       PROGRAM-ID. PROXCLIE.
+      *
+      ******************************************************************
+       ENVIRONMENT                     DIVISION.
+      ******************************************************************
+      *
+      *----------------------------------------------------------------*
+       CONFIGURATION                    SECTION.
+      *----------------------------------------------------------------*
+      *
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+      *
+      *----------------------------------------------------------------*
+       INPUT-OUTPUT                    SECTION.
+      *----------------------------------------------------------------*
+      *
+       FILE-CONTROL.
+      *
+           SELECT ARQ-CLIENTES         ASSIGN TO  "WID-ARQ-CLI.DAT"
+               ORGANIZATION            IS INDEXED
+               ACCESS MODE             IS DYNAMIC
+               RECORD KEY              IS CNPJ
+               LOCK MODE               IS MANUAL
+               FILE STATUS             IS WS-FS-CLIENTE.
+      *
+           SELECT ARQ-VENDEDORES       ASSIGN TO  "WID-ARQ-VEN.DAT"
+               ORGANIZATION            IS INDEXED
+               ACCESS MODE             IS DYNAMIC
+               RECORD KEY              IS VEN-CPF
+               LOCK MODE               IS MANUAL
+               FILE STATUS             IS WS-FS-VENDEDOR.
+      *
+           SELECT ARQ-REL-PROXIMIDADE  ASSIGN TO  "WID-REL-PRX.DAT"
+               ORGANIZATION            IS LINE SEQUENTIAL
+               FILE STATUS             IS WS-FS-REL-PRX.
+      *
+      ******************************************************************
+       DATA                            DIVISION.
+      ******************************************************************
+      *
+      *----------------------------------------------------------------*
+       FILE                            SECTION.
+      *----------------------------------------------------------------*
+      *
+       FD ARQ-CLIENTES.
+       COPY REGICADA.
+      *
+       FD ARQ-VENDEDORES.
+       01 REG-VENDEDOR.
+           05 VEN-CODIGO               PIC 9(07).
+           05 VEN-CPF                  PIC 9(11).
+           05 FILLER                   PIC X(03).
+           05 VEN-NOME                 PIC X(40).
+           05 VEN-LATITUDE             PIC S9(03)V9(08).
+           05 VEN-LONGITUDE            PIC S9(03)V9(08).
+           05 VEN-DT-INCLUSAO          PIC 9(08).
+           05 VEN-DT-ALTERACAO         PIC 9(08).
+           05 VEN-OPERADOR-INCLUSAO    PIC X(08).
+           05 VEN-OPERADOR-ALTERACAO   PIC X(08).
+           05 VEN-CAPACIDADE-MAX       PIC 9(04).
+           05 VEN-TELEFONE             PIC X(15).
+           05 VEN-EMAIL                PIC X(40).
+           05 VEN-SITUACAO             PIC X(01).
+      *
+       FD ARQ-REL-PROXIMIDADE.
+       01 REG-REL-PROXIMIDADE          PIC X(132).
+      *
+      *----------------------------------------------------------------*
+       WORKING-STORAGE                 SECTION.
+      *----------------------------------------------------------------*
+      *
+       01 WS-STATUS                    PIC X(40).
+       77 WS-FS-CLIENTE                PIC X(02).
+           88 FS-CLI-OK                VALUE "00" THRU "09".
+           88 FS-CLI-FIM               VALUE "10".
+           88 FS-CLI-NAO-ENCONTRADO    VALUE "23".
+           88 FS-CLI-NAO-EXISTE        VALUE "35".
+           88 FS-CLI-ERRO-LAYOUT       VALUE "39".
+           88 FS-CLI-CANCELA           VALUE "99".
+       77 WS-FS-VENDEDOR               PIC X(02).
+           88 FS-VEN-OK                VALUE "00" THRU "09".
+           88 FS-VEN-FIM               VALUE "10".
+           88 FS-VEN-NAO-ENCONTRADO    VALUE "23".
+           88 FS-VEN-NAO-EXISTE        VALUE "35".
+           88 FS-VEN-ERRO-LAYOUT       VALUE "39".
+           88 FS-VEN-CANCELA           VALUE "99".
+       77 WS-FS-REL-PRX                PIC X(02).
+           88 FS-REL-PRX-OK            VALUE "00" THRU "09".
+      *
+      * --> DADOS DO VENDEDOR PESQUISADO
+      *
+       01 WS-CPF-BUSCA                 PIC 9(11)       VALUE 0.
+       01 WS-RAIO-BUSCA                PIC 9(06)V9(08) VALUE 0.
+       01 WS-VEN-NOME-BUSCA            PIC X(40)       VALUE SPACES.
+       01 WS-VEN-LAT-BUSCA             PIC S9(03)V9(08) VALUE 0.
+       01 WS-VEN-LON-BUSCA             PIC S9(03)V9(08) VALUE 0.
+      *
+      * --> VARIAVEIS DE CALCULO DE DISTANCIA
+      *
+       01 WS-DIF-LATITUDE              PIC S9(06)V9(08) VALUE 0.
+       01 WS-DIF-LONGITUDE             PIC S9(06)V9(08) VALUE 0.
+       01 WS-DISTANCIA-ATUAL           PIC 9(06)V9(08) VALUE 0.
+      *
+      * --> CONTADORES DO RESUMO
+      *
+       01 WS-TOT-ENCONTRADOS           PIC 9(07)       VALUE 0.
+      *
+      * --> LINHA DO RELATORIO (TELA E ARQUIVO)
+      *
+       01  WS-LINHA-REL-PROXIMIDADE.
+           05 SAI-COD-CLI              PIC ZZZZZZZ.
+           05 FILLER                   PIC X(02)   VALUE SPACES.
+           05 SAI-CNPJ-CLI             PIC ZZ.ZZZ.ZZZ/ZZZZBZZ.
+           05 FILLER                   PIC X(02)   VALUE SPACES.
+           05 SAI-RAZAO-CLI            PIC X(40).
+           05 FILLER                   PIC X(02)   VALUE SPACES.
+           05 SAI-DISTANCIA            PIC ZZZZZ9,99999999.
+      *
+       01 WS-LINHA-RESUMO              PIC X(60).
+      *
+      *----------------------------------------------------------------*
+       SCREEN                          SECTION.
+      *----------------------------------------------------------------*
+      *
+       COPY PROXSCR.
+      *
+      ******************************************************************
+       PROCEDURE                       DIVISION.
+      ******************************************************************
+      *                                                                *
+      *----------------------------------------------------------------*
+       PERFORM 0000-RELATORIO-PROXIMIDADE.
+      *----------------------------------------------------------------*
+      *                                                                *
+      *----------------------------------------------------------------*
+       0000-RELATORIO-PROXIMIDADE      SECTION.
+      *----------------------------------------------------------------*
+      *
+           DISPLAY SCR-RELATORIO-PROXIMIDADE
+           ACCEPT SCR-CPF-PROX-VEN
+           ACCEPT SCR-RAIO-PROX
+           PERFORM 1000-ABRIR-ARQUIVOS
+           IF FS-CLI-NAO-EXISTE OR FS-VEN-NAO-EXISTE
+               DISPLAY "NAO HA CLIENTES OU VENDEDORES CADASTRADOS"
+           ELSE
+               PERFORM 1100-PESQUISAR-VENDEDOR
+               IF NOT FS-VEN-OK
+                   DISPLAY "VENDEDOR NAO ENCONTRADO"
+               ELSE
+                   PERFORM 1200-ABRIR-ARQUIVO-RELATORIO
+                   PERFORM 2000-LER-ARQUIVO-CLIENTES
+                   PERFORM 2100-PROCESSAR-CLIENTE
+                                       UNTIL FS-CLI-FIM
+                   PERFORM 1300-FECHAR-ARQUIVO-RELATORIO
+                   PERFORM 7000-IMPRIMIR-RESUMO
+               END-IF
+           END-IF
+           PERFORM 6000-FECHAR-ARQUIVOS
+           GOBACK
+           .
+       0000-FIM. EXIT.
+      *----------------------------------------------------------------*
+      *                                                                *
+      *----------------------------------------------------------------*
+       1000-ABRIR-ARQUIVOS             SECTION.
+      *----------------------------------------------------------------*
+      *
+           OPEN INPUT ARQ-CLIENTES
+           IF NOT FS-CLI-OK AND NOT FS-CLI-NAO-EXISTE
+               PERFORM 9991-ERRO-ARQUIVO-CLIENTES
+           END-IF
+           OPEN INPUT ARQ-VENDEDORES
+           IF NOT FS-VEN-OK AND NOT FS-VEN-NAO-EXISTE
+               PERFORM 9992-ERRO-ARQUIVO-VENDEDORES
+           END-IF
+           .
+       1000-FIM. EXIT.
+      *----------------------------------------------------------------*
+      *                                                                *
+      *----------------------------------------------------------------*
+       1100-PESQUISAR-VENDEDOR         SECTION.
+      *----------------------------------------------------------------*
+      *
+           MOVE WS-CPF-BUSCA           TO VEN-CPF
+           READ ARQ-VENDEDORES         KEY IS VEN-CPF
+           IF FS-VEN-OK
+               MOVE VEN-NOME            TO WS-VEN-NOME-BUSCA
+               MOVE VEN-LATITUDE        TO WS-VEN-LAT-BUSCA
+               MOVE VEN-LONGITUDE       TO WS-VEN-LON-BUSCA
+           END-IF
+           IF NOT FS-VEN-OK AND NOT FS-VEN-NAO-ENCONTRADO
+               PERFORM 9992-ERRO-ARQUIVO-VENDEDORES
+           END-IF
+           .
+       1100-FIM. EXIT.
+      *----------------------------------------------------------------*
+      *                                                                *
+      *----------------------------------------------------------------*
+       1200-ABRIR-ARQUIVO-RELATORIO    SECTION.
+      *----------------------------------------------------------------*
+      *
+           OPEN OUTPUT ARQ-REL-PROXIMIDADE
+           MOVE "CODIGO  CNPJ               RAZAO SOCIAL
+      -    "                DISTANCIA"
+                                       TO REG-REL-PROXIMIDADE
+           WRITE REG-REL-PROXIMIDADE
+           .
+       1200-FIM. EXIT.
+      *----------------------------------------------------------------*
+      *                                                                *
+      *----------------------------------------------------------------*
+       1300-FECHAR-ARQUIVO-RELATORIO   SECTION.
+      *----------------------------------------------------------------*
+      *
+           CLOSE ARQ-REL-PROXIMIDADE
+           .
+       1300-FIM. EXIT.
+      *----------------------------------------------------------------*
+      *                                                                *
+      *----------------------------------------------------------------*
+       2000-LER-ARQUIVO-CLIENTES       SECTION.
+      *----------------------------------------------------------------*
+      *
+           READ ARQ-CLIENTES           NEXT
+           IF NOT FS-CLI-OK AND NOT FS-CLI-FIM
+               PERFORM 9991-ERRO-ARQUIVO-CLIENTES
+           END-IF
+           .
+       2000-FIM. EXIT.
+      *----------------------------------------------------------------*
+      *                                                                *
+      *----------------------------------------------------------------*
+       2100-PROCESSAR-CLIENTE          SECTION.
+      *----------------------------------------------------------------*
+      *
+           IF REGISTRO-ATIVO
+               COMPUTE WS-DIF-LATITUDE =
+                   LATITUDE - WS-VEN-LAT-BUSCA
+               COMPUTE WS-DIF-LONGITUDE =
+                   LONGITUDE - WS-VEN-LON-BUSCA
+               COMPUTE WS-DISTANCIA-ATUAL =
+                   FUNCTION SQRT (
+                       (WS-DIF-LATITUDE * WS-DIF-LATITUDE) +
+                       (WS-DIF-LONGITUDE * WS-DIF-LONGITUDE))
+               IF WS-DISTANCIA-ATUAL NOT > WS-RAIO-BUSCA
+                   PERFORM 2200-GRAVAR-LINHA-PROXIMIDADE
+               END-IF
+           END-IF
+           PERFORM 2000-LER-ARQUIVO-CLIENTES
+           .
+       2100-FIM. EXIT.
+      *----------------------------------------------------------------*
+      *                                                                *
+      *----------------------------------------------------------------*
+       2200-GRAVAR-LINHA-PROXIMIDADE   SECTION.
+      *----------------------------------------------------------------*
+      *
+           ADD 1                       TO WS-TOT-ENCONTRADOS
+           MOVE CODIGO                 TO SAI-COD-CLI
+           MOVE CNPJ                   TO SAI-CNPJ-CLI
+           MOVE NOME                   TO SAI-RAZAO-CLI
+           MOVE WS-DISTANCIA-ATUAL      TO SAI-DISTANCIA
+           MOVE WS-LINHA-REL-PROXIMIDADE
+                                       TO REG-REL-PROXIMIDADE
+           WRITE REG-REL-PROXIMIDADE
+           DISPLAY WS-LINHA-REL-PROXIMIDADE
+           .
+       2200-FIM. EXIT.
+      *----------------------------------------------------------------*
+      *                                                                *
+      *----------------------------------------------------------------*
+       6000-FECHAR-ARQUIVOS            SECTION.
+      *----------------------------------------------------------------*
+      *
+           IF FS-CLI-OK
+               CLOSE ARQ-CLIENTES
+           END-IF
+           IF FS-VEN-OK
+               CLOSE ARQ-VENDEDORES
+           END-IF
+           .
+       6000-FIM. EXIT.
+      *----------------------------------------------------------------*
+      *                                                                *
+      *----------------------------------------------------------------*
+       7000-IMPRIMIR-RESUMO            SECTION.
+      *----------------------------------------------------------------*
+      *
+           DISPLAY "RESUMO DA PROXIMIDADE DE CLIENTES"
+           MOVE SPACES                 TO WS-LINHA-RESUMO
+           STRING "VENDEDOR...................: "
+                   WS-VEN-NOME-BUSCA
+                                       DELIMITED BY SIZE
+                                       INTO WS-LINHA-RESUMO
+           DISPLAY WS-LINHA-RESUMO
+           MOVE SPACES                 TO WS-LINHA-RESUMO
+           STRING "CLIENTES ENCONTRADOS.......: "
+                   WS-TOT-ENCONTRADOS
+                                       DELIMITED BY SIZE
+                                       INTO WS-LINHA-RESUMO
+           DISPLAY WS-LINHA-RESUMO
+           .
+       7000-FIM. EXIT.
+      *----------------------------------------------------------------*
+      *                                                                *
+      *----------------------------------------------------------------*
+       9991-ERRO-ARQUIVO-CLIENTES      SECTION.
+      *----------------------------------------------------------------*
+      *
+           DISPLAY "ERRO NO ACESSO AO ARQUIVO DE CLIENTES: "
+                   WS-FS-CLIENTE
+           PERFORM 6000-FECHAR-ARQUIVOS
+           GOBACK
+           .
+       9991-FIM. EXIT.
+      *----------------------------------------------------------------*
+      *                                                                *
+      *----------------------------------------------------------------*
+       9992-ERRO-ARQUIVO-VENDEDORES    SECTION.
+      *----------------------------------------------------------------*
+      *
+           DISPLAY "ERRO NO ACESSO AO ARQUIVO DE VENDEDORES: "
+                   WS-FS-VENDEDOR
+           PERFORM 6000-FECHAR-ARQUIVOS
+           GOBACK
+           .
+       9992-FIM. EXIT.
+      *----------------------------------------------------------------*
+      *                                                                *
+      *----------------------------------------------------------------*
+       END PROGRAM PROXCLIE.
+      *----------------------------------------------------------------*
