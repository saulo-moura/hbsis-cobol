@@ -0,0 +1,270 @@
+      ******************************************************************
+      * PROGRAMA.: REGICLIE                                            *
+      * AUTOR....: SAULO MARIO DE MOURA                                *
+      * DATA.....: 14/06/2019                                          *
+      * OBJETIVO.: RELATORIO DE CLIENTES AGRUPADOS POR REGIAO          *
+      *            (QUADRANTE GEOGRAFICO A PARTIR DA COORDENADA)       *
+      ******************************************************************
+       IDENTIFICATION                  DIVISION.
+      ******************************************************************
+      *
+       PROGRAM-ID. REGICLIE.
+      *
+      ******************************************************************
+       ENVIRONMENT                     DIVISION.
+      ******************************************************************
+      *
+      *----------------------------------------------------------------*
+       CONFIGURATION                    SECTION.
+      *----------------------------------------------------------------*
+      *
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+      *
+      *----------------------------------------------------------------*
+       INPUT-OUTPUT                    SECTION.
+      *----------------------------------------------------------------*
+      *
+       FILE-CONTROL.
+      *
+           SELECT ARQ-CLIENTES         ASSIGN TO  "WID-ARQ-CLI.DAT"
+               ORGANIZATION            IS INDEXED
+               ACCESS MODE             IS DYNAMIC
+               RECORD KEY              IS CNPJ
+               LOCK MODE               IS MANUAL
+               FILE STATUS             IS WS-FS-CLIENTE.
+      *
+           SELECT ARQ-REL-REGIAO       ASSIGN TO  "WID-REL-REG.DAT"
+               ORGANIZATION            IS LINE SEQUENTIAL
+               FILE STATUS             IS WS-FS-REL-REG.
+      *
+      ******************************************************************
+       DATA                            DIVISION.
+      ******************************************************************
+      *
+      *----------------------------------------------------------------*
+       FILE                            SECTION.
+      *----------------------------------------------------------------*
+      *
+       FD ARQ-CLIENTES.
+       COPY REGICADA.
+      *
+       FD ARQ-REL-REGIAO.
+       01 REG-REL-REGIAO               PIC X(132).
+      *
+      *----------------------------------------------------------------*
+       WORKING-STORAGE                 SECTION.
+      *----------------------------------------------------------------*
+      *
+       01 WS-STATUS                    PIC X(40).
+       77 WS-FS-CLIENTE                PIC X(02).
+           88 FS-CLI-OK                VALUE "00" THRU "09".
+           88 FS-CLI-FIM               VALUE "10".
+           88 FS-CLI-NAO-ENCONTRADO    VALUE "23".
+           88 FS-CLI-NAO-EXISTE        VALUE "35".
+           88 FS-CLI-ERRO-LAYOUT       VALUE "39".
+           88 FS-CLI-CANCELA           VALUE "99".
+       77 WS-FS-REL-REG                PIC X(02).
+           88 FS-REL-REG-OK            VALUE "00" THRU "09".
+      *
+      * --> QUADRANTE GEOGRAFICO DO CLIENTE CORRENTE
+      *
+       01 WS-QUADRANTE                 PIC X(02)       VALUE SPACES.
+      *
+      * --> CONTADORES POR QUADRANTE
+      *
+       01 WS-TOT-NE                    PIC 9(07)       VALUE 0.
+       01 WS-TOT-NO                    PIC 9(07)       VALUE 0.
+       01 WS-TOT-SE                    PIC 9(07)       VALUE 0.
+       01 WS-TOT-SO                    PIC 9(07)       VALUE 0.
+      *
+      * --> LINHA DO RELATORIO (TELA E ARQUIVO)
+      *
+       01  WS-LINHA-REL-REGIAO.
+           05 SAI-COD-CLI              PIC ZZZZZZZ.
+           05 FILLER                   PIC X(02)   VALUE SPACES.
+           05 SAI-CNPJ-CLI             PIC ZZ.ZZZ.ZZZ/ZZZZBZZ.
+           05 FILLER                   PIC X(02)   VALUE SPACES.
+           05 SAI-RAZAO-CLI            PIC X(40).
+           05 FILLER                   PIC X(02)   VALUE SPACES.
+           05 SAI-QUADRANTE            PIC X(02).
+      *
+       01 WS-LINHA-RESUMO              PIC X(60).
+      *
+      ******************************************************************
+       PROCEDURE                       DIVISION.
+      ******************************************************************
+      *                                                                *
+      *----------------------------------------------------------------*
+       PERFORM 0000-RELATORIO-REGIAO.
+      *----------------------------------------------------------------*
+      *                                                                *
+      *----------------------------------------------------------------*
+       0000-RELATORIO-REGIAO           SECTION.
+      *----------------------------------------------------------------*
+      *
+           PERFORM 1000-ABRIR-ARQUIVOS
+           IF FS-CLI-NAO-EXISTE
+               DISPLAY "NAO HA CLIENTES CADASTRADOS"
+           ELSE
+               PERFORM 1100-ABRIR-ARQUIVO-RELATORIO
+               PERFORM 2000-LER-ARQUIVO-CLIENTES
+               PERFORM 2100-PROCESSAR-CLIENTE
+                                       UNTIL FS-CLI-FIM
+               PERFORM 1200-FECHAR-ARQUIVO-RELATORIO
+               PERFORM 7000-IMPRIMIR-RESUMO
+           END-IF
+           PERFORM 6000-FECHAR-ARQUIVOS
+           GOBACK
+           .
+       0000-FIM. EXIT.
+      *----------------------------------------------------------------*
+      *                                                                *
+      *----------------------------------------------------------------*
+       1000-ABRIR-ARQUIVOS             SECTION.
+      *----------------------------------------------------------------*
+      *
+           OPEN INPUT ARQ-CLIENTES
+           IF NOT FS-CLI-OK AND NOT FS-CLI-NAO-EXISTE
+               PERFORM 9991-ERRO-ARQUIVO-CLIENTES
+           END-IF
+           .
+       1000-FIM. EXIT.
+      *----------------------------------------------------------------*
+      *                                                                *
+      *----------------------------------------------------------------*
+       1100-ABRIR-ARQUIVO-RELATORIO    SECTION.
+      *----------------------------------------------------------------*
+      *
+           OPEN OUTPUT ARQ-REL-REGIAO
+           MOVE "CODIGO  CNPJ               RAZAO SOCIAL          REG"
+                                       TO REG-REL-REGIAO
+           WRITE REG-REL-REGIAO
+           .
+       1100-FIM. EXIT.
+      *----------------------------------------------------------------*
+      *                                                                *
+      *----------------------------------------------------------------*
+       1200-FECHAR-ARQUIVO-RELATORIO   SECTION.
+      *----------------------------------------------------------------*
+      *
+           CLOSE ARQ-REL-REGIAO
+           .
+       1200-FIM. EXIT.
+      *----------------------------------------------------------------*
+      *                                                                *
+      *----------------------------------------------------------------*
+       2000-LER-ARQUIVO-CLIENTES       SECTION.
+      *----------------------------------------------------------------*
+      *
+           READ ARQ-CLIENTES           NEXT
+           IF NOT FS-CLI-OK AND NOT FS-CLI-FIM
+               PERFORM 9991-ERRO-ARQUIVO-CLIENTES
+           END-IF
+           .
+       2000-FIM. EXIT.
+      *----------------------------------------------------------------*
+      *                                                                *
+      *----------------------------------------------------------------*
+       2100-PROCESSAR-CLIENTE          SECTION.
+      *----------------------------------------------------------------*
+      *
+           IF REGISTRO-ATIVO
+               PERFORM 2110-DETERMINAR-QUADRANTE
+               MOVE CODIGO              TO SAI-COD-CLI
+               MOVE CNPJ                TO SAI-CNPJ-CLI
+               MOVE NOME                 TO SAI-RAZAO-CLI
+               MOVE WS-QUADRANTE         TO SAI-QUADRANTE
+               MOVE WS-LINHA-REL-REGIAO  TO REG-REL-REGIAO
+               WRITE REG-REL-REGIAO
+               DISPLAY WS-LINHA-REL-REGIAO
+           END-IF
+           PERFORM 2000-LER-ARQUIVO-CLIENTES
+           .
+       2100-FIM. EXIT.
+      *----------------------------------------------------------------*
+      *                                                                *
+      *----------------------------------------------------------------*
+       2110-DETERMINAR-QUADRANTE       SECTION.
+      *----------------------------------------------------------------*
+      *
+           IF LATITUDE NOT < 0
+               IF LONGITUDE NOT < 0
+                   MOVE "NE"            TO WS-QUADRANTE
+                   ADD 1                TO WS-TOT-NE
+               ELSE
+                   MOVE "NO"            TO WS-QUADRANTE
+                   ADD 1                TO WS-TOT-NO
+               END-IF
+           ELSE
+               IF LONGITUDE NOT < 0
+                   MOVE "SE"            TO WS-QUADRANTE
+                   ADD 1                TO WS-TOT-SE
+               ELSE
+                   MOVE "SO"            TO WS-QUADRANTE
+                   ADD 1                TO WS-TOT-SO
+               END-IF
+           END-IF
+           .
+       2110-FIM. EXIT.
+      *----------------------------------------------------------------*
+      *                                                                *
+      *----------------------------------------------------------------*
+       6000-FECHAR-ARQUIVOS            SECTION.
+      *----------------------------------------------------------------*
+      *
+           IF FS-CLI-OK
+               CLOSE ARQ-CLIENTES
+           END-IF
+           .
+       6000-FIM. EXIT.
+      *----------------------------------------------------------------*
+      *                                                                *
+      *----------------------------------------------------------------*
+       7000-IMPRIMIR-RESUMO            SECTION.
+      *----------------------------------------------------------------*
+      *
+           DISPLAY "RESUMO DE CLIENTES POR REGIAO"
+           MOVE SPACES                 TO WS-LINHA-RESUMO
+           STRING "NORDESTE (NE)..............: "
+                   WS-TOT-NE
+                                       DELIMITED BY SIZE
+                                       INTO WS-LINHA-RESUMO
+           DISPLAY WS-LINHA-RESUMO
+           MOVE SPACES                 TO WS-LINHA-RESUMO
+           STRING "NOROESTE (NO)..............: "
+                   WS-TOT-NO
+                                       DELIMITED BY SIZE
+                                       INTO WS-LINHA-RESUMO
+           DISPLAY WS-LINHA-RESUMO
+           MOVE SPACES                 TO WS-LINHA-RESUMO
+           STRING "SUDESTE (SE)...............: "
+                   WS-TOT-SE
+                                       DELIMITED BY SIZE
+                                       INTO WS-LINHA-RESUMO
+           DISPLAY WS-LINHA-RESUMO
+           MOVE SPACES                 TO WS-LINHA-RESUMO
+           STRING "SUDOESTE (SO)..............: "
+                   WS-TOT-SO
+                                       DELIMITED BY SIZE
+                                       INTO WS-LINHA-RESUMO
+           DISPLAY WS-LINHA-RESUMO
+           .
+       7000-FIM. EXIT.
+      *----------------------------------------------------------------*
+      *                                                                *
+      *----------------------------------------------------------------*
+       9991-ERRO-ARQUIVO-CLIENTES      SECTION.
+      *----------------------------------------------------------------*
+      *
+           DISPLAY "ERRO NO ACESSO AO ARQUIVO DE CLIENTES: "
+                   WS-FS-CLIENTE
+           PERFORM 6000-FECHAR-ARQUIVOS
+           GOBACK
+           .
+       9991-FIM. EXIT.
+      *----------------------------------------------------------------*
+      *                                                                *
+      *----------------------------------------------------------------*
+       END PROGRAM REGICLIE.
+      *----------------------------------------------------------------*
