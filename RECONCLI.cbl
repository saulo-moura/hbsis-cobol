@@ -0,0 +1,377 @@
+      ******************************************************************
+      * PROGRAMA.: RECONCLI                                            *
+      * AUTOR....: SAULO MARIO DE MOURA                                *
+      * DATA.....: 14/06/2019                                          *
+      * OBJETIVO.: RECONCILIACAO DOS ARQUIVOS DE CLIENTES E VENDEDORES,*
+      *            COMPARANDO A QUANTIDADE DE REGISTROS CONTRA O       *
+      *            TOTAL DE CONTROLE DA EXECUCAO ANTERIOR              *
+      ******************************************************************
+       IDENTIFICATION                  DIVISION.
+      ******************************************************************
+      *
+       PROGRAM-ID. RECONCLI.
+      *
+      ******************************************************************
+       ENVIRONMENT                     DIVISION.
+      ******************************************************************
+      *
+      *----------------------------------------------------------------*
+       CONFIGURATION                    SECTION.
+      *----------------------------------------------------------------*
+      *
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+      *
+      *----------------------------------------------------------------*
+       INPUT-OUTPUT                    SECTION.
+      *----------------------------------------------------------------*
+      *
+       FILE-CONTROL.
+      *
+           SELECT ARQ-CLIENTES         ASSIGN TO  "WID-ARQ-CLI.DAT"
+               ORGANIZATION            IS INDEXED
+               ACCESS MODE             IS DYNAMIC
+               RECORD KEY              IS CNPJ
+               LOCK MODE               IS MANUAL
+               FILE STATUS             IS WS-FS-CLIENTE.
+      *
+           SELECT ARQ-VENDEDORES       ASSIGN TO  "WID-ARQ-VEN.DAT"
+               ORGANIZATION            IS INDEXED
+               ACCESS MODE             IS DYNAMIC
+               RECORD KEY              IS VEN-CPF
+               LOCK MODE               IS MANUAL
+               FILE STATUS             IS WS-FS-VENDEDOR.
+      *
+           SELECT ARQ-CONTROLE         ASSIGN TO  "WID-CTL-CONC.DAT"
+               ORGANIZATION            IS LINE SEQUENTIAL
+               FILE STATUS             IS WS-FS-CONTROLE.
+      *
+      ******************************************************************
+       DATA                            DIVISION.
+      ******************************************************************
+      *
+      *----------------------------------------------------------------*
+       FILE                            SECTION.
+      *----------------------------------------------------------------*
+      *
+       FD ARQ-CLIENTES.
+       COPY REGICADA.
+      *
+       FD ARQ-VENDEDORES.
+       01 REG-VENDEDOR.
+           05 VEN-CODIGO               PIC 9(07).
+           05 VEN-CPF                  PIC 9(11).
+           05 FILLER                   PIC X(03).
+           05 VEN-NOME                 PIC X(40).
+           05 VEN-LATITUDE             PIC S9(03)V9(08).
+           05 VEN-LONGITUDE            PIC S9(03)V9(08).
+           05 VEN-DT-INCLUSAO          PIC 9(08).
+           05 VEN-DT-ALTERACAO         PIC 9(08).
+           05 VEN-OPERADOR-INCLUSAO    PIC X(08).
+           05 VEN-OPERADOR-ALTERACAO   PIC X(08).
+           05 VEN-CAPACIDADE-MAX       PIC 9(04).
+           05 VEN-TELEFONE             PIC X(15).
+           05 VEN-EMAIL                PIC X(40).
+           05 VEN-SITUACAO             PIC X(01).
+      *
+       FD ARQ-CONTROLE.
+       01 REG-CONTROLE.
+           05 CTL-DATA                 PIC 9(08).
+           05 CTL-TOT-CLIENTES         PIC 9(07).
+           05 CTL-TOT-VENDEDORES       PIC 9(07).
+      *
+      *----------------------------------------------------------------*
+       WORKING-STORAGE                 SECTION.
+      *----------------------------------------------------------------*
+      *
+       77 WS-FS-CLIENTE                PIC X(02).
+           88 FS-CLI-OK                VALUE "00" THRU "09".
+           88 FS-CLI-FIM               VALUE "10".
+           88 FS-CLI-NAO-ENCONTRADO    VALUE "23".
+           88 FS-CLI-NAO-EXISTE        VALUE "35".
+           88 FS-CLI-ERRO-LAYOUT       VALUE "39".
+           88 FS-CLI-CANCELA           VALUE "99".
+       77 WS-FS-VENDEDOR               PIC X(02).
+           88 FS-VEN-OK                VALUE "00" THRU "09".
+           88 FS-VEN-FIM               VALUE "10".
+           88 FS-VEN-NAO-ENCONTRADO    VALUE "23".
+           88 FS-VEN-NAO-EXISTE        VALUE "35".
+           88 FS-VEN-ERRO-LAYOUT       VALUE "39".
+           88 FS-VEN-CANCELA           VALUE "99".
+       77 WS-FS-CONTROLE               PIC X(02).
+           88 FS-CTL-OK                VALUE "00" THRU "09".
+           88 FS-CTL-FIM               VALUE "10".
+           88 FS-CTL-NAO-EXISTE        VALUE "35".
+           88 FS-CTL-CANCELA           VALUE "99".
+      *
+       01 WS-DATA-ATUAL                PIC 9(08)       VALUE 0.
+       01 WS-TEM-CONTROLE-ANTERIOR     PIC X(01)       VALUE "N".
+           88 TEM-CONTROLE-ANTERIOR                    VALUE "S".
+       01 WS-CTL-DATA-ANTERIOR         PIC 9(08)       VALUE 0.
+       01 WS-CTL-TOT-CLI-ANTERIOR      PIC 9(07)       VALUE 0.
+       01 WS-CTL-TOT-VEN-ANTERIOR      PIC 9(07)       VALUE 0.
+       01 WS-TOT-CLIENTES              PIC 9(07)       VALUE 0.
+       01 WS-TOT-VENDEDORES            PIC 9(07)       VALUE 0.
+       01 WS-ALERTA-CLIENTES           PIC X(01)       VALUE "N".
+           88 ALERTA-CLIENTES                          VALUE "S".
+       01 WS-ALERTA-VENDEDORES         PIC X(01)       VALUE "N".
+           88 ALERTA-VENDEDORES                        VALUE "S".
+      *
+       01 WS-LINHA-RESUMO              PIC X(60).
+      *
+      ******************************************************************
+       PROCEDURE                       DIVISION.
+      ******************************************************************
+      *                                                                *
+      *----------------------------------------------------------------*
+       PERFORM 0000-RECONCILIAR-ARQUIVOS.
+      *----------------------------------------------------------------*
+      *                                                                *
+      *----------------------------------------------------------------*
+       0000-RECONCILIAR-ARQUIVOS       SECTION.
+      *----------------------------------------------------------------*
+      *
+           ACCEPT WS-DATA-ATUAL        FROM DATE YYYYMMDD
+           PERFORM 1000-ABRIR-ARQUIVOS
+           PERFORM 1100-LER-CONTROLE-ANTERIOR
+           PERFORM 2000-CONTAR-CLIENTES
+           PERFORM 2100-CONTAR-VENDEDORES
+           PERFORM 3000-VERIFICAR-QUEDAS
+           PERFORM 6000-FECHAR-ARQUIVOS
+           PERFORM 4000-GRAVAR-CONTROLE-ATUAL
+           PERFORM 7000-IMPRIMIR-RESUMO
+           GOBACK
+           .
+       0000-FIM. EXIT.
+      *----------------------------------------------------------------*
+      *                                                                *
+      *----------------------------------------------------------------*
+       1000-ABRIR-ARQUIVOS             SECTION.
+      *----------------------------------------------------------------*
+      *
+           OPEN INPUT ARQ-CLIENTES
+           IF NOT FS-CLI-OK AND NOT FS-CLI-NAO-EXISTE
+               PERFORM 9991-ERRO-ARQUIVO-CLIENTES
+           END-IF
+           OPEN INPUT ARQ-VENDEDORES
+           IF NOT FS-VEN-OK AND NOT FS-VEN-NAO-EXISTE
+               PERFORM 9992-ERRO-ARQUIVO-VENDEDORES
+           END-IF
+           .
+       1000-FIM. EXIT.
+      *----------------------------------------------------------------*
+      *                                                                *
+      *----------------------------------------------------------------*
+       1100-LER-CONTROLE-ANTERIOR      SECTION.
+      *----------------------------------------------------------------*
+      *
+           MOVE "N"                    TO WS-TEM-CONTROLE-ANTERIOR
+           OPEN INPUT ARQ-CONTROLE
+           IF FS-CTL-OK
+               READ ARQ-CONTROLE
+               IF FS-CTL-OK
+                   MOVE "S"             TO WS-TEM-CONTROLE-ANTERIOR
+                   MOVE CTL-DATA        TO WS-CTL-DATA-ANTERIOR
+                   MOVE CTL-TOT-CLIENTES
+                                       TO WS-CTL-TOT-CLI-ANTERIOR
+                   MOVE CTL-TOT-VENDEDORES
+                                       TO WS-CTL-TOT-VEN-ANTERIOR
+               END-IF
+               CLOSE ARQ-CONTROLE
+           ELSE IF NOT FS-CTL-NAO-EXISTE
+               PERFORM 9993-ERRO-ARQUIVO-CONTROLE
+           END-IF
+           .
+       1100-FIM. EXIT.
+      *----------------------------------------------------------------*
+      *                                                                *
+      *----------------------------------------------------------------*
+       2000-CONTAR-CLIENTES            SECTION.
+      *----------------------------------------------------------------*
+      *
+           MOVE 0                      TO WS-TOT-CLIENTES
+           IF FS-CLI-OK
+               PERFORM 2010-LER-CLIENTE
+               PERFORM UNTIL FS-CLI-FIM
+                   ADD 1               TO WS-TOT-CLIENTES
+                   PERFORM 2010-LER-CLIENTE
+               END-PERFORM
+           END-IF
+           .
+       2000-FIM. EXIT.
+      *----------------------------------------------------------------*
+      *                                                                *
+      *----------------------------------------------------------------*
+       2010-LER-CLIENTE                SECTION.
+      *----------------------------------------------------------------*
+      *
+           READ ARQ-CLIENTES           NEXT
+           IF NOT FS-CLI-OK AND NOT FS-CLI-FIM
+               PERFORM 9991-ERRO-ARQUIVO-CLIENTES
+           END-IF
+           .
+       2010-FIM. EXIT.
+      *----------------------------------------------------------------*
+      *                                                                *
+      *----------------------------------------------------------------*
+       2100-CONTAR-VENDEDORES          SECTION.
+      *----------------------------------------------------------------*
+      *
+           MOVE 0                      TO WS-TOT-VENDEDORES
+           IF FS-VEN-OK
+               PERFORM 2110-LER-VENDEDOR
+               PERFORM UNTIL FS-VEN-FIM
+                   ADD 1               TO WS-TOT-VENDEDORES
+                   PERFORM 2110-LER-VENDEDOR
+               END-PERFORM
+           END-IF
+           .
+       2100-FIM. EXIT.
+      *----------------------------------------------------------------*
+      *                                                                *
+      *----------------------------------------------------------------*
+       2110-LER-VENDEDOR                SECTION.
+      *----------------------------------------------------------------*
+      *
+           READ ARQ-VENDEDORES         NEXT
+           IF NOT FS-VEN-OK AND NOT FS-VEN-FIM
+               PERFORM 9992-ERRO-ARQUIVO-VENDEDORES
+           END-IF
+           .
+       2110-FIM. EXIT.
+      *----------------------------------------------------------------*
+      *                                                                *
+      *----------------------------------------------------------------*
+       3000-VERIFICAR-QUEDAS           SECTION.
+      *----------------------------------------------------------------*
+      *
+           MOVE "N"                    TO WS-ALERTA-CLIENTES
+           MOVE "N"                    TO WS-ALERTA-VENDEDORES
+           IF TEM-CONTROLE-ANTERIOR
+               IF WS-TOT-CLIENTES < WS-CTL-TOT-CLI-ANTERIOR
+                   MOVE "S"            TO WS-ALERTA-CLIENTES
+               END-IF
+               IF WS-TOT-VENDEDORES < WS-CTL-TOT-VEN-ANTERIOR
+                   MOVE "S"            TO WS-ALERTA-VENDEDORES
+               END-IF
+           END-IF
+           .
+       3000-FIM. EXIT.
+      *----------------------------------------------------------------*
+      *                                                                *
+      *----------------------------------------------------------------*
+       4000-GRAVAR-CONTROLE-ATUAL      SECTION.
+      *----------------------------------------------------------------*
+      *
+           OPEN OUTPUT ARQ-CONTROLE
+           IF NOT FS-CTL-OK
+               PERFORM 9993-ERRO-ARQUIVO-CONTROLE
+           ELSE
+               MOVE WS-DATA-ATUAL      TO CTL-DATA
+               MOVE WS-TOT-CLIENTES    TO CTL-TOT-CLIENTES
+               MOVE WS-TOT-VENDEDORES  TO CTL-TOT-VENDEDORES
+               WRITE REG-CONTROLE
+               CLOSE ARQ-CONTROLE
+           END-IF
+           .
+       4000-FIM. EXIT.
+      *----------------------------------------------------------------*
+      *                                                                *
+      *----------------------------------------------------------------*
+       6000-FECHAR-ARQUIVOS            SECTION.
+      *----------------------------------------------------------------*
+      *
+           IF FS-CLI-OK
+               CLOSE ARQ-CLIENTES
+           END-IF
+           IF FS-VEN-OK
+               CLOSE ARQ-VENDEDORES
+           END-IF
+           .
+       6000-FIM. EXIT.
+      *----------------------------------------------------------------*
+      *                                                                *
+      *----------------------------------------------------------------*
+       7000-IMPRIMIR-RESUMO            SECTION.
+      *----------------------------------------------------------------*
+      *
+           DISPLAY "RESUMO DA RECONCILIACAO DE ARQUIVOS"
+           MOVE SPACES                 TO WS-LINHA-RESUMO
+           STRING "TOTAL DE CLIENTES ATUAL...: "
+                   WS-TOT-CLIENTES
+                                       DELIMITED BY SIZE
+                                       INTO WS-LINHA-RESUMO
+           DISPLAY WS-LINHA-RESUMO
+           MOVE SPACES                 TO WS-LINHA-RESUMO
+           STRING "TOTAL DE VENDEDORES ATUAL.: "
+                   WS-TOT-VENDEDORES
+                                       DELIMITED BY SIZE
+                                       INTO WS-LINHA-RESUMO
+           DISPLAY WS-LINHA-RESUMO
+           IF NOT TEM-CONTROLE-ANTERIOR
+               DISPLAY "NAO HAVIA CONTROLE DE EXECUCAO ANTERIOR"
+           ELSE
+               MOVE SPACES             TO WS-LINHA-RESUMO
+               STRING "TOTAL DE CLIENTES ANTERIOR: "
+                       WS-CTL-TOT-CLI-ANTERIOR
+                                       DELIMITED BY SIZE
+                                       INTO WS-LINHA-RESUMO
+               DISPLAY WS-LINHA-RESUMO
+               MOVE SPACES             TO WS-LINHA-RESUMO
+               STRING "TOTAL DE VENDEDORES ANTER.: "
+                       WS-CTL-TOT-VEN-ANTERIOR
+                                       DELIMITED BY SIZE
+                                       INTO WS-LINHA-RESUMO
+               DISPLAY WS-LINHA-RESUMO
+               IF ALERTA-CLIENTES
+                   DISPLAY "ALERTA: QUEDA INESPERADA NO ARQUIVO "
+                           "DE CLIENTES"
+               END-IF
+               IF ALERTA-VENDEDORES
+                   DISPLAY "ALERTA: QUEDA INESPERADA NO ARQUIVO "
+                           "DE VENDEDORES"
+               END-IF
+           END-IF
+           .
+       7000-FIM. EXIT.
+      *----------------------------------------------------------------*
+      *                                                                *
+      *----------------------------------------------------------------*
+       9991-ERRO-ARQUIVO-CLIENTES      SECTION.
+      *----------------------------------------------------------------*
+      *
+           DISPLAY "ERRO NO ACESSO AO ARQUIVO DE CLIENTES: "
+                   WS-FS-CLIENTE
+           PERFORM 6000-FECHAR-ARQUIVOS
+           GOBACK
+           .
+       9991-FIM. EXIT.
+      *----------------------------------------------------------------*
+      *                                                                *
+      *----------------------------------------------------------------*
+       9992-ERRO-ARQUIVO-VENDEDORES    SECTION.
+      *----------------------------------------------------------------*
+      *
+           DISPLAY "ERRO NO ACESSO AO ARQUIVO DE VENDEDORES: "
+                   WS-FS-VENDEDOR
+           PERFORM 6000-FECHAR-ARQUIVOS
+           GOBACK
+           .
+       9992-FIM. EXIT.
+      *----------------------------------------------------------------*
+      *                                                                *
+      *----------------------------------------------------------------*
+       9993-ERRO-ARQUIVO-CONTROLE      SECTION.
+      *----------------------------------------------------------------*
+      *
+           DISPLAY "ERRO NO ACESSO AO ARQUIVO DE CONTROLE: "
+                   WS-FS-CONTROLE
+           PERFORM 6000-FECHAR-ARQUIVOS
+           GOBACK
+           .
+       9993-FIM. EXIT.
+      *----------------------------------------------------------------*
+      *                                                                *
+      *----------------------------------------------------------------*
+       END PROGRAM RECONCLI.
+      *----------------------------------------------------------------*
