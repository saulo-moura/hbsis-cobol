@@ -0,0 +1,357 @@
+      ******************************************************************
+      * PROGRAMA.: RELACART                                            *
+      * AUTOR....: SAULO MARIO DE MOURA                                *
+      * DATA.....: 14/06/2019                                          *
+      * OBJETIVO.: RELATORIO COMBINADO CLIENTE X VENDEDOR, A PARTIR    *
+      *            DOS VINCULOS GRAVADOS NA CARTEIRA DE CLIENTES       *
+      ******************************************************************
+       IDENTIFICATION                  DIVISION.
+      ******************************************************************
+      *
+       PROGRAM-ID. RELACART.
+      *
+      ******************************************************************
+       ENVIRONMENT                     DIVISION.
+      ******************************************************************
+      *
+      *----------------------------------------------------------------*
+       CONFIGURATION                    SECTION.
+      *----------------------------------------------------------------*
+      *
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+      *
+      *----------------------------------------------------------------*
+       INPUT-OUTPUT                    SECTION.
+      *----------------------------------------------------------------*
+      *
+       FILE-CONTROL.
+      *
+           SELECT ARQ-CARTEIRA         ASSIGN TO  "WID-ARQ-CAR.DAT"
+               ORGANIZATION            IS INDEXED
+               ACCESS MODE             IS DYNAMIC
+               RECORD KEY              IS CAR-CNPJ
+               ALTERNATE RECORD KEY    IS CAR-CPF WITH DUPLICATES
+               LOCK MODE               IS MANUAL
+               FILE STATUS             IS WS-FS-CARTEIRA.
+      *
+           SELECT ARQ-CLIENTES         ASSIGN TO  "WID-ARQ-CLI.DAT"
+               ORGANIZATION            IS INDEXED
+               ACCESS MODE             IS DYNAMIC
+               RECORD KEY              IS CNPJ
+               LOCK MODE               IS MANUAL
+               FILE STATUS             IS WS-FS-CLIENTE.
+      *
+           SELECT ARQ-VENDEDORES       ASSIGN TO  "WID-ARQ-VEN.DAT"
+               ORGANIZATION            IS INDEXED
+               ACCESS MODE             IS DYNAMIC
+               RECORD KEY              IS VEN-CPF
+               LOCK MODE               IS MANUAL
+               FILE STATUS             IS WS-FS-VENDEDOR.
+      *
+           SELECT ARQ-REL-CARTEIRA     ASSIGN TO  "WID-REL-CAR.DAT"
+               ORGANIZATION            IS LINE SEQUENTIAL
+               FILE STATUS             IS WS-FS-REL-CAR.
+      *
+      ******************************************************************
+       DATA                            DIVISION.
+      ******************************************************************
+      *
+      *----------------------------------------------------------------*
+       FILE                            SECTION.
+      *----------------------------------------------------------------*
+      *
+       FD ARQ-CARTEIRA.
+       COPY CARTCADA.
+      *
+       FD ARQ-CLIENTES.
+       COPY REGICADA.
+      *
+       FD ARQ-VENDEDORES.
+       01 REG-VENDEDOR.
+           05 VEN-CODIGO               PIC 9(07).
+           05 VEN-CPF                  PIC 9(11).
+           05 FILLER                   PIC X(03).
+           05 VEN-NOME                 PIC X(40).
+           05 VEN-LATITUDE             PIC S9(03)V9(08).
+           05 VEN-LONGITUDE            PIC S9(03)V9(08).
+           05 VEN-DT-INCLUSAO          PIC 9(08).
+           05 VEN-DT-ALTERACAO         PIC 9(08).
+           05 VEN-OPERADOR-INCLUSAO    PIC X(08).
+           05 VEN-OPERADOR-ALTERACAO   PIC X(08).
+           05 VEN-CAPACIDADE-MAX       PIC 9(04).
+           05 VEN-TELEFONE             PIC X(15).
+           05 VEN-EMAIL                PIC X(40).
+           05 VEN-SITUACAO             PIC X(01).
+      *
+       FD ARQ-REL-CARTEIRA.
+       01 REG-REL-CARTEIRA             PIC X(132).
+      *
+      *----------------------------------------------------------------*
+       WORKING-STORAGE                 SECTION.
+      *----------------------------------------------------------------*
+      *
+       77 WS-FS-CARTEIRA               PIC X(02).
+           88 FS-CAR-OK                VALUE "00" THRU "09".
+           88 FS-CAR-FIM               VALUE "10".
+           88 FS-CAR-NAO-ENCONTRADO    VALUE "23".
+           88 FS-CAR-NAO-EXISTE        VALUE "35".
+           88 FS-CAR-ERRO-LAYOUT       VALUE "39".
+           88 FS-CAR-CANCELA           VALUE "99".
+       77 WS-FS-CLIENTE                PIC X(02).
+           88 FS-CLI-OK                VALUE "00" THRU "09".
+           88 FS-CLI-FIM               VALUE "10".
+           88 FS-CLI-NAO-ENCONTRADO    VALUE "23".
+           88 FS-CLI-NAO-EXISTE        VALUE "35".
+           88 FS-CLI-ERRO-LAYOUT       VALUE "39".
+           88 FS-CLI-CANCELA           VALUE "99".
+       77 WS-FS-VENDEDOR               PIC X(02).
+           88 FS-VEN-OK                VALUE "00" THRU "09".
+           88 FS-VEN-FIM               VALUE "10".
+           88 FS-VEN-NAO-ENCONTRADO    VALUE "23".
+           88 FS-VEN-NAO-EXISTE        VALUE "35".
+           88 FS-VEN-ERRO-LAYOUT       VALUE "39".
+           88 FS-VEN-CANCELA           VALUE "99".
+       77 WS-FS-REL-CAR                PIC X(02).
+           88 FS-REL-CAR-OK            VALUE "00" THRU "09".
+      *
+       01 WS-LINHA-CABECALHO           PIC X(80).
+       01 WS-LINHA-REL-CARTEIRA.
+           05 SAI-COD-VEN              PIC ZZZ.
+           05 FILLER                   PIC X(02)   VALUE SPACES.
+           05 SAI-CPF-VEN              PIC ZZZ.ZZZ.ZZZBZZ.
+           05 FILLER                   PIC X(02)   VALUE SPACES.
+           05 SAI-NOME-VEN             PIC X(40).
+           05 FILLER                   PIC X(02)   VALUE SPACES.
+           05 SAI-COD-CLI              PIC ZZZZZZZ.
+           05 FILLER                   PIC X(02)   VALUE SPACES.
+           05 SAI-NOME-CLI             PIC X(40).
+      *
+      * --> CONTADORES DO RESUMO
+      *
+       01 WS-TOT-VINCULOS              PIC 9(07)       VALUE 0.
+       01 WS-TOT-CLI-NAO-ENCONTRADO    PIC 9(07)       VALUE 0.
+       01 WS-TOT-VEN-NAO-ENCONTRADO    PIC 9(07)       VALUE 0.
+      *
+      * --> RESUMO (TELA)
+      *
+       01 WS-LINHA-RESUMO              PIC X(60).
+      *
+      ******************************************************************
+       PROCEDURE                       DIVISION.
+      ******************************************************************
+      *                                                                *
+      *----------------------------------------------------------------*
+       PERFORM 0000-RELATORIO-CARTEIRA.
+      *----------------------------------------------------------------*
+      *                                                                *
+      *----------------------------------------------------------------*
+       0000-RELATORIO-CARTEIRA         SECTION.
+      *----------------------------------------------------------------*
+      *
+           PERFORM 1000-ABRIR-ARQUIVOS
+           IF FS-CAR-NAO-EXISTE
+               DISPLAY "NAO HA VINCULOS DE CARTEIRA GRAVADOS"
+               PERFORM 6000-FECHAR-ARQUIVOS
+           ELSE
+               PERFORM 1200-ABRIR-ARQUIVO-RELATORIO
+               PERFORM 2000-LER-ARQUIVO-CARTEIRA
+               PERFORM 2100-PROCESSAR-VINCULO
+                                   UNTIL FS-CAR-FIM
+               PERFORM 1300-FECHAR-ARQUIVO-RELATORIO
+               PERFORM 6000-FECHAR-ARQUIVOS
+               PERFORM 7000-IMPRIMIR-RESUMO
+           END-IF
+           GOBACK
+           .
+       0000-FIM. EXIT.
+      *----------------------------------------------------------------*
+      *                                                                *
+      *----------------------------------------------------------------*
+       1000-ABRIR-ARQUIVOS             SECTION.
+      *----------------------------------------------------------------*
+      *
+           OPEN INPUT ARQ-CARTEIRA
+           IF NOT FS-CAR-OK AND NOT FS-CAR-NAO-EXISTE
+               PERFORM 9991-ERRO-ARQUIVO-CARTEIRA
+           END-IF
+           OPEN INPUT ARQ-CLIENTES
+           IF NOT FS-CLI-OK AND NOT FS-CLI-NAO-EXISTE
+               PERFORM 9992-ERRO-ARQUIVO-CLIENTES
+           END-IF
+           OPEN INPUT ARQ-VENDEDORES
+           IF NOT FS-VEN-OK AND NOT FS-VEN-NAO-EXISTE
+               PERFORM 9993-ERRO-ARQUIVO-VENDEDORES
+           END-IF
+           .
+       1000-FIM. EXIT.
+      *----------------------------------------------------------------*
+      *                                                                *
+      *----------------------------------------------------------------*
+       1200-ABRIR-ARQUIVO-RELATORIO    SECTION.
+      *----------------------------------------------------------------*
+      *
+           OPEN OUTPUT ARQ-REL-CARTEIRA
+           MOVE SPACES                 TO WS-LINHA-CABECALHO
+           STRING "COD VENDEDOR  CPF VENDEDOR         NOME VENDEDOR"
+                  "                            COD CLI  RAZAO SOCIAL"
+                                       DELIMITED BY SIZE
+                                       INTO WS-LINHA-CABECALHO
+           MOVE WS-LINHA-CABECALHO     TO REG-REL-CARTEIRA
+           WRITE REG-REL-CARTEIRA
+           DISPLAY WS-LINHA-CABECALHO
+           .
+       1200-FIM. EXIT.
+      *----------------------------------------------------------------*
+      *                                                                *
+      *----------------------------------------------------------------*
+       1300-FECHAR-ARQUIVO-RELATORIO   SECTION.
+      *----------------------------------------------------------------*
+      *
+           CLOSE ARQ-REL-CARTEIRA
+           .
+       1300-FIM. EXIT.
+      *----------------------------------------------------------------*
+      *                                                                *
+      *----------------------------------------------------------------*
+       2000-LER-ARQUIVO-CARTEIRA       SECTION.
+      *----------------------------------------------------------------*
+      *
+           READ ARQ-CARTEIRA           NEXT
+           IF NOT FS-CAR-OK AND NOT FS-CAR-FIM
+               PERFORM 9991-ERRO-ARQUIVO-CARTEIRA
+           END-IF
+           .
+       2000-FIM. EXIT.
+      *----------------------------------------------------------------*
+      *                                                                *
+      *----------------------------------------------------------------*
+       2100-PROCESSAR-VINCULO          SECTION.
+      *----------------------------------------------------------------*
+      *
+           ADD 1                       TO WS-TOT-VINCULOS
+           MOVE CAR-CNPJ               TO CNPJ
+           READ ARQ-CLIENTES
+           IF NOT FS-CLI-OK AND NOT FS-CLI-NAO-ENCONTRADO
+               PERFORM 9992-ERRO-ARQUIVO-CLIENTES
+           END-IF
+           MOVE CAR-CPF                TO VEN-CPF
+           READ ARQ-VENDEDORES
+           IF NOT FS-VEN-OK AND NOT FS-VEN-NAO-ENCONTRADO
+               PERFORM 9993-ERRO-ARQUIVO-VENDEDORES
+           END-IF
+           IF FS-CLI-NAO-ENCONTRADO
+               ADD 1                   TO WS-TOT-CLI-NAO-ENCONTRADO
+           ELSE
+               IF FS-VEN-NAO-ENCONTRADO
+                   ADD 1               TO WS-TOT-VEN-NAO-ENCONTRADO
+               ELSE
+                   IF REGISTRO-ATIVO
+                       PERFORM 2200-GRAVAR-LINHA-CARTEIRA
+                   END-IF
+               END-IF
+           END-IF
+           PERFORM 2000-LER-ARQUIVO-CARTEIRA
+           .
+       2100-FIM. EXIT.
+      *----------------------------------------------------------------*
+      *                                                                *
+      *----------------------------------------------------------------*
+       2200-GRAVAR-LINHA-CARTEIRA      SECTION.
+      *----------------------------------------------------------------*
+      *
+           MOVE VEN-CODIGO              TO SAI-COD-VEN
+           MOVE VEN-CPF                  TO SAI-CPF-VEN
+           MOVE VEN-NOME                 TO SAI-NOME-VEN
+           MOVE CODIGO                   TO SAI-COD-CLI
+           MOVE NOME                     TO SAI-NOME-CLI
+           MOVE WS-LINHA-REL-CARTEIRA    TO REG-REL-CARTEIRA
+           WRITE REG-REL-CARTEIRA
+           DISPLAY WS-LINHA-REL-CARTEIRA
+           .
+       2200-FIM. EXIT.
+      *----------------------------------------------------------------*
+      *                                                                *
+      *----------------------------------------------------------------*
+       6000-FECHAR-ARQUIVOS            SECTION.
+      *----------------------------------------------------------------*
+      *
+           IF FS-CAR-OK
+               CLOSE ARQ-CARTEIRA
+           END-IF
+           IF FS-CLI-OK
+               CLOSE ARQ-CLIENTES
+           END-IF
+           IF FS-VEN-OK
+               CLOSE ARQ-VENDEDORES
+           END-IF
+           .
+       6000-FIM. EXIT.
+      *----------------------------------------------------------------*
+      *                                                                *
+      *----------------------------------------------------------------*
+       7000-IMPRIMIR-RESUMO            SECTION.
+      *----------------------------------------------------------------*
+      *
+           DISPLAY "RESUMO DO RELATORIO DE CARTEIRA"
+           MOVE SPACES                 TO WS-LINHA-RESUMO
+           STRING "VINCULOS PROCESSADOS......: "
+                   WS-TOT-VINCULOS
+                                       DELIMITED BY SIZE
+                                       INTO WS-LINHA-RESUMO
+           DISPLAY WS-LINHA-RESUMO
+           MOVE SPACES                 TO WS-LINHA-RESUMO
+           STRING "CLIENTES NAO ENCONTRADOS..: "
+                   WS-TOT-CLI-NAO-ENCONTRADO
+                                       DELIMITED BY SIZE
+                                       INTO WS-LINHA-RESUMO
+           DISPLAY WS-LINHA-RESUMO
+           MOVE SPACES                 TO WS-LINHA-RESUMO
+           STRING "VENDEDORES NAO ENCONTRADOS: "
+                   WS-TOT-VEN-NAO-ENCONTRADO
+                                       DELIMITED BY SIZE
+                                       INTO WS-LINHA-RESUMO
+           DISPLAY WS-LINHA-RESUMO
+           .
+       7000-FIM. EXIT.
+      *----------------------------------------------------------------*
+      *                                                                *
+      *----------------------------------------------------------------*
+       9991-ERRO-ARQUIVO-CARTEIRA      SECTION.
+      *----------------------------------------------------------------*
+      *
+           DISPLAY "ERRO NO ACESSO AO ARQUIVO DE CARTEIRA: "
+                   WS-FS-CARTEIRA
+           PERFORM 6000-FECHAR-ARQUIVOS
+           GOBACK
+           .
+       9991-FIM. EXIT.
+      *----------------------------------------------------------------*
+      *                                                                *
+      *----------------------------------------------------------------*
+       9992-ERRO-ARQUIVO-CLIENTES      SECTION.
+      *----------------------------------------------------------------*
+      *
+           DISPLAY "ERRO NO ACESSO AO ARQUIVO DE CLIENTES: "
+                   WS-FS-CLIENTE
+           PERFORM 6000-FECHAR-ARQUIVOS
+           GOBACK
+           .
+       9992-FIM. EXIT.
+      *----------------------------------------------------------------*
+      *                                                                *
+      *----------------------------------------------------------------*
+       9993-ERRO-ARQUIVO-VENDEDORES    SECTION.
+      *----------------------------------------------------------------*
+      *
+           DISPLAY "ERRO NO ACESSO AO ARQUIVO DE VENDEDORES: "
+                   WS-FS-VENDEDOR
+           PERFORM 6000-FECHAR-ARQUIVOS
+           GOBACK
+           .
+       9993-FIM. EXIT.
+      *----------------------------------------------------------------*
+      *                                                                *
+      *----------------------------------------------------------------*
+       END PROGRAM RELACART.
+      *----------------------------------------------------------------*
