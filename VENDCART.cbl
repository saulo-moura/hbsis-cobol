@@ -0,0 +1,428 @@
+      ******************************************************************
+      * PROGRAMA.: VENDCART                                            *
+      * AUTOR....: SAULO MARIO DE MOURA                                *
+      * DATA.....: 14/06/2019                                          *
+      * OBJETIVO.: RELATORIO DE CARGA DE TRABALHO DOS VENDEDORES,      *
+      *            A PARTIR DA CARTEIRA DE CLIENTES: QUANTIDADE DE     *
+      *            CLIENTES E DISTANCIA MEDIA ATE CADA UM DELES        *
+      ******************************************************************
+       IDENTIFICATION                  DIVISION.
+      ******************************************************************
+      *
+       PROGRAM-ID. VENDCART.
+      *
+      ******************************************************************
+       ENVIRONMENT                     DIVISION.
+      ******************************************************************
+      *
+      *----------------------------------------------------------------*
+       CONFIGURATION                    SECTION.
+      *----------------------------------------------------------------*
+      *
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+      *
+      *----------------------------------------------------------------*
+       INPUT-OUTPUT                    SECTION.
+      *----------------------------------------------------------------*
+      *
+       FILE-CONTROL.
+      *
+           SELECT ARQ-VENDEDORES       ASSIGN TO  "WID-ARQ-VEN.DAT"
+               ORGANIZATION            IS INDEXED
+               ACCESS MODE             IS DYNAMIC
+               RECORD KEY              IS VEN-CPF
+               LOCK MODE               IS MANUAL
+               FILE STATUS             IS WS-FS-VENDEDOR.
+      *
+           SELECT ARQ-CARTEIRA         ASSIGN TO  "WID-ARQ-CAR.DAT"
+               ORGANIZATION            IS INDEXED
+               ACCESS MODE             IS DYNAMIC
+               RECORD KEY              IS CAR-CNPJ
+               ALTERNATE RECORD KEY    IS CAR-CPF WITH DUPLICATES
+               LOCK MODE               IS MANUAL
+               FILE STATUS             IS WS-FS-CARTEIRA.
+      *
+           SELECT ARQ-CLIENTES         ASSIGN TO  "WID-ARQ-CLI.DAT"
+               ORGANIZATION            IS INDEXED
+               ACCESS MODE             IS DYNAMIC
+               RECORD KEY              IS CNPJ
+               LOCK MODE               IS MANUAL
+               FILE STATUS             IS WS-FS-CLIENTE.
+      *
+           SELECT ARQ-REL-CARGA        ASSIGN TO  "WID-REL-VCT.DAT"
+               ORGANIZATION            IS LINE SEQUENTIAL
+               FILE STATUS             IS WS-FS-REL-CARGA.
+      *
+      ******************************************************************
+       DATA                            DIVISION.
+      ******************************************************************
+      *
+      *----------------------------------------------------------------*
+       FILE                            SECTION.
+      *----------------------------------------------------------------*
+      *
+       FD ARQ-VENDEDORES.
+       01 REG-VENDEDOR.
+           05 VEN-CODIGO               PIC 9(07).
+           05 VEN-CPF                  PIC 9(11).
+           05 FILLER                   PIC X(03).
+           05 VEN-NOME                 PIC X(40).
+           05 VEN-LATITUDE             PIC S9(03)V9(08).
+           05 VEN-LONGITUDE            PIC S9(03)V9(08).
+           05 VEN-DT-INCLUSAO          PIC 9(08).
+           05 VEN-DT-ALTERACAO         PIC 9(08).
+           05 VEN-OPERADOR-INCLUSAO    PIC X(08).
+           05 VEN-OPERADOR-ALTERACAO   PIC X(08).
+           05 VEN-CAPACIDADE-MAX       PIC 9(04).
+           05 VEN-TELEFONE             PIC X(15).
+           05 VEN-EMAIL                PIC X(40).
+           05 VEN-SITUACAO             PIC X(01).
+      *
+       FD ARQ-CARTEIRA.
+       COPY CARTCADA.
+      *
+       FD ARQ-CLIENTES.
+       COPY REGICADA.
+      *
+       FD ARQ-REL-CARGA.
+       01 REG-REL-CARGA                PIC X(132).
+      *
+      *----------------------------------------------------------------*
+       WORKING-STORAGE                 SECTION.
+      *----------------------------------------------------------------*
+      *
+       77 WS-FS-VENDEDOR               PIC X(02).
+           88 FS-VEN-OK                VALUE "00" THRU "09".
+           88 FS-VEN-FIM               VALUE "10".
+           88 FS-VEN-NAO-ENCONTRADO    VALUE "23".
+           88 FS-VEN-NAO-EXISTE        VALUE "35".
+           88 FS-VEN-ERRO-LAYOUT       VALUE "39".
+           88 FS-VEN-CANCELA           VALUE "99".
+       77 WS-FS-CARTEIRA               PIC X(02).
+           88 FS-CAR-OK                VALUE "00" THRU "09".
+           88 FS-CAR-FIM               VALUE "10".
+           88 FS-CAR-NAO-ENCONTRADO    VALUE "23".
+           88 FS-CAR-NAO-EXISTE        VALUE "35".
+           88 FS-CAR-ERRO-LAYOUT       VALUE "39".
+           88 FS-CAR-CANCELA           VALUE "99".
+       77 WS-FS-CLIENTE                PIC X(02).
+           88 FS-CLI-OK                VALUE "00" THRU "09".
+           88 FS-CLI-FIM               VALUE "10".
+           88 FS-CLI-NAO-ENCONTRADO    VALUE "23".
+           88 FS-CLI-NAO-EXISTE        VALUE "35".
+           88 FS-CLI-ERRO-LAYOUT       VALUE "39".
+           88 FS-CLI-CANCELA           VALUE "99".
+       77 WS-FS-REL-CARGA              PIC X(02).
+           88 FS-REL-CARGA-OK          VALUE "00" THRU "09".
+      *
+      * --> LIMITE USADO PARA SINALIZAR TERRITORIO MUITO DISPERSO
+      *
+       01 WS-LIMITE-DISTANCIA-MEDIA    PIC 9(06)V9(08) VALUE 5,00000000.
+      *
+      * --> ACUMULADORES DA CARTEIRA DO VENDEDOR ATUAL
+      *
+       01 WS-QTD-CLI-VEN               PIC 9(05)       VALUE 0.
+       01 WS-SOMA-DISTANCIA            PIC 9(08)V9(08) VALUE 0.
+       01 WS-DISTANCIA-MEDIA           PIC 9(06)V9(08) VALUE 0.
+       01 WS-DIF-LATITUDE              PIC S9(06)V9(08) VALUE 0.
+       01 WS-DIF-LONGITUDE             PIC S9(06)V9(08) VALUE 0.
+       01 WS-DISTANCIA-ATUAL           PIC 9(06)V9(08) VALUE 0.
+      *
+      * --> LINHA DO RELATORIO (TELA E ARQUIVO)
+      *
+       01 WS-LINHA-CABECALHO           PIC X(132).
+       01 WS-LINHA-REL-CARGA.
+           05 SAI-COD-VEN               PIC ZZZ.
+           05 FILLER                    PIC X(02)   VALUE SPACES.
+           05 SAI-NOME-VEN               PIC X(40).
+           05 FILLER                    PIC X(02)   VALUE SPACES.
+           05 SAI-QTD-CLI                PIC ZZZZ9.
+           05 FILLER                    PIC X(02)   VALUE SPACES.
+           05 SAI-CAPACIDADE             PIC ZZZ9.
+           05 FILLER                    PIC X(02)   VALUE SPACES.
+           05 SAI-DISTANCIA-MEDIA        PIC ZZZZZ9,99999999.
+           05 FILLER                    PIC X(02)   VALUE SPACES.
+           05 SAI-SITUACAO-CARGA         PIC X(20).
+      *
+      * --> CONTADORES DO RESUMO
+      *
+       01 WS-TOT-VENDEDORES            PIC 9(05)       VALUE 0.
+       01 WS-TOT-SOBRECARREGADOS       PIC 9(05)       VALUE 0.
+       01 WS-TOT-TERRITORIO-DISPERSO   PIC 9(05)       VALUE 0.
+      *
+       01 WS-LINHA-RESUMO              PIC X(60).
+      *
+      ******************************************************************
+       PROCEDURE                       DIVISION.
+      ******************************************************************
+      *                                                                *
+      *----------------------------------------------------------------*
+       PERFORM 0000-RELATORIO-CARGA-VENDEDOR.
+      *----------------------------------------------------------------*
+      *                                                                *
+      *----------------------------------------------------------------*
+       0000-RELATORIO-CARGA-VENDEDOR   SECTION.
+      *----------------------------------------------------------------*
+      *
+           PERFORM 1000-ABRIR-ARQUIVOS
+           IF FS-VEN-NAO-EXISTE
+               DISPLAY "NAO HA VENDEDORES CADASTRADOS"
+           ELSE
+               PERFORM 1200-ABRIR-ARQUIVO-RELATORIO
+               PERFORM 2000-LER-VENDEDOR
+               PERFORM 2100-PROCESSAR-VENDEDOR UNTIL FS-VEN-FIM
+               PERFORM 1300-FECHAR-ARQUIVO-RELATORIO
+               PERFORM 7000-IMPRIMIR-RESUMO
+           END-IF
+           PERFORM 6000-FECHAR-ARQUIVOS
+           GOBACK
+           .
+       0000-FIM. EXIT.
+      *----------------------------------------------------------------*
+      *                                                                *
+      *----------------------------------------------------------------*
+       1000-ABRIR-ARQUIVOS             SECTION.
+      *----------------------------------------------------------------*
+      *
+           OPEN INPUT ARQ-VENDEDORES
+           IF NOT FS-VEN-OK AND NOT FS-VEN-NAO-EXISTE
+               PERFORM 9991-ERRO-ARQUIVO-VENDEDORES
+           END-IF
+           OPEN INPUT ARQ-CARTEIRA
+           IF NOT FS-CAR-OK AND NOT FS-CAR-NAO-EXISTE
+               PERFORM 9992-ERRO-ARQUIVO-CARTEIRA
+           END-IF
+           OPEN INPUT ARQ-CLIENTES
+           IF NOT FS-CLI-OK AND NOT FS-CLI-NAO-EXISTE
+               PERFORM 9993-ERRO-ARQUIVO-CLIENTES
+           END-IF
+           .
+       1000-FIM. EXIT.
+      *----------------------------------------------------------------*
+      *                                                                *
+      *----------------------------------------------------------------*
+       1200-ABRIR-ARQUIVO-RELATORIO    SECTION.
+      *----------------------------------------------------------------*
+      *
+           OPEN OUTPUT ARQ-REL-CARGA
+           MOVE SPACES                 TO WS-LINHA-CABECALHO
+           STRING "COD  NOME VENDEDOR"
+                  "                              CLIENTES CAPAC."
+                  " DIST.MEDIA  SITUACAO"
+                                       DELIMITED BY SIZE
+                                       INTO WS-LINHA-CABECALHO
+           MOVE WS-LINHA-CABECALHO     TO REG-REL-CARGA
+           WRITE REG-REL-CARGA
+           DISPLAY WS-LINHA-CABECALHO
+           .
+       1200-FIM. EXIT.
+      *----------------------------------------------------------------*
+      *                                                                *
+      *----------------------------------------------------------------*
+       1300-FECHAR-ARQUIVO-RELATORIO   SECTION.
+      *----------------------------------------------------------------*
+      *
+           CLOSE ARQ-REL-CARGA
+           .
+       1300-FIM. EXIT.
+      *----------------------------------------------------------------*
+      *                                                                *
+      *----------------------------------------------------------------*
+       2000-LER-VENDEDOR               SECTION.
+      *----------------------------------------------------------------*
+      *
+           READ ARQ-VENDEDORES         NEXT
+           IF NOT FS-VEN-OK AND NOT FS-VEN-FIM
+               PERFORM 9991-ERRO-ARQUIVO-VENDEDORES
+           END-IF
+           .
+       2000-FIM. EXIT.
+      *----------------------------------------------------------------*
+      *                                                                *
+      *----------------------------------------------------------------*
+       2100-PROCESSAR-VENDEDOR         SECTION.
+      *----------------------------------------------------------------*
+      *
+           ADD 1                       TO WS-TOT-VENDEDORES
+           PERFORM 2200-CALCULAR-CARGA-VENDEDOR
+           PERFORM 2300-GRAVAR-LINHA-CARGA
+           PERFORM 2000-LER-VENDEDOR
+           .
+       2100-FIM. EXIT.
+      *----------------------------------------------------------------*
+      *                                                                *
+      *----------------------------------------------------------------*
+       2200-CALCULAR-CARGA-VENDEDOR    SECTION.
+      *----------------------------------------------------------------*
+      *
+           MOVE 0                      TO WS-QTD-CLI-VEN
+           MOVE 0                      TO WS-SOMA-DISTANCIA
+           MOVE 0                      TO WS-DISTANCIA-MEDIA
+           MOVE VEN-CPF                TO CAR-CPF
+           START ARQ-CARTEIRA         KEY IS EQUAL CAR-CPF
+           IF NOT FS-CAR-OK AND NOT FS-CAR-NAO-ENCONTRADO
+               PERFORM 9992-ERRO-ARQUIVO-CARTEIRA
+           END-IF
+           IF FS-CAR-OK
+               PERFORM 2210-LER-CARTEIRA-SEQ
+               PERFORM UNTIL FS-CAR-FIM OR CAR-CPF NOT = VEN-CPF
+                   PERFORM 2220-ACUMULAR-CLIENTE-CARTEIRA
+                   PERFORM 2210-LER-CARTEIRA-SEQ
+               END-PERFORM
+           END-IF
+           IF WS-QTD-CLI-VEN > 0
+               COMPUTE WS-DISTANCIA-MEDIA =
+                   WS-SOMA-DISTANCIA / WS-QTD-CLI-VEN
+           END-IF
+           .
+       2200-FIM. EXIT.
+      *----------------------------------------------------------------*
+      *                                                                *
+      *----------------------------------------------------------------*
+       2210-LER-CARTEIRA-SEQ           SECTION.
+      *----------------------------------------------------------------*
+      *
+           READ ARQ-CARTEIRA           NEXT
+           IF NOT FS-CAR-OK AND NOT FS-CAR-FIM
+               PERFORM 9992-ERRO-ARQUIVO-CARTEIRA
+           END-IF
+           .
+       2210-FIM. EXIT.
+      *----------------------------------------------------------------*
+      *                                                                *
+      *----------------------------------------------------------------*
+       2220-ACUMULAR-CLIENTE-CARTEIRA  SECTION.
+      *----------------------------------------------------------------*
+      *
+           MOVE CAR-CNPJ               TO CNPJ
+           READ ARQ-CLIENTES
+           IF NOT FS-CLI-OK AND NOT FS-CLI-NAO-ENCONTRADO
+               PERFORM 9993-ERRO-ARQUIVO-CLIENTES
+           END-IF
+           IF FS-CLI-OK AND REGISTRO-ATIVO
+               ADD 1                   TO WS-QTD-CLI-VEN
+               COMPUTE WS-DIF-LATITUDE =
+                   VEN-LATITUDE - LATITUDE
+               COMPUTE WS-DIF-LONGITUDE =
+                   VEN-LONGITUDE - LONGITUDE
+               COMPUTE WS-DISTANCIA-ATUAL =
+                   FUNCTION SQRT (
+                       (WS-DIF-LATITUDE * WS-DIF-LATITUDE) +
+                       (WS-DIF-LONGITUDE * WS-DIF-LONGITUDE))
+               ADD WS-DISTANCIA-ATUAL  TO WS-SOMA-DISTANCIA
+           END-IF
+           .
+       2220-FIM. EXIT.
+      *----------------------------------------------------------------*
+      *                                                                *
+      *----------------------------------------------------------------*
+       2300-GRAVAR-LINHA-CARGA         SECTION.
+      *----------------------------------------------------------------*
+      *
+           MOVE SPACES                 TO SAI-SITUACAO-CARGA
+           MOVE VEN-CODIGO              TO SAI-COD-VEN
+           MOVE VEN-NOME                TO SAI-NOME-VEN
+           MOVE WS-QTD-CLI-VEN          TO SAI-QTD-CLI
+           MOVE VEN-CAPACIDADE-MAX      TO SAI-CAPACIDADE
+           MOVE WS-DISTANCIA-MEDIA      TO SAI-DISTANCIA-MEDIA
+           IF VEN-CAPACIDADE-MAX > 0
+                   AND WS-QTD-CLI-VEN > VEN-CAPACIDADE-MAX
+               MOVE "SOBRECARREGADO"    TO SAI-SITUACAO-CARGA
+               ADD 1                   TO WS-TOT-SOBRECARREGADOS
+           ELSE
+               IF WS-DISTANCIA-MEDIA > WS-LIMITE-DISTANCIA-MEDIA
+                   MOVE "TERRITORIO DISPERSO" TO SAI-SITUACAO-CARGA
+                   ADD 1               TO WS-TOT-TERRITORIO-DISPERSO
+               END-IF
+           END-IF
+           MOVE WS-LINHA-REL-CARGA      TO REG-REL-CARGA
+           WRITE REG-REL-CARGA
+           DISPLAY WS-LINHA-REL-CARGA
+           .
+       2300-FIM. EXIT.
+      *----------------------------------------------------------------*
+      *                                                                *
+      *----------------------------------------------------------------*
+       6000-FECHAR-ARQUIVOS            SECTION.
+      *----------------------------------------------------------------*
+      *
+           IF FS-VEN-OK
+               CLOSE ARQ-VENDEDORES
+           END-IF
+           IF FS-CAR-OK
+               CLOSE ARQ-CARTEIRA
+           END-IF
+           IF FS-CLI-OK
+               CLOSE ARQ-CLIENTES
+           END-IF
+           .
+       6000-FIM. EXIT.
+      *----------------------------------------------------------------*
+      *                                                                *
+      *----------------------------------------------------------------*
+       7000-IMPRIMIR-RESUMO            SECTION.
+      *----------------------------------------------------------------*
+      *
+           DISPLAY "RESUMO DA CARGA DOS VENDEDORES"
+           MOVE SPACES                 TO WS-LINHA-RESUMO
+           STRING "VENDEDORES ANALISADOS......: "
+                   WS-TOT-VENDEDORES
+                                       DELIMITED BY SIZE
+                                       INTO WS-LINHA-RESUMO
+           DISPLAY WS-LINHA-RESUMO
+           MOVE SPACES                 TO WS-LINHA-RESUMO
+           STRING "SOBRECARREGADOS............: "
+                   WS-TOT-SOBRECARREGADOS
+                                       DELIMITED BY SIZE
+                                       INTO WS-LINHA-RESUMO
+           DISPLAY WS-LINHA-RESUMO
+           MOVE SPACES                 TO WS-LINHA-RESUMO
+           STRING "TERRITORIO DISPERSO........: "
+                   WS-TOT-TERRITORIO-DISPERSO
+                                       DELIMITED BY SIZE
+                                       INTO WS-LINHA-RESUMO
+           DISPLAY WS-LINHA-RESUMO
+           .
+       7000-FIM. EXIT.
+      *----------------------------------------------------------------*
+      *                                                                *
+      *----------------------------------------------------------------*
+       9991-ERRO-ARQUIVO-VENDEDORES    SECTION.
+      *----------------------------------------------------------------*
+      *
+           DISPLAY "ERRO NO ACESSO AO ARQUIVO DE VENDEDORES: "
+                   WS-FS-VENDEDOR
+           PERFORM 6000-FECHAR-ARQUIVOS
+           GOBACK
+           .
+       9991-FIM. EXIT.
+      *----------------------------------------------------------------*
+      *                                                                *
+      *----------------------------------------------------------------*
+       9992-ERRO-ARQUIVO-CARTEIRA      SECTION.
+      *----------------------------------------------------------------*
+      *
+           DISPLAY "ERRO NO ACESSO AO ARQUIVO DE CARTEIRA: "
+                   WS-FS-CARTEIRA
+           PERFORM 6000-FECHAR-ARQUIVOS
+           GOBACK
+           .
+       9992-FIM. EXIT.
+      *----------------------------------------------------------------*
+      *                                                                *
+      *----------------------------------------------------------------*
+       9993-ERRO-ARQUIVO-CLIENTES      SECTION.
+      *----------------------------------------------------------------*
+      *
+           DISPLAY "ERRO NO ACESSO AO ARQUIVO DE CLIENTES: "
+                   WS-FS-CLIENTE
+           PERFORM 6000-FECHAR-ARQUIVOS
+           GOBACK
+           .
+       9993-FIM. EXIT.
+      *----------------------------------------------------------------*
+      *                                                                *
+      *----------------------------------------------------------------*
+       END PROGRAM VENDCART.
+      *----------------------------------------------------------------*
