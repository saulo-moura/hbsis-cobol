@@ -17,5 +17,15 @@
            05 NOME                     PIC X(40).
            05 LATITUDE                 PIC S9(03)V9(08).
            05 LONGITUDE                PIC S9(03)V9(08).
+           05 DT-INCLUSAO              PIC 9(08).
+           05 DT-ALTERACAO             PIC 9(08).
+           05 OPERADOR-INCLUSAO        PIC X(08).
+           05 OPERADOR-ALTERACAO       PIC X(08).
+           05 CAPACIDADE-MAX-CLIENTES  PIC 9(04)       VALUE ZEROS.
+           05 TELEFONE                 PIC X(15).
+           05 EMAIL                    PIC X(40).
+           05 SITUACAO                 PIC X(01)       VALUE "A".
+              88 REGISTRO-ATIVO                        VALUE "A".
+              88 REGISTRO-INATIVO                      VALUE "I".
 
 
