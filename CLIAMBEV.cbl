@@ -26,7 +26,15 @@
                RECORD KEY              IS CLI-CNPJ
                LOCK MODE               IS MANUAL
                FILE STATUS             IS WS-FILE-STATUS.
-      *  
+      *
+           SELECT ARQ-VENDEDORES       ASSIGN TO
+                                       "WID-ARQ-VENDEDORES.DAT"
+               ORGANIZATION            IS INDEXED
+               ACCESS MODE             IS DYNAMIC
+               RECORD KEY              IS VEN-CPF
+               LOCK MODE               IS MANUAL
+               FILE STATUS             IS WS-FS-VENDEDOR.
+      *
       ******************************************************************
        DATA                            DIVISION.
       ******************************************************************
@@ -42,20 +50,35 @@
            05 CLI-RAZAO-SOCIAL         PIC X(40).
            05 CLI-LATITUDE             PIC S9(03)V9(08).
            05 CLI-LONGITUDE            PIC S9(03)V9(08).
-      *     
+      *
+       FD ARQ-VENDEDORES.
+       01 REG-VENDEDOR.
+           05 VEN-CODIGO               PIC 9(03).
+           05 VEN-CPF                  PIC 9(11).
+           05 VEN-NOME                 PIC X(40).
+           05 VEN-LATITUDE             PIC S9(03)V9(08).
+           05 VEN-LONGITUDE            PIC S9(03)V9(08).
+      *
       *----------------------------------------------------------------*
        WORKING-STORAGE                 SECTION.
       *----------------------------------------------------------------*
        77 WS-OPCAO                     PIC X(5).
        77 WS-OPCAO-CLI                 PIC X.
        77 WS-OPCAO-INC-CLI             PIC X.
+       77 WS-OPCAO-VEN                 PIC X.
+       77 WS-OPCAO-INC-VEN             PIC X.
        01 WS-STATUS                    PIC X(30). 
        77 WS-FILE-STATUS               PIC X(02).
            88 FS-OK                    VALUE "00" THRU "09".
            88 FS-NAO-ENCONTRADO        VALUE "23".
            88 FS-ERRO-LAYOUT           VALUE "39".
            88 FS-CANCELA               VALUE "99".
-      *     
+       77 WS-FS-VENDEDOR               PIC X(02).
+           88 FS-VEN-OK                VALUE "00" THRU "09".
+           88 FS-VEN-NAO-ENCONTRADO    VALUE "23".
+           88 FS-VEN-ERRO-LAYOUT       VALUE "39".
+           88 FS-VEN-CANCELA           VALUE "99".
+      *
       *----------------------------------------------------------------*
        SCREEN                          SECTION.
       *----------------------------------------------------------------*
@@ -134,13 +157,66 @@
       *
        01  SCR-ALTERAR-CLIENTE.
            05 ALTERAR-CLIENTE-CABECALHO.
-               10  VALUE "CADASTRO DE CLIENTE - AMBEV"           
+               10  VALUE "CADASTRO DE CLIENTE - AMBEV"
                                        BLANK SCREEN    LINE 1 COL 50.
            05  CNPJ-BUSCA-CLIENTE.
                10  VALUE "DIGITE O CNPJ DO CLIENTE"    LINE 5 COL 10.
                10  SCR-CNPJ-ALT-CLI                    LINE 5 COL 35
                                        PIC 9(14)       TO CLI-CNPJ.
-      *      
+      *
+       01 SCR-MENU-VENDEDORES.
+           05  MENU-VENDEDORES-CABECALHO.
+               10  VALUE "CADASTRO DE VENDEDORES - AMBEV"
+                                       BLANK SCREEN    LINE 1 COL 35.
+           05  MENU-VENDEDORES-OPCOES.
+               10  VALUE "1 - INCLUSAO"                LINE 5 COL 10.
+               10  VALUE "2 - ALTERACAO"               LINE 6 COL 10.
+               10  VALUE "3 - EXCLUSAO"                LINE 7 COL 10.
+               10  VALUE "M - VOLTAR PARA O MENU PRINCIPAL"
+                                                       LINE 16 COL 10.
+           05 ESCOLHA-MENU-VENDEDORES.
+               10  VALUE "DIGITE A OPCAO DESEJADA"     LINE 20 COL 10.
+               10  OPCAO-VEN                           LINE 20 COL 35
+                                       PIC X           TO WS-OPCAO-VEN.
+      *
+       01  SCR-INCLUIR-VENDEDOR.
+           05  INCLUIR-VENDEDOR-CABECALHO.
+               10  VALUE "CADASTRO DE VENDEDOR - AMBEV"
+                                       BLANK SCREEN    LINE 1 COL 50.
+           05  INCLUIR-VENDEDOR-DADOS.
+               10  VALUE "CODIGO: "                    LINE 5 COL 10.
+               10  SCR-COD-VEN                         LINE 5 COL 35
+                                       PIC 9(3)  USING VEN-CODIGO.
+               10  VALUE "CPF:"                        LINE 6 COL 10.
+               10  SCR-CPF-VEN                         LINE 6 COL 35
+                                       PIC 9(11) USING VEN-CPF.
+               10  VALUE "NOME:"                       LINE 7 COL 10.
+               10  SCR-NOME-VEN                        LINE 7 COL 35
+                                       PIC X(40) USING VEN-NOME.
+               10  VALUE "LATITUDE:"                   LINE 8 COL 10.
+               10  SCR-LATITUDE-VEN                    LINE 8 COL 35
+                                       PIC S9(3)V9(8)
+                                                 USING VEN-LATITUDE.
+               10  VALUE "LONGITUDE"                   LINE 9 COL 10.
+               10  SCR-LONGITUDE-VEN                   LINE 9 COL 35
+                                       PIC S9(3)V9(8)
+                                                 USING VEN-LONGITUDE.
+               10  VALUE "S - SALVAR"                  LINE 16 COL 10.
+               10  VALUE "V - VOLTAR"                  LINE 17 COL 10.
+           05 ESCOLHA-INCLUIR-VENDEDOR.
+               10  VALUE "DIGITE A OPCAO DESEJADA"     LINE 20 COL 10.
+               10  OPCAO-INC-VEN                       LINE 20 COL 35
+                                       PIC X       TO WS-OPCAO-INC-VEN.
+      *
+       01  SCR-ALTERAR-VENDEDOR.
+           05 ALTERAR-VENDEDOR-CABECALHO.
+               10  VALUE "CADASTRO DE VENDEDOR - AMBEV"
+                                       BLANK SCREEN    LINE 1 COL 50.
+           05  CPF-BUSCA-VENDEDOR.
+               10  VALUE "DIGITE O CPF DO VENDEDOR"    LINE 5 COL 10.
+               10  SCR-CPF-ALT-VEN                     LINE 5 COL 35
+                                       PIC 9(11)       TO VEN-CPF.
+      *
       ******************************************************************
        PROCEDURE                       DIVISION.
       ******************************************************************
@@ -159,6 +235,8 @@
                EVALUATE WS-OPCAO
                    WHEN "01.01"
                        PERFORM 10000-MENU-CADASTRO-CLIENTE
+                   WHEN "01.02"
+                       PERFORM 20000-MENU-CADASTRO-VENDEDOR
                    WHEN "s"
                    WHEN "S"
                        GOBACK
@@ -380,5 +458,211 @@
       *----------------------------------------------------------------*
       *                                                                *
       *----------------------------------------------------------------*
-       END PROGRAM.
+       20000-MENU-CADASTRO-VENDEDOR    SECTION.
+      *----------------------------------------------------------------*
+           PERFORM UNTIL 1 <> 1
+               DISPLAY SCR-MENU-VENDEDORES
+               DISPLAY OPCAO-STATUS
+               ACCEPT OPCAO-VEN
+               EVALUATE WS-OPCAO-VEN
+                   WHEN "1"
+                       PERFORM 21000-INCLUIR-VENDEDOR
+                   WHEN "2"
+                       PERFORM 22000-ALTERAR-VENDEDOR
+                   WHEN "3"
+                       PERFORM 23000-EXCLUIR-VENDEDOR
+                   WHEN "m"
+                   WHEN "M"
+                       PERFORM 00000-MENU-PRINCIPAL
+                   WHEN OTHER
+                       MOVE "OPCAO INVALIDA"
+                                       TO WS-STATUS
+               END-EVALUATE
+           END-PERFORM
+           .
+       20000-FIM. EXIT.
+      *----------------------------------------------------------------*
+      *                                                                *
+      *----------------------------------------------------------------*
+       21000-INCLUIR-VENDEDOR          SECTION.
+      *----------------------------------------------------------------*
+           INITIALIZE REG-VENDEDOR     REPLACING NUMERIC BY ZEROS
+                                       ALPHANUMERIC BY SPACES
+           DISPLAY SCR-INCLUIR-VENDEDOR
+           DISPLAY OPCAO-STATUS
+           ACCEPT SCR-COD-VEN
+           ACCEPT SCR-CPF-VEN
+           ACCEPT SCR-NOME-VEN
+           ACCEPT SCR-LATITUDE-VEN
+           ACCEPT SCR-LONGITUDE-VEN
+           ACCEPT OPCAO-INC-VEN
+           EVALUATE WS-OPCAO-INC-VEN
+               WHEN "S"
+                   PERFORM 21100-ABRIR-ARQUIVO-VENDEDORES
+                   PERFORM 21200-LER-ARQUIVO-VENDEDORES
+                   IF FS-VEN-NAO-ENCONTRADO
+                       PERFORM 21300-GRAVAR-ARQUIVO-VENDEDORES
+                   ELSE
+                       MOVE "CPF JA CADASTRADO"
+                                       TO WS-STATUS
+                   END-IF
+                   PERFORM 21400-FECHAR-ARQUIVO-VENDEDORES
+                   PERFORM 20000-MENU-CADASTRO-VENDEDOR
+               WHEN "V"
+                   PERFORM 20000-MENU-CADASTRO-VENDEDOR
+               WHEN OTHER
+                   MOVE "OPCAO INVALIDA"
+                                       TO WS-STATUS
+           END-EVALUATE
+           .
+       21000-FIM. EXIT.
+      *----------------------------------------------------------------*
+      *                                                                *
+      *----------------------------------------------------------------*
+       21100-ABRIR-ARQUIVO-VENDEDORES  SECTION.
+      *----------------------------------------------------------------*
+           OPEN I-O ARQ-VENDEDORES
+           IF NOT FS-VEN-OK
+               PERFORM 99992-ERRO-ARQUIVO-VENDEDORES
+           END-IF
+           .
+       21100-FIM. EXIT.
+      *----------------------------------------------------------------*
+      *                                                                *
+      *----------------------------------------------------------------*
+       21200-LER-ARQUIVO-VENDEDORES    SECTION.
+      *----------------------------------------------------------------*
+           READ ARQ-VENDEDORES         INTO REG-VENDEDOR
+           IF NOT FS-VEN-OK AND NOT FS-VEN-NAO-ENCONTRADO
+               PERFORM 99992-ERRO-ARQUIVO-VENDEDORES
+           END-IF
+           .
+       21200-FIM. EXIT.
+      *----------------------------------------------------------------*
+      *                                                                *
+      *----------------------------------------------------------------*
+       21300-GRAVAR-ARQUIVO-VENDEDORES SECTION.
+      *----------------------------------------------------------------*
+           WRITE REG-VENDEDOR
+           IF NOT FS-VEN-OK
+               PERFORM 99992-ERRO-ARQUIVO-VENDEDORES
+           ELSE
+               MOVE "VENDEDOR CADASTRADO COM SUCESSO"
+                                       TO WS-STATUS
+           END-IF
+           .
+       21300-FIM. EXIT.
+      *----------------------------------------------------------------*
+      *                                                                *
+      *----------------------------------------------------------------*
+       21400-FECHAR-ARQUIVO-VENDEDORES SECTION.
+      *----------------------------------------------------------------*
+           CLOSE ARQ-VENDEDORES
+           IF NOT FS-VEN-OK
+               PERFORM 99992-ERRO-ARQUIVO-VENDEDORES
+           END-IF
+           .
+       21400-FIM. EXIT.
+      *----------------------------------------------------------------*
+      *                                                                *
+      *----------------------------------------------------------------*
+       22000-ALTERAR-VENDEDOR          SECTION.
+      *----------------------------------------------------------------*
+           DISPLAY OPCAO-STATUS
+           PERFORM 21100-ABRIR-ARQUIVO-VENDEDORES
+           DISPLAY SCR-ALTERAR-VENDEDOR
+           ACCEPT SCR-CPF-ALT-VEN
+           PERFORM 21200-LER-ARQUIVO-VENDEDORES
+           IF FS-VEN-NAO-ENCONTRADO
+               MOVE "VENDEDOR NAO ENCONTRADO"
+                                       TO WS-STATUS
+           ELSE
+               DISPLAY SCR-INCLUIR-VENDEDOR
+               ACCEPT SCR-COD-VEN
+               ACCEPT SCR-NOME-VEN
+               ACCEPT SCR-LATITUDE-VEN
+               ACCEPT SCR-LONGITUDE-VEN
+               ACCEPT OPCAO-INC-VEN
+               EVALUATE WS-OPCAO-INC-VEN
+                   WHEN "S"
+                       PERFORM 22100-ALTERAR-ARQUIVO-VENDEDORES
+                       PERFORM 21400-FECHAR-ARQUIVO-VENDEDORES
+                       PERFORM 20000-MENU-CADASTRO-VENDEDOR
+                   WHEN "V"
+                       PERFORM 20000-MENU-CADASTRO-VENDEDOR
+                   WHEN OTHER
+                       MOVE "OPCAO INVALIDA"
+                                       TO WS-STATUS
+               END-EVALUATE
+           END-IF
+           .
+       22000-FIM. EXIT.
+      *----------------------------------------------------------------*
+      *                                                                *
+      *----------------------------------------------------------------*
+       22100-ALTERAR-ARQUIVO-VENDEDORES SECTION.
+      *----------------------------------------------------------------*
+           REWRITE REG-VENDEDOR
+           IF NOT FS-VEN-OK
+               PERFORM 99992-ERRO-ARQUIVO-VENDEDORES
+           ELSE
+               MOVE "VENDEDOR ALTERADO COM SUCESSO"
+                                       TO WS-STATUS
+           END-IF
+           .
+       22100-FIM. EXIT.
+      *----------------------------------------------------------------*
+      *                                                                *
+      *----------------------------------------------------------------*
+       23000-EXCLUIR-VENDEDOR          SECTION.
+      *----------------------------------------------------------------*
+           PERFORM 21100-ABRIR-ARQUIVO-VENDEDORES
+           DISPLAY SCR-ALTERAR-VENDEDOR
+           DISPLAY OPCAO-STATUS
+           ACCEPT SCR-CPF-ALT-VEN
+           PERFORM 21200-LER-ARQUIVO-VENDEDORES
+           IF FS-VEN-NAO-ENCONTRADO
+               MOVE "VENDEDOR NAO ENCONTRADO"
+                                       TO WS-STATUS
+           ELSE
+               PERFORM 23100-EXCLUIR-ARQUIVO-VENDEDORES
+               PERFORM 21400-FECHAR-ARQUIVO-VENDEDORES
+               PERFORM 20000-MENU-CADASTRO-VENDEDOR
+           END-IF
+           .
+       23000-FIM. EXIT.
+      *----------------------------------------------------------------*
+      *                                                                *
+      *----------------------------------------------------------------*
+       23100-EXCLUIR-ARQUIVO-VENDEDORES SECTION.
+      *----------------------------------------------------------------*
+           DELETE ARQ-VENDEDORES
+           IF NOT FS-VEN-OK
+               PERFORM 99992-ERRO-ARQUIVO-VENDEDORES
+           ELSE
+               MOVE "VENDEDOR REMOVIDO COM SUCESSO"
+                                       TO WS-STATUS
+           END-IF
+           .
+       23100-FIM. EXIT.
+      *----------------------------------------------------------------*
+      *                                                                *
+      *----------------------------------------------------------------*
+       99992-ERRO-ARQUIVO-VENDEDORES   SECTION.
+      *----------------------------------------------------------------*
+           IF NOT FS-VEN-OK
+               IF FS-VEN-ERRO-LAYOUT
+                   MOVE "ERRO NO LAYOUT DO ARQUIVO"    TO WS-STATUS
+               ELSE IF FS-VEN-CANCELA
+                   MOVE "ERRO NO ACESSO AO ARQUIVO"    TO WS-STATUS
+               END-IF
+           END-IF
+           PERFORM 21400-FECHAR-ARQUIVO-VENDEDORES
+           PERFORM 20000-MENU-CADASTRO-VENDEDOR
+           .
+       99992-FIM. EXIT.
+      *----------------------------------------------------------------*
+      *                                                                *
+      *----------------------------------------------------------------*
+       END PROGRAM CARTEIRA-CLIENTES.
       *----------------------------------------------------------------*
\ No newline at end of file
