@@ -4,6 +4,13 @@
       * DATA.....: 14/06/2019                                          *
       * TELA DO MENU PRINCIPAL DO SISTEMA                              *
       ******************************************************************
+       01  SCR-LOGIN-OPERADOR.
+           05  VALUE "GERENCIAMENTO DE CARTELA DE CLIENTES"
+                                       BLANK SCREEN    LINE 1 COL 35.
+           05  VALUE "DIGITE O CODIGO DO OPERADOR"     LINE 10 COL 10.
+           05  OPERADOR-LOGIN                          LINE 10 COL 40
+                                       PIC X(08)
+                                       TO WS-OPERADOR-ID.
        01  SCR-MENU-PRINCIPAL.
            05  MENU-PRINCIPAL-CABECALHO.
                
@@ -19,13 +26,31 @@
                                                        LINE 10 COL 10.
                10  VALUE "02.02 - RELATORIO DE VENDEDORES"
                                                        LINE 11 COL 10.
-               10  VALUE "EXECUTAR"                    LINE 13 COL 10.
-               10  VALUE "03.01 - EXECUTAR DISTRIBUICAO DE CLIENTES"   
+               10  VALUE "02.03 - CLIENTES PROXIMOS DE UM VENDEDOR"
+                                                       LINE 12 COL 10.
+               10  VALUE "02.04 - CLIENTES POR REGIAO"
+                                                       LINE 13 COL 10.
+               10  VALUE "02.05 - CARTEIRA CLIENTE X VENDEDOR"
                                                        LINE 14 COL 10.
-               10  VALUE "S - SAIR"                    LINE 16 COL 10.
+               10  VALUE "02.06 - CLIENTES SEM VENDEDOR NA CARTEIRA"
+                                                       LINE 15 COL 10.
+               10  VALUE "02.07 - ROTEIRO DE VISITA DO VENDEDOR"
+                                                       LINE 16 COL 10.
+               10  VALUE "02.08 - CARGA DE TRABALHO DOS VENDEDORES"
+                                                       LINE 17 COL 10.
+               10  VALUE "EXECUTAR"                    LINE 18 COL 10.
+               10  VALUE "03.01 - EXECUTAR DISTRIBUICAO DE CLIENTES"
+                                                       LINE 19 COL 10.
+               10  VALUE "03.02 - EXECUTAR RECONCILIACAO DE ARQUIVOS"
+                                                       LINE 20 COL 10.
+               10  VALUE "03.03 - EXPORTAR CLIENTES PARA CSV"
+                                                       LINE 21 COL 10.
+               10  VALUE "03.04 - ATUALIZAR HISTORICO DE CADASTRO"
+                                                       LINE 22 COL 10.
+               10  VALUE "S - SAIR"                    LINE 24 COL 10.
            05 ESCOLHA-MENU-PRINCIPAL.
-               10  VALUE "DIGITE A OPCAO DESEJADA"     LINE 20 COL 10.
-               10  OPCAO-PRINC                         LINE 20 COL 35
+               10  VALUE "DIGITE A OPCAO DESEJADA"     LINE 23 COL 10.
+               10  OPCAO-PRINC                         LINE 23 COL 35
                                        PIC X(5)        TO WS-OPCAO.
 
 
