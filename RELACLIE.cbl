@@ -32,7 +32,11 @@
                RECORD KEY              IS CNPJ
                LOCK MODE               IS MANUAL
                FILE STATUS             IS WS-FILE-STATUS.
-      *  
+      *
+           SELECT ARQ-REL-CLIENTES     ASSIGN TO  "WID-REL-CLI.DAT"
+               ORGANIZATION            IS LINE SEQUENTIAL
+               FILE STATUS             IS WS-FS-REL-CLI.
+      *
       ******************************************************************
        DATA                            DIVISION.
       ******************************************************************
@@ -43,13 +47,25 @@
       *
        FD ARQ-CLIENTES.
        COPY REGICADA.
+      *
+       FD ARQ-REL-CLIENTES.
+       01 REG-REL-CLIENTE              PIC X(132).
       *
       *----------------------------------------------------------------*
        WORKING-STORAGE                 SECTION.
       *----------------------------------------------------------------*
       *
-       01 WS-STATUS                    PIC X(40). 
+       01 WS-STATUS                    PIC X(40).
        77 WS-OPCAO                     PIC X(5).
+       77 WS-OPCAO-ORDEM               PIC X           VALUE "1".
+       77 WS-ORD-I                     PIC 9(05).
+       77 WS-ORD-J                     PIC 9(05).
+       01  WS-ORD-TEMP.
+           10 TMP-CLI-CODIGO           PIC 9(7).
+           10 TMP-CLI-CNPJ             PIC 9(14).
+           10 TMP-CLI-RAZAO-SOCIAL     PIC X(40).
+           10 TMP-CLI-LATITUDE         PIC S9(03)V9(08).
+           10 TMP-CLI-LONGITUDE        PIC S9(03)V9(08).
        77 WS-FILE-STATUS               PIC X(02).
            88 FS-CLI-OK                VALUE "00" THRU "09".
            88 FS-CLI-FIM               VALUE "10".
@@ -57,11 +73,35 @@
            88 FS-CLI-NAO-EXISTE        VALUE "35".
            88 FS-CLI-ERRO-LAYOUT       VALUE "39".
            88 FS-CLI-CANCELA           VALUE "99".
-      *     
+       77 WS-FS-REL-CLI                PIC X(02).
+           88 FS-REL-CLI-OK            VALUE "00" THRU "09".
+       01  WS-LINHA-REL-CLIENTE.
+           05 SAI-COD-CLI              PIC ZZZZZZZ.
+           05 FILLER                   PIC X(02)   VALUE SPACES.
+           05 SAI-CNPJ-CLI             PIC ZZ.ZZZ.ZZZ/ZZZZBZZ.
+           05 FILLER                   PIC X(02)   VALUE SPACES.
+           05 SAI-RAZAO-CLI            PIC X(40).
+           05 FILLER                   PIC X(02)   VALUE SPACES.
+           05 SAI-LATITUDE-CLI         PIC ZZZ,ZZZZZZZZ.
+           05 FILLER                   PIC X(02)   VALUE SPACES.
+           05 SAI-LONGITUDE-CLI        PIC ZZZ,ZZZZZZZZ.
+      *
        01  REL-CONFIG.
            05 LN                       PIC 9(2)        VALUE 5.
-           05 IND                      PIC 9(2)        VALUE 0.
-       01  REL-INFO-CLIENTE            OCCURS 100 TIMES.
+           05 IND                      PIC 9(5)        VALUE 0.
+      *
+      * --> PAGINACAO DO RELATORIO (N-PROXIMA / P-ANTERIOR / S-SAIR)
+      *
+       01 WS-PAGINA-TAM                PIC 9(02)       VALUE 15.
+       01 WS-PAGINA-TAM-INFORMADA      PIC 9(02)       VALUE 0.
+       01 WS-PAGINA-ATUAL              PIC 9(05)       VALUE 1.
+       01 WS-TOTAL-PAGINAS             PIC 9(05)       VALUE 1.
+       01 WS-TOTAL-REGISTROS           PIC 9(05)       VALUE 0.
+       01 WS-IND-PAGINA                PIC 9(05)       VALUE 0.
+       01 WS-FIM-PAGINA                PIC 9(05)       VALUE 0.
+       01 WS-OPCAO-PAG                 PIC X(01)       VALUE SPACES.
+      *
+       01  REL-INFO-CLIENTE            OCCURS 99999 TIMES.
            10 REL-CLI-CODIGO           PIC 9(7).
            10 REL-CLI-CNPJ             PIC 9(14).
            10 REL-CLI-RAZAO-SOCIAL     PIC X(40).
@@ -103,21 +143,42 @@
                                        ALPHANUMERIC BY SPACES
            MOVE 1                      TO IND
            MOVE 5                      TO LN
+           MOVE 0                      TO WS-TOTAL-REGISTROS
+           MOVE 1                      TO WS-PAGINA-ATUAL
+           MOVE 1                      TO WS-TOTAL-PAGINAS
+           MOVE SPACES                 TO WS-OPCAO-PAG
+           MOVE 0                      TO WS-PAGINA-TAM-INFORMADA
            DISPLAY CLEAR-SCREEN
+           DISPLAY SCR-ORDEM-CLIENTE
+           ACCEPT SCR-OPCAO-ORDEM-CLI
+           ACCEPT SCR-TAM-PAGINA-CLI
+           IF WS-PAGINA-TAM-INFORMADA > 0
+               MOVE WS-PAGINA-TAM-INFORMADA TO WS-PAGINA-TAM
+           END-IF
            PERFORM 1000-ABRIR-ARQUIVO-CLIENTES
            IF FS-CLI-NAO-EXISTE
                DISPLAY SEM-DADOS
+               ACCEPT WS-OPCAO
            ELSE
+               PERFORM 1050-ABRIR-ARQUIVO-RELATORIO
                PERFORM 2000-LER-ARQUIVO-CLIENTES
                IF FS-CLI-FIM
                    DISPLAY SEM-DADOS
+                   ACCEPT WS-OPCAO
                ELSE
                    PERFORM 3000-FORMATAR-RELATORIO-CLIENTE
                                        UNTIL FS-CLI-FIM
-                   PERFORM 4000-FECHAR-ARQUIVO-CLIENTES
+                   COMPUTE WS-TOTAL-REGISTROS = IND - 1
+                   PERFORM 3500-ORDENAR-CLIENTES
+                   PERFORM 3600-GRAVAR-RELATORIO-ORDENADO
+                   COMPUTE WS-TOTAL-PAGINAS =
+                       FUNCTION INTEGER (
+                         (WS-TOTAL-REGISTROS - 1) / WS-PAGINA-TAM) + 1
+                   PERFORM 5000-NAVEGAR-PAGINAS
                END-IF
-           END-IF    
-           ACCEPT WS-OPCAO
+               PERFORM 1060-FECHAR-ARQUIVO-RELATORIO
+               PERFORM 4000-FECHAR-ARQUIVO-CLIENTES
+           END-IF
            GOBACK
            .
        0000-FIM. EXIT.
@@ -137,7 +198,29 @@
       *----------------------------------------------------------------*
       *                                                                *
       *----------------------------------------------------------------*
-       2000-LER-ARQUIVO-CLIENTES      SECTION.                       
+       1050-ABRIR-ARQUIVO-RELATORIO    SECTION.
+      *----------------------------------------------------------------*
+      *
+           OPEN OUTPUT ARQ-REL-CLIENTES
+           MOVE "CODIGO  CNPJ               RAZAO SOCIAL
+      -    "                LATITUDE      LONGITUDE"
+                                       TO REG-REL-CLIENTE
+           WRITE REG-REL-CLIENTE
+           .
+       1050-FIM. EXIT.
+      *----------------------------------------------------------------*
+      *                                                                *
+      *----------------------------------------------------------------*
+       1060-FECHAR-ARQUIVO-RELATORIO   SECTION.
+      *----------------------------------------------------------------*
+      *
+           CLOSE ARQ-REL-CLIENTES
+           .
+       1060-FIM. EXIT.
+      *----------------------------------------------------------------*
+      *                                                                *
+      *----------------------------------------------------------------*
+       2000-LER-ARQUIVO-CLIENTES      SECTION.
       *----------------------------------------------------------------*
       *
            READ ARQ-CLIENTES           NEXT       
@@ -149,17 +232,157 @@
       *----------------------------------------------------------------*
       *                                                                *
       *----------------------------------------------------------------*
-       3000-FORMATAR-RELATORIO-CLIENTE SECTION.                        
+       3000-FORMATAR-RELATORIO-CLIENTE SECTION.
       *----------------------------------------------------------------*
       *
-           MOVE REGISTRO               TO REL-INFO-CLIENTE (IND)
-           DISPLAY REL-CLIENTES
-           ADD 1                       TO IND
-           ADD 1                       TO LN
-           PERFORM 2000-LER-ARQUIVO-CLIENTES                           
+           IF REGISTRO-ATIVO
+               MOVE CODIGO                 TO REL-CLI-CODIGO (IND)
+               MOVE CNPJ                   TO REL-CLI-CNPJ (IND)
+               MOVE NOME                   TO REL-CLI-RAZAO-SOCIAL (IND)
+               MOVE LATITUDE               TO REL-CLI-LATITUDE (IND)
+               MOVE LONGITUDE              TO REL-CLI-LONGITUDE (IND)
+               ADD 1                       TO IND
+           END-IF
+           PERFORM 2000-LER-ARQUIVO-CLIENTES
            .
        3000-FIM. EXIT.
       *----------------------------------------------------------------*
+      *                                                                *
+      *----------------------------------------------------------------*
+       3500-ORDENAR-CLIENTES           SECTION.
+      *----------------------------------------------------------------*
+      *
+      * --> ORDENACAO POR SELECAO DIRETA, CONFORME A OPCAO ESCOLHIDA
+      *
+           IF WS-TOTAL-REGISTROS > 1
+               PERFORM VARYING WS-ORD-I FROM 1 BY 1
+                   UNTIL WS-ORD-I >= WS-TOTAL-REGISTROS
+                   MOVE WS-ORD-I           TO WS-ORD-J
+                   PERFORM VARYING WS-ORD-J FROM WS-ORD-I BY 1
+                       UNTIL WS-ORD-J > WS-TOTAL-REGISTROS
+                       EVALUATE WS-OPCAO-ORDEM
+                           WHEN "2"
+                               IF REL-CLI-RAZAO-SOCIAL (WS-ORD-J) <
+                                  REL-CLI-RAZAO-SOCIAL (WS-ORD-I)
+                                   PERFORM 3550-TROCAR-CLIENTES
+                               END-IF
+                           WHEN "3"
+                               IF REL-CLI-CODIGO (WS-ORD-J) <
+                                  REL-CLI-CODIGO (WS-ORD-I)
+                                   PERFORM 3550-TROCAR-CLIENTES
+                               END-IF
+                           WHEN OTHER
+                               IF REL-CLI-CNPJ (WS-ORD-J) <
+                                  REL-CLI-CNPJ (WS-ORD-I)
+                                   PERFORM 3550-TROCAR-CLIENTES
+                               END-IF
+                       END-EVALUATE
+                   END-PERFORM
+               END-PERFORM
+           END-IF
+           .
+       3500-FIM. EXIT.
+      *----------------------------------------------------------------*
+      *                                                                *
+      *----------------------------------------------------------------*
+       3550-TROCAR-CLIENTES            SECTION.
+      *----------------------------------------------------------------*
+      *
+           MOVE REL-CLI-CODIGO (WS-ORD-I)  TO TMP-CLI-CODIGO
+           MOVE REL-CLI-CNPJ (WS-ORD-I)    TO TMP-CLI-CNPJ
+           MOVE REL-CLI-RAZAO-SOCIAL (WS-ORD-I)
+                                       TO TMP-CLI-RAZAO-SOCIAL
+           MOVE REL-CLI-LATITUDE (WS-ORD-I) TO TMP-CLI-LATITUDE
+           MOVE REL-CLI-LONGITUDE (WS-ORD-I) TO TMP-CLI-LONGITUDE
+           MOVE REL-CLI-CODIGO (WS-ORD-J)
+                                       TO REL-CLI-CODIGO (WS-ORD-I)
+           MOVE REL-CLI-CNPJ (WS-ORD-J)
+                                       TO REL-CLI-CNPJ (WS-ORD-I)
+           MOVE REL-CLI-RAZAO-SOCIAL (WS-ORD-J)
+                                     TO REL-CLI-RAZAO-SOCIAL (WS-ORD-I)
+           MOVE REL-CLI-LATITUDE (WS-ORD-J)
+                                       TO REL-CLI-LATITUDE (WS-ORD-I)
+           MOVE REL-CLI-LONGITUDE (WS-ORD-J)
+                                       TO REL-CLI-LONGITUDE (WS-ORD-I)
+           MOVE TMP-CLI-CODIGO         TO REL-CLI-CODIGO (WS-ORD-J)
+           MOVE TMP-CLI-CNPJ           TO REL-CLI-CNPJ (WS-ORD-J)
+           MOVE TMP-CLI-RAZAO-SOCIAL
+                                     TO REL-CLI-RAZAO-SOCIAL (WS-ORD-J)
+           MOVE TMP-CLI-LATITUDE       TO REL-CLI-LATITUDE (WS-ORD-J)
+           MOVE TMP-CLI-LONGITUDE      TO REL-CLI-LONGITUDE (WS-ORD-J)
+           .
+       3550-FIM. EXIT.
+      *----------------------------------------------------------------*
+      *                                                                *
+      *----------------------------------------------------------------*
+       3600-GRAVAR-RELATORIO-ORDENADO  SECTION.
+      *----------------------------------------------------------------*
+      *
+           PERFORM VARYING WS-ORD-I FROM 1 BY 1
+               UNTIL WS-ORD-I > WS-TOTAL-REGISTROS
+               MOVE REL-CLI-CODIGO (WS-ORD-I)      TO SAI-COD-CLI
+               MOVE REL-CLI-CNPJ (WS-ORD-I)        TO SAI-CNPJ-CLI
+               MOVE REL-CLI-RAZAO-SOCIAL (WS-ORD-I) TO SAI-RAZAO-CLI
+               MOVE REL-CLI-LATITUDE (WS-ORD-I)    TO SAI-LATITUDE-CLI
+               MOVE REL-CLI-LONGITUDE (WS-ORD-I)   TO SAI-LONGITUDE-CLI
+               MOVE WS-LINHA-REL-CLIENTE           TO REG-REL-CLIENTE
+               WRITE REG-REL-CLIENTE
+           END-PERFORM
+           .
+       3600-FIM. EXIT.
+      *----------------------------------------------------------------*
+      *                                                                *
+      *----------------------------------------------------------------*
+       5000-NAVEGAR-PAGINAS            SECTION.
+      *----------------------------------------------------------------*
+      *
+           IF WS-TOTAL-REGISTROS = 0
+               DISPLAY SEM-DADOS
+               ACCEPT WS-OPCAO
+           ELSE
+               PERFORM UNTIL WS-OPCAO-PAG = "S" OR WS-OPCAO-PAG = "s"
+                   PERFORM 5100-MOSTRAR-PAGINA
+                   DISPLAY REL-PAGINACAO
+                   ACCEPT REL-PAG-OPCAO
+                   EVALUATE WS-OPCAO-PAG
+                       WHEN "n"
+                       WHEN "N"
+                           IF WS-PAGINA-ATUAL < WS-TOTAL-PAGINAS
+                               ADD 1 TO WS-PAGINA-ATUAL
+                           END-IF
+                       WHEN "p"
+                       WHEN "P"
+                           IF WS-PAGINA-ATUAL > 1
+                               SUBTRACT 1 FROM WS-PAGINA-ATUAL
+                           END-IF
+                   END-EVALUATE
+               END-PERFORM
+           END-IF
+           .
+       5000-FIM. EXIT.
+      *----------------------------------------------------------------*
+      *                                                                *
+      *----------------------------------------------------------------*
+       5100-MOSTRAR-PAGINA             SECTION.
+      *----------------------------------------------------------------*
+      *
+           DISPLAY CLEAR-SCREEN
+           MOVE 5                      TO LN
+           COMPUTE WS-IND-PAGINA =
+               ((WS-PAGINA-ATUAL - 1) * WS-PAGINA-TAM) + 1
+           COMPUTE WS-FIM-PAGINA = WS-PAGINA-ATUAL * WS-PAGINA-TAM
+           IF WS-FIM-PAGINA > WS-TOTAL-REGISTROS
+               MOVE WS-TOTAL-REGISTROS TO WS-FIM-PAGINA
+           END-IF
+           MOVE WS-IND-PAGINA          TO IND
+           PERFORM UNTIL IND > WS-FIM-PAGINA
+               DISPLAY REL-CLIENTES
+               ADD 1                   TO LN
+               ADD 1                   TO IND
+           END-PERFORM
+           .
+       5100-FIM. EXIT.
+      *----------------------------------------------------------------*
       *
       *----------------------------------------------------------------*
        4000-FECHAR-ARQUIVO-CLIENTES   SECTION.                         
@@ -191,5 +414,5 @@
       *----------------------------------------------------------------*
       *                                                                *
       *----------------------------------------------------------------*
-       END PROGRAM.
+       END PROGRAM RELACLIE.
       *----------------------------------------------------------------*
\ No newline at end of file
