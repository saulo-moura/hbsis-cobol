@@ -0,0 +1,19 @@
+      ******************************************************************
+      * COPYBOOK.: PROXSCR                                             *
+      * AUTOR....: SAULO MARIO DE MOURA                                *
+      * DATA.....: 14/06/2019                                          *
+      * TELA DO FORMULARIO DE RELATORIO DE PROXIMIDADE DE CLIENTES     *
+      ******************************************************************
+       01  SCR-RELATORIO-PROXIMIDADE.
+           05 PROXIMIDADE-CABECALHO.
+               10  VALUE "PROXIMIDADE DE CLIENTES"
+                                       BLANK SCREEN    LINE 1 COL 48.
+           05  PROXIMIDADE-BUSCA.
+               10  VALUE "DIGITE O CPF DO VENDEDOR"    LINE 5 COL 10.
+               10  SCR-CPF-PROX-VEN                    LINE 5 COL 45
+                                       PIC 9(11)
+                                       TO WS-CPF-BUSCA.
+               10  VALUE "DIGITE O RAIO DE BUSCA"      LINE 6 COL 10.
+               10  SCR-RAIO-PROX                       LINE 6 COL 45
+                                       PIC 9(06)V9(08)
+                                       TO WS-RAIO-BUSCA.
