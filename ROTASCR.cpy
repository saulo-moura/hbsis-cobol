@@ -0,0 +1,15 @@
+      ******************************************************************
+      * COPYBOOK.: ROTASCR                                             *
+      * AUTOR....: SAULO MARIO DE MOURA                                *
+      * DATA.....: 14/06/2019                                          *
+      * TELA DO FORMULARIO DE ROTEIRO DE VISITA DO VENDEDOR            *
+      ******************************************************************
+       01  SCR-ROTEIRO-VISITA.
+           05 ROTEIRO-VISITA-CABECALHO.
+               10  VALUE "ROTEIRO DE VISITA DO VENDEDOR"
+                                       BLANK SCREEN    LINE 1 COL 45.
+           05  ROTEIRO-VISITA-BUSCA.
+               10  VALUE "DIGITE O CPF DO VENDEDOR"    LINE 5 COL 10.
+               10  SCR-CPF-ROTA-VEN                    LINE 5 COL 45
+                                       PIC 9(11)
+                                       TO WS-CPF-BUSCA.
