@@ -29,8 +29,9 @@
        WORKING-STORAGE                 SECTION.
       *----------------------------------------------------------------*
       *
-       01 WS-STATUS                    PIC X(40). 
+       01 WS-STATUS                    PIC X(40).
        77 WS-OPCAO                     PIC X(5).
+       01 WS-OPERADOR-ID               PIC X(08)       VALUE SPACES.
       *     
       *----------------------------------------------------------------*
        SCREEN                          SECTION.
@@ -58,6 +59,8 @@
        0000-MENU-PRINCIPAL            SECTION.
       *----------------------------------------------------------------*
       *
+           DISPLAY SCR-LOGIN-OPERADOR
+           ACCEPT OPERADOR-LOGIN
            PERFORM UNTIL 1 <> 1
                DISPLAY SCR-MENU-PRINCIPAL
                DISPLAY OPCAO-STATUS
@@ -65,13 +68,33 @@
                MOVE SPACES                 TO WS-STATUS
                EVALUATE WS-OPCAO
                    WHEN "01.01"
-                       CALL "CADACLIE"
+                       CALL "CADACLIE"     USING WS-OPERADOR-ID
                    WHEN "01.02"
-                       CALL "CADAVEND"
+                       CALL "CADAVEND"     USING WS-OPERADOR-ID
                    WHEN "02.01"
                        CALL "RELACLIE"
                    WHEN "02.02"
                        CALL "RELAVEND"
+                   WHEN "02.03"
+                       CALL "PROXCLIE"
+                   WHEN "02.04"
+                       CALL "REGICLIE"
+                   WHEN "02.05"
+                       CALL "RELACART"
+                   WHEN "02.06"
+                       CALL "SEMCART"
+                   WHEN "02.07"
+                       CALL "ROTAVEND"
+                   WHEN "02.08"
+                       CALL "VENDCART"
+                   WHEN "03.01"
+                       CALL "DISTCLIE"
+                   WHEN "03.02"
+                       CALL "RECONCLI"
+                   WHEN "03.03"
+                       CALL "EXPOCLIE"
+                   WHEN "03.04"
+                       CALL "HISTCADA"
                    WHEN "s"
                    WHEN "S"
                        GOBACK
